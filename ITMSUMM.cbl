@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMSUMM.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  SORTS THE ITEM EXTRACT BY
+001000*                    OWNER AND PRINTS A COUNT OF ITEMS HELD BY
+001100*                    EACH OWNER, PLUS A GRAND TOTAL.
+001110*   2026-08-09 RLW  GUARDS THE ITEM-EXTRACT OPEN SO A MISSING OR
+001120*                    INACCESSIBLE EXTRACT SETS RC-SEVERE INSTEAD
+001130*                    OF SILENTLY SORTING ZERO RECORDS.
+001200*================================================================
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600     SELECT ITEM-EXTRACT ASSIGN TO "ITEMEXT"
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-EXTRACT-STATUS.
+001900
+002000     SELECT SORT-WORK ASSIGN TO "ITMSWRK".
+002100
+002200     SELECT SUMMARY-REPORT ASSIGN TO "ITMSUMR"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  ITEM-EXTRACT.
+002800     COPY ITEMREC.
+002900
+003000 SD  SORT-WORK.
+003100 01  SORT-ITEM-RECORD.
+003200     05  SORT-OWNER                  PIC X(20).
+003300     05  SORT-NAME                   PIC X(20).
+003400     05  FILLER                      PIC X(20).
+003500
+003600 FD  SUMMARY-REPORT.
+003700 01  SUMMARY-REPORT-LINE            PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000     COPY ITEMWS.
+004100     COPY RETCODES.
+004200
+004300 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+004400     88  EXTRACT-STATUS-OK           VALUE '00'.
+004500     88  EXTRACT-STATUS-EOF          VALUE '10'.
+004600
+004700 01  WS-SORT-EOF-SW                 PIC X(01) VALUE 'N'.
+004800     88  SORT-AT-EOF                 VALUE 'Y'.
+004900
+005000 01  WS-FIRST-OWNER-SW              PIC X(01) VALUE 'Y'.
+005100     88  WS-FIRST-OWNER              VALUE 'Y'.
+005200
+005300 01  WS-PREV-OWNER                  PIC X(20) VALUE SPACES.
+005400 01  WS-OWNER-ITEM-COUNT            PIC 9(05) VALUE ZERO.
+005500
+005600 01  WS-ITEMS-READ                  PIC 9(07) VALUE ZERO.
+005700 01  WS-OWNERS-REPORTED             PIC 9(07) VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     SORT SORT-WORK
+006200         ON ASCENDING KEY SORT-OWNER SORT-NAME
+006300         INPUT PROCEDURE IS 3000-LOAD-SORT-WORK
+006400             THRU 3000-LOAD-SORT-WORK-EXIT
+006500         OUTPUT PROCEDURE IS 4000-PRINT-SUMMARY
+006600             THRU 4000-PRINT-SUMMARY-EXIT.
+006700
+006800     PERFORM 9000-FINISH
+006900         THRU 9000-FINISH-EXIT.
+007000
+007100     MOVE WS-RETURN-CODE TO RETURN-CODE.
+007200     GO TO 9999-EXIT.
+007300
+007400 3000-LOAD-SORT-WORK.
+007500     OPEN INPUT ITEM-EXTRACT.
+007510     IF NOT EXTRACT-STATUS-OK
+007520         DISPLAY 'ITMSUMM - UNABLE TO OPEN ITEM-EXTRACT, STATUS='
+007530             WS-EXTRACT-STATUS
+007540         SET RC-SEVERE TO TRUE
+007550         SET EXTRACT-STATUS-EOF TO TRUE
+007560         GO TO 3000-LOAD-SORT-WORK-EXIT
+007570     END-IF.
+007600     PERFORM 3100-RELEASE-NEXT-ITEM
+007700         THRU 3100-RELEASE-NEXT-ITEM-EXIT
+007800         UNTIL EXTRACT-STATUS-EOF.
+007900     CLOSE ITEM-EXTRACT.
+008000 3000-LOAD-SORT-WORK-EXIT.
+008100     EXIT.
+008200
+008300 3100-RELEASE-NEXT-ITEM.
+008400     READ ITEM-EXTRACT INTO WS-ITEM
+008500         AT END SET EXTRACT-STATUS-EOF TO TRUE
+008600     END-READ.
+008700     IF EXTRACT-STATUS-EOF
+008800         GO TO 3100-RELEASE-NEXT-ITEM-EXIT
+008900     END-IF.
+009000
+009100     ADD 1 TO WS-ITEMS-READ.
+009200     MOVE WS-ITEM-OWNER TO SORT-OWNER.
+009300     MOVE WS-ITEM-NAME TO SORT-NAME.
+009400     RELEASE SORT-ITEM-RECORD.
+009500 3100-RELEASE-NEXT-ITEM-EXIT.
+009600     EXIT.
+009700
+009800 4000-PRINT-SUMMARY.
+009900     OPEN OUTPUT SUMMARY-REPORT.
+010000     MOVE 'ITEMS-PER-OWNER SUMMARY' TO SUMMARY-REPORT-LINE.
+010100     WRITE SUMMARY-REPORT-LINE.
+010200
+010300     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+010400     PERFORM 4100-PROCESS-SORTED-ITEM
+010500         THRU 4100-PROCESS-SORTED-ITEM-EXIT
+010600         UNTIL SORT-AT-EOF.
+010700
+010800     IF NOT WS-FIRST-OWNER
+010900         PERFORM 4200-WRITE-OWNER-COUNT
+011000             THRU 4200-WRITE-OWNER-COUNT-EXIT
+011100     END-IF.
+011200
+011300     PERFORM 4300-WRITE-GRAND-TOTAL
+011400         THRU 4300-WRITE-GRAND-TOTAL-EXIT.
+011500     CLOSE SUMMARY-REPORT.
+011600 4000-PRINT-SUMMARY-EXIT.
+011700     EXIT.
+011800
+011900 4100-PROCESS-SORTED-ITEM.
+012000     IF NOT WS-FIRST-OWNER
+012100         IF SORT-OWNER NOT = WS-PREV-OWNER
+012200             PERFORM 4200-WRITE-OWNER-COUNT
+012300                 THRU 4200-WRITE-OWNER-COUNT-EXIT
+012400         END-IF
+012500     END-IF.
+012600
+012700     MOVE 'N' TO WS-FIRST-OWNER-SW.
+012800     MOVE SORT-OWNER TO WS-PREV-OWNER.
+012900     ADD 1 TO WS-OWNER-ITEM-COUNT.
+013000
+013100     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+013200 4100-PROCESS-SORTED-ITEM-EXIT.
+013300     EXIT.
+013400
+013500 4200-WRITE-OWNER-COUNT.
+013600     ADD 1 TO WS-OWNERS-REPORTED.
+013700     MOVE SPACES TO SUMMARY-REPORT-LINE.
+013800     STRING 'OWNER=' WS-PREV-OWNER
+013900            ' ITEM-COUNT=' WS-OWNER-ITEM-COUNT
+014000         DELIMITED BY SIZE
+014100         INTO SUMMARY-REPORT-LINE
+014200     END-STRING.
+014300     WRITE SUMMARY-REPORT-LINE.
+014400     MOVE ZERO TO WS-OWNER-ITEM-COUNT.
+014500 4200-WRITE-OWNER-COUNT-EXIT.
+014600     EXIT.
+014700
+014800 4300-WRITE-GRAND-TOTAL.
+014900     MOVE SPACES TO SUMMARY-REPORT-LINE.
+015000     STRING 'TOTAL OWNERS=' WS-OWNERS-REPORTED
+015100            ' TOTAL ITEMS=' WS-ITEMS-READ
+015200         DELIMITED BY SIZE
+015300         INTO SUMMARY-REPORT-LINE
+015400     END-STRING.
+015500     WRITE SUMMARY-REPORT-LINE.
+015600 4300-WRITE-GRAND-TOTAL-EXIT.
+015700     EXIT.
+015800
+015900 9000-FINISH.
+016000     DISPLAY 'ITMSUMM - ITEMS READ   : ' WS-ITEMS-READ.
+016100     DISPLAY 'ITMSUMM - OWNERS REPORT: ' WS-OWNERS-REPORTED.
+016200     DISPLAY 'ITMSUMM - RETURN CODE  : ' WS-RETURN-CODE.
+016300 9000-FINISH-EXIT.
+016400     EXIT.
+016500
+016600 9999-EXIT.
+016700     STOP RUN.
