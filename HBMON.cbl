@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HBMON.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  HEARTBEAT TRANSACTION FOR
+001000*                    THE COBOLGREETING FAMILY - INQUIRES ON THE
+001100*                    OPEN STATUS AND DEPTH OF EACH TD QUEUE THE
+001200*                    FAMILY DEPENDS ON, ALERTS THE OPERATOR
+001300*                    CONSOLE AND THE SHARED AUDIT LOG ON ANY
+001400*                    PROBLEM FOUND, AND RESCHEDULES ITSELF TO RUN
+001500*                    AGAIN AFTER A FIXED INTERVAL.
+001600*================================================================
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 COPY RETCODES.
+002000
+002100*    QUEUES MONITORED EACH HEARTBEAT - THE SHARED AUDIT QUEUE,
+002200*    THE OPERATOR CONSOLE QUEUE, AND THE APPROVED WORK QUEUES
+002300*    FROM THE RESOURCEINJECTION TRANSACTION.
+002400 01  WS-QUEUE-TABLE.
+002500     05  WS-QUEUE-NAME OCCURS 6 TIMES PIC X(04).
+002600 01  WS-QUEUE-SUB                     PIC 9(02) COMP.
+002700
+002800 01  WS-OPEN-STATUS                   PIC X(04).
+002900 01  WS-NUM-ITEMS                     PIC S9(08) COMP.
+003000 01  WS-RESP                          PIC S9(08) COMP VALUE ZERO.
+003100 01  WS-RESP2                         PIC S9(08) COMP VALUE ZERO.
+003200
+003300 01  WS-MAX-QUEUE-DEPTH               PIC S9(08) COMP VALUE 500.
+003400 01  WS-QUEUE-PROBLEM-SW              PIC X(01) VALUE 'N'.
+003500     88  WS-QUEUE-PROBLEM             VALUE 'Y'.
+003600
+003700 01  WS-CONSOLE-MSG                   PIC X(80) VALUE SPACES.
+003800 01  WS-NUM-ITEMS-EDIT                PIC -(8).
+003900 01  WS-RESP-EDIT                     PIC -(8).
+004000 01  WS-QUEUES-CHECKED                PIC 9(03) VALUE ZERO.
+004100 01  WS-QUEUES-WITH-PROBLEMS          PIC 9(03) VALUE ZERO.
+004200
+004300*    AUDIT LOG OF EVERY HEARTBEAT CHECK - SAME SHARED QUEUE USED
+004400*    BY THE REST OF THE COBOLGREETING FAMILY.
+004500 COPY CGAUDIT.
+004600
+004700 01  WS-CURRENT-DATE-TIME.
+004800     05  WS-TODAY-YYYYMMDD            PIC 9(08).
+004900     05  WS-TIME-HHMMSSHH             PIC 9(08).
+005000     05  FILLER                       PIC X(05).
+005100
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-INITIALIZE-EXIT.
+005600
+005700     PERFORM 2000-CHECK-ALL-QUEUES
+005800         THRU 2000-CHECK-ALL-QUEUES-EXIT.
+005900
+006000     PERFORM 3000-RESCHEDULE-HEARTBEAT
+006100         THRU 3000-RESCHEDULE-HEARTBEAT-EXIT.
+006200
+006300     GO TO 9999-EXIT.
+006400
+006500 1000-INITIALIZE.
+006600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+006700     MOVE 'CGAU' TO WS-QUEUE-NAME(1).
+006800     MOVE 'CSMT' TO WS-QUEUE-NAME(2).
+006900     MOVE 'ORDR' TO WS-QUEUE-NAME(3).
+007000     MOVE 'INVQ' TO WS-QUEUE-NAME(4).
+007100     MOVE 'SHIP' TO WS-QUEUE-NAME(5).
+007200     MOVE 'RCPT' TO WS-QUEUE-NAME(6).
+007300 1000-INITIALIZE-EXIT.
+007400     EXIT.
+007500
+007600 2000-CHECK-ALL-QUEUES.
+007700     PERFORM 2100-CHECK-ONE-QUEUE
+007800         THRU 2100-CHECK-ONE-QUEUE-EXIT
+007900         VARYING WS-QUEUE-SUB FROM 1 BY 1
+008000         UNTIL WS-QUEUE-SUB > 6.
+008100 2000-CHECK-ALL-QUEUES-EXIT.
+008200     EXIT.
+008300
+008400 2100-CHECK-ONE-QUEUE.
+008500     ADD 1 TO WS-QUEUES-CHECKED.
+008600     MOVE 'N' TO WS-QUEUE-PROBLEM-SW.
+008700
+008800     EXEC CICS
+008900         INQUIRE TDQUEUE(WS-QUEUE-NAME(WS-QUEUE-SUB))
+009000         OPENSTATUS(WS-OPEN-STATUS)
+009100         NUMITEMS(WS-NUM-ITEMS)
+009200         RESP(WS-RESP)
+009300         RESP2(WS-RESP2)
+009400     END-EXEC.
+009500
+009600     IF WS-RESP NOT = DFHRESP(NORMAL)
+009700         MOVE 'Y' TO WS-QUEUE-PROBLEM-SW
+009800     ELSE
+009900         IF WS-OPEN-STATUS NOT = 'OPEN'
+010000             MOVE 'Y' TO WS-QUEUE-PROBLEM-SW
+010100         END-IF
+010200         IF WS-NUM-ITEMS > WS-MAX-QUEUE-DEPTH
+010300             MOVE 'Y' TO WS-QUEUE-PROBLEM-SW
+010400         END-IF
+010500     END-IF.
+010600
+010700     IF WS-QUEUE-PROBLEM
+010800         PERFORM 2200-RAISE-QUEUE-ALERT
+010900             THRU 2200-RAISE-QUEUE-ALERT-EXIT
+011000     END-IF.
+011100
+011200     PERFORM 4000-WRITE-AUDIT-RECORD
+011300         THRU 4000-WRITE-AUDIT-RECORD-EXIT.
+011400 2100-CHECK-ONE-QUEUE-EXIT.
+011500     EXIT.
+011600
+011700 2200-RAISE-QUEUE-ALERT.
+011800     ADD 1 TO WS-QUEUES-WITH-PROBLEMS.
+011900     MOVE WS-NUM-ITEMS TO WS-NUM-ITEMS-EDIT.
+012000     MOVE WS-RESP TO WS-RESP-EDIT.
+012100     MOVE SPACES TO WS-CONSOLE-MSG.
+012200     STRING 'HBMON ALERT - QUEUE ' WS-QUEUE-NAME(WS-QUEUE-SUB)
+012300            ' STATUS=' WS-OPEN-STATUS
+012400            ' ITEMS=' WS-NUM-ITEMS-EDIT
+012500            ' RESP=' WS-RESP-EDIT
+012600         DELIMITED BY SIZE
+012700         INTO WS-CONSOLE-MSG
+012800     END-STRING.
+012900     EXEC CICS
+013000         WRITEQ TD
+013100         QUEUE('CSMT')
+013200         FROM(WS-CONSOLE-MSG)
+013300         LENGTH(80)
+013400     END-EXEC.
+013500 2200-RAISE-QUEUE-ALERT-EXIT.
+013600     EXIT.
+013700
+013800 3000-RESCHEDULE-HEARTBEAT.
+013900*    RE-QUEUE THE NEXT HEARTBEAT RATHER THAN LOOPING IN THIS
+014000*    TASK, SO THE REGION CAN DISPATCH OTHER WORK IN BETWEEN.
+014100     EXEC CICS
+014200         START
+014300         TRANSID('HBMN')
+014400         INTERVAL(010000)
+014500     END-EXEC.
+014600 3000-RESCHEDULE-HEARTBEAT-EXIT.
+014700     EXIT.
+014800
+014900 4000-WRITE-AUDIT-RECORD.
+015000     MOVE 'HBMON' TO CGAUD-PROGRAM-ID.
+015100     IF WS-QUEUE-PROBLEM
+015200         MOVE 'HBAL' TO CGAUD-EVENT-TYPE
+015300     ELSE
+015400         MOVE 'HBOK' TO CGAUD-EVENT-TYPE
+015500     END-IF.
+015600     MOVE WS-QUEUE-NAME(WS-QUEUE-SUB) TO CGAUD-RESOURCE-NAME.
+015700     MOVE WS-RESP TO CGAUD-RESP-CODE.
+015800     MOVE WS-TODAY-YYYYMMDD TO CGAUD-RUN-DATE.
+015900     MOVE WS-TIME-HHMMSSHH TO CGAUD-RUN-TIME.
+016000     EXEC CICS
+016100         WRITEQ TD
+016200         QUEUE('CGAU')
+016300         FROM(CGAUDIT-RECORD)
+016400         LENGTH(+40)
+016500     END-EXEC.
+016600 4000-WRITE-AUDIT-RECORD-EXIT.
+016700     EXIT.
+016800
+016900 9999-EXIT.
+017000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+017100     STOP RUN.
