@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUDARCH.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  MOVES GRADUATED/INACTIVE
+001000*                    STUDENT RECORDS OUT OF THE ACTIVE STUDENT
+001100*                    MASTER AND INTO A HISTORY FILE SO THE
+001200*                    ACTIVE FILE STAYS LEAN FOR DAILY
+001300*                    PROCESSING.
+001310*   2026-08-09 RLW  WS-ARCHIVE-ID-TABLE IS BOUNDED AT 500 ENTRIES
+001320*                    BUT CANDIDATES PAST THAT COUNT WERE BEING
+001330*                    WRITTEN PAST THE END OF THE TABLE.  2100-
+001340*                    CHECK-NEXT NOW GUARDS THE ADD/MOVE THE SAME
+001350*                    WAY ITMORPH.CBL GUARDS ITS OWNER TABLE, AND
+001360*                    LOGS AN EXCEPTION RECORD FOR EVERY CANDIDATE
+001370*                    DROPPED ONCE THE TABLE IS FULL.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT STUDENT ASSIGN TO FILENAME
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS DYNAMIC
+002100         RECORD KEY IS STUDENT-ID
+002200         FILE STATUS IS WS-STUDENT-STATUS.
+002300
+002400     SELECT STUDENT-HISTORY ASSIGN TO "STUDHIST"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002550
+002560     SELECT EXCEPTION-FILE ASSIGN TO "STARCEXC"
+002570         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  STUDENT.
+003000     COPY STUDREC.
+003100
+003200 01  FILENAME                   PIC X(12).
+003300
+003400 FD  STUDENT-HISTORY.
+003500 01  HISTORY-LINE                   PIC X(80).
+003550
+003560 FD  EXCEPTION-FILE.
+003570     COPY EXCREC.
+003600
+003700 WORKING-STORAGE SECTION.
+003800     COPY STUDWS.
+003900     COPY RETCODES.
+004000
+004100 01  WS-STUDENT-STATUS              PIC X(02) VALUE '00'.
+004200     88  STUDENT-STATUS-OK           VALUE '00'.
+004300     88  STUDENT-STATUS-EOF          VALUE '10'.
+004400
+004500 01  WS-ARCHIVE-ID-TABLE.
+004600     05  WS-ARCHIVE-ID OCCURS 500 TIMES PIC 9(05) VALUE ZERO.
+004700 01  WS-ARCHIVE-SUB                 PIC 9(04) COMP VALUE ZERO.
+004800 01  WS-ARCHIVE-COUNT               PIC 9(04) COMP VALUE ZERO.
+004900
+005000 01  WS-RECORDS-READ                PIC 9(07) COMP VALUE ZERO.
+005100 01  WS-RECORDS-ARCHIVED            PIC 9(07) COMP VALUE ZERO.
+005110 01  WS-RECORDS-DROPPED             PIC 9(07) COMP VALUE ZERO.
+005200
+005210 01  WS-CURRENT-DATE-TIME.
+005220     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+005230     05  WS-TIME-HHMMSSHH           PIC 9(08).
+005240     05  FILLER                     PIC X(05).
+005250
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE
+005600         THRU 1000-INITIALIZE-EXIT.
+005700
+005800     PERFORM 2000-FIND-CANDIDATES
+005900         THRU 2000-FIND-CANDIDATES-EXIT.
+006000
+006100     PERFORM 3000-ARCHIVE-CANDIDATES
+006200         THRU 3000-ARCHIVE-CANDIDATES-EXIT.
+006300
+006400     PERFORM 9000-FINISH
+006500         THRU 9000-FINISH-EXIT.
+006600
+006700     MOVE WS-RETURN-CODE TO RETURN-CODE.
+006800     GO TO 9999-EXIT.
+006900
+007000 1000-INITIALIZE.
+007050     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007100     DISPLAY 'ENTER STUDENT DATASET NAME: '.
+007200     ACCEPT FILENAME.
+007300     OPEN I-O STUDENT.
+007400     IF NOT STUDENT-STATUS-OK
+007500         DISPLAY 'UNABLE TO OPEN STUDENT FILE, STATUS='
+007600             WS-STUDENT-STATUS
+007700         SET RC-SEVERE TO TRUE
+007800     END-IF.
+007900     OPEN OUTPUT STUDENT-HISTORY.
+007950     OPEN OUTPUT EXCEPTION-FILE.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200
+008300 2000-FIND-CANDIDATES.
+008400*    FIRST PASS - IDENTIFY THE KEYS TO ARCHIVE.  DELETE IS NOT
+008500*    DONE DURING A SEQUENTIAL SCAN SO THE KEY LIST IS BUILT HERE
+008600*    AND ACTED ON IN 3000-ARCHIVE-CANDIDATES.
+008610     IF RC-SEVERE
+008620         GO TO 2000-FIND-CANDIDATES-EXIT
+008630     END-IF.
+008700     MOVE LOW-VALUES TO STUDENT-ID.
+008800     START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+008900         INVALID KEY SET STUDENT-STATUS-EOF TO TRUE
+009000     END-START.
+009100
+009200     PERFORM 2100-CHECK-NEXT
+009300         THRU 2100-CHECK-NEXT-EXIT
+009400         UNTIL STUDENT-STATUS-EOF.
+009500 2000-FIND-CANDIDATES-EXIT.
+009600     EXIT.
+009700
+009800 2100-CHECK-NEXT.
+009900     READ STUDENT NEXT INTO WS-STUDENT
+010000         AT END SET STUDENT-STATUS-EOF TO TRUE
+010100     END-READ.
+010200     IF STUDENT-STATUS-EOF
+010300         GO TO 2100-CHECK-NEXT-EXIT
+010400     END-IF.
+010500
+010600     ADD 1 TO WS-RECORDS-READ.
+010700
+010800     IF WS-STUDENT-ENROLL-STATUS = 'G'
+010900             OR WS-STUDENT-ENROLL-STATUS = 'I'
+011000         IF WS-ARCHIVE-SUB < 500
+011010             ADD 1 TO WS-ARCHIVE-SUB
+011020             MOVE WS-STUDENT-ID TO WS-ARCHIVE-ID(WS-ARCHIVE-SUB)
+011030             ADD 1 TO WS-ARCHIVE-COUNT
+011040         ELSE
+011050             PERFORM 2110-WRITE-OVERFLOW-EXCEPTION
+011060                 THRU 2110-WRITE-OVERFLOW-EXCEPTION-EXIT
+011070         END-IF
+011300     END-IF.
+011400 2100-CHECK-NEXT-EXIT.
+011500     EXIT.
+011510
+011520 2110-WRITE-OVERFLOW-EXCEPTION.
+011530     ADD 1 TO WS-RECORDS-DROPPED.
+011540     MOVE 'STUDARCH' TO EXC-PROGRAM-ID.
+011550     MOVE WS-STUDENT-ID TO EXC-KEY-VALUE.
+011560     MOVE 'E030' TO EXC-REASON-CODE.
+011570     MOVE 'ARCHIVE CANDIDATE TABLE FULL - NOT ARCHIVED' TO
+011580         EXC-REASON-TEXT.
+011590     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+011600     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+011610     WRITE EXC-RECORD.
+011620     SET RC-WARNING TO TRUE.
+011630 2110-WRITE-OVERFLOW-EXCEPTION-EXIT.
+011640     EXIT.
+011650
+011700 3000-ARCHIVE-CANDIDATES.
+011800     PERFORM VARYING WS-ARCHIVE-SUB FROM 1 BY 1
+011900             UNTIL WS-ARCHIVE-SUB > WS-ARCHIVE-COUNT
+012000         PERFORM 3100-ARCHIVE-ONE
+012100             THRU 3100-ARCHIVE-ONE-EXIT
+012200     END-PERFORM.
+012300 3000-ARCHIVE-CANDIDATES-EXIT.
+012400     EXIT.
+012500
+012600 3100-ARCHIVE-ONE.
+012700     MOVE WS-ARCHIVE-ID(WS-ARCHIVE-SUB) TO STUDENT-ID.
+012800     READ STUDENT INTO WS-STUDENT
+012900         INVALID KEY CONTINUE
+013000     END-READ.
+013100
+013200     MOVE SPACES TO HISTORY-LINE.
+013300     STRING WS-STUDENT-ID
+013400            ' ' WS-NAME
+013500            ' ' WS-STUDENT-ENROLL-STATUS
+013600            ' ' WS-STUDENT-GPA
+013700         DELIMITED BY SIZE
+013800         INTO HISTORY-LINE
+013900     END-STRING.
+014000     WRITE HISTORY-LINE.
+014100
+014200     DELETE STUDENT
+014300         INVALID KEY CONTINUE
+014400     END-DELETE.
+014500     ADD 1 TO WS-RECORDS-ARCHIVED.
+014600 3100-ARCHIVE-ONE-EXIT.
+014700     EXIT.
+014800
+014900 9000-FINISH.
+015000     CLOSE STUDENT.
+015100     CLOSE STUDENT-HISTORY.
+015150     CLOSE EXCEPTION-FILE.
+015200     DISPLAY 'STUDARCH - RECORDS READ    : ' WS-RECORDS-READ.
+015300     DISPLAY 'STUDARCH - RECORDS ARCHIVED: ' WS-RECORDS-ARCHIVED.
+015350     DISPLAY 'STUDARCH - RECORDS DROPPED : ' WS-RECORDS-DROPPED.
+015400     DISPLAY 'STUDARCH - RETURN CODE     : ' WS-RETURN-CODE.
+015500 9000-FINISH-EXIT.
+015600     EXIT.
+015700
+015800 9999-EXIT.
+015900     STOP RUN.
