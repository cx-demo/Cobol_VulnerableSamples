@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMEXPRT.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  EXPORTS THE ITEM EXTRACT
+001000*                    TO A COMMA-DELIMITED FILE FOR THE WAREHOUSE
+001100*                    TEAM'S SPREADSHEET TOOLS.
+001110*   2026-08-09 RLW  GUARDS THE ITEM-EXTRACT OPEN SO A MISSING OR
+001120*                    INACCESSIBLE EXTRACT SETS RC-SEVERE INSTEAD
+001130*                    OF SILENTLY EXPORTING AN EMPTY CSV.
+001200*================================================================
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600     SELECT ITEM-EXTRACT ASSIGN TO "ITEMEXT"
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-EXTRACT-STATUS.
+001900
+002000     SELECT ITEM-CSV ASSIGN TO "ITEMCSV"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  ITEM-EXTRACT.
+002600     COPY ITEMREC.
+002700
+002800 FD  ITEM-CSV.
+002900 01  ITEM-CSV-LINE                  PIC X(80).
+003000
+003100 WORKING-STORAGE SECTION.
+003200     COPY ITEMWS.
+003300     COPY RETCODES.
+003400
+003500 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+003600     88  EXTRACT-STATUS-OK           VALUE '00'.
+003700     88  EXTRACT-STATUS-EOF          VALUE '10'.
+003800
+003900 01  WS-QTY-EDIT                    PIC ZZZZ9.
+004000 01  WS-REORDER-EDIT                PIC ZZZZ9.
+004100
+004200 01  WS-ITEMS-EXPORTED              PIC 9(07) COMP VALUE ZERO.
+004300
+004400 PROCEDURE DIVISION.
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE
+004700         THRU 1000-INITIALIZE-EXIT.
+004800
+004900     PERFORM 2000-EXPORT-NEXT-ITEM
+005000         THRU 2000-EXPORT-NEXT-ITEM-EXIT
+005100         UNTIL EXTRACT-STATUS-EOF.
+005200
+005300     PERFORM 9000-FINISH
+005400         THRU 9000-FINISH-EXIT.
+005500
+005600     MOVE WS-RETURN-CODE TO RETURN-CODE.
+005700     GO TO 9999-EXIT.
+005800
+005900 1000-INITIALIZE.
+006000     OPEN INPUT ITEM-EXTRACT.
+006010     IF NOT EXTRACT-STATUS-OK
+006020         DISPLAY 'ITMEXPRT - UNABLE TO OPEN ITEM-EXTRACT, STATUS='
+006030             WS-EXTRACT-STATUS
+006040         SET RC-SEVERE TO TRUE
+006050         SET EXTRACT-STATUS-EOF TO TRUE
+006060     END-IF.
+006100     OPEN OUTPUT ITEM-CSV.
+006200     MOVE 'OWNER,ITEM,QTY_ON_HAND,REORDER_POINT,LOCATION' TO
+006300         ITEM-CSV-LINE.
+006400     WRITE ITEM-CSV-LINE.
+006500 1000-INITIALIZE-EXIT.
+006600     EXIT.
+006700
+006800 2000-EXPORT-NEXT-ITEM.
+006900     READ ITEM-EXTRACT INTO WS-ITEM
+007000         AT END SET EXTRACT-STATUS-EOF TO TRUE
+007100     END-READ.
+007200     IF EXTRACT-STATUS-EOF
+007300         GO TO 2000-EXPORT-NEXT-ITEM-EXIT
+007400     END-IF.
+007500
+007600     MOVE WS-ITEM-QTY-ON-HAND TO WS-QTY-EDIT.
+007700     MOVE WS-ITEM-REORDER-POINT TO WS-REORDER-EDIT.
+007800     MOVE SPACES TO ITEM-CSV-LINE.
+007900     STRING WS-ITEM-OWNER DELIMITED BY SPACE
+008000            ',' DELIMITED BY SIZE
+008100            WS-ITEM-NAME DELIMITED BY SPACE
+008200            ',' DELIMITED BY SIZE
+008300            WS-QTY-EDIT DELIMITED BY SIZE
+008400            ',' DELIMITED BY SIZE
+008500            WS-REORDER-EDIT DELIMITED BY SIZE
+008600            ',' DELIMITED BY SIZE
+008700            WS-ITEM-LOCATION DELIMITED BY SPACE
+008800         INTO ITEM-CSV-LINE
+008900     END-STRING.
+009000     WRITE ITEM-CSV-LINE.
+009100     ADD 1 TO WS-ITEMS-EXPORTED.
+009200 2000-EXPORT-NEXT-ITEM-EXIT.
+009300     EXIT.
+009400
+009500 9000-FINISH.
+009600     CLOSE ITEM-EXTRACT.
+009700     CLOSE ITEM-CSV.
+009800     DISPLAY 'ITMEXPRT - ITEMS EXPORTED: ' WS-ITEMS-EXPORTED.
+009900     DISPLAY 'ITMEXPRT - RETURN CODE   : ' WS-RETURN-CODE.
+010000 9000-FINISH-EXIT.
+010100     EXIT.
+010200
+010300 9999-EXIT.
+010400     STOP RUN.
