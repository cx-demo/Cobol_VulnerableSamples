@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DEANLIST.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  SELECTS ACTIVE STUDENTS
+001000*                    AT OR ABOVE A GPA THRESHOLD AND PRINTS THEM
+001100*                    IN NAME SEQUENCE FOR THE DEAN'S LIST
+001200*                    MAILING.
+001300*================================================================
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT ASSIGN TO FILENAME
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS STUDENT-ID
+002100         FILE STATUS IS WS-STUDENT-STATUS.
+002200
+002300     SELECT SORT-WORK ASSIGN TO "DL100WK".
+002400
+002500     SELECT DEAN-REPORT ASSIGN TO "DEANRPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  STUDENT.
+003100     COPY STUDREC.
+003200
+003300 01  FILENAME                   PIC X(12).
+003400
+003500 SD  SORT-WORK.
+003600 01  SORT-RECORD.
+003700     05  SORT-NAME                  PIC A(25).
+003800     05  SORT-STUDENT-ID            PIC 9(05).
+003900     05  SORT-GPA                   PIC 9(01)V9(02).
+004000
+004100 FD  DEAN-REPORT.
+004200 01  DEAN-REPORT-LINE                PIC X(80).
+004300
+004400 WORKING-STORAGE SECTION.
+004500     COPY STUDWS.
+004600     COPY RETCODES.
+004700
+004800 01  WS-STUDENT-STATUS              PIC X(02) VALUE '00'.
+004900     88  STUDENT-STATUS-OK           VALUE '00'.
+005000     88  STUDENT-STATUS-EOF          VALUE '10'.
+005100
+005200 01  WS-SORT-EOF-SW                 PIC X(01) VALUE 'N'.
+005300     88  SORT-AT-EOF                 VALUE 'Y'.
+005400
+005500 01  WS-GPA-THRESHOLD                PIC 9(01)V9(02) VALUE 3.50.
+005600 01  WS-STUDENTS-SELECTED            PIC 9(07) COMP VALUE ZERO.
+005700 01  WS-STUDENTS-PRINTED             PIC 9(07) COMP VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT.
+006300
+006400     SORT SORT-WORK
+006500         ON ASCENDING KEY SORT-NAME
+006600         INPUT PROCEDURE IS 3000-SELECT-ELIGIBLE
+006700             THRU 3000-SELECT-ELIGIBLE-EXIT
+006800         OUTPUT PROCEDURE IS 4000-PRINT-REPORT
+006900             THRU 4000-PRINT-REPORT-EXIT.
+007000
+007100     PERFORM 9000-FINISH
+007200         THRU 9000-FINISH-EXIT.
+007300
+007400     MOVE WS-RETURN-CODE TO RETURN-CODE.
+007500     GO TO 9999-EXIT.
+007600
+007700 1000-INITIALIZE.
+007800     DISPLAY 'ENTER STUDENT DATASET NAME: '.
+007900     ACCEPT FILENAME.
+008000     DISPLAY 'ENTER GPA THRESHOLD (9V99), BLANK FOR 3.50: '.
+008100     ACCEPT WS-GPA-THRESHOLD.
+008200     IF WS-GPA-THRESHOLD = ZERO
+008300         MOVE 3.50 TO WS-GPA-THRESHOLD
+008400     END-IF.
+008500     OPEN INPUT STUDENT.
+008600     IF NOT STUDENT-STATUS-OK
+008700         DISPLAY 'UNABLE TO OPEN STUDENT FILE, STATUS='
+008800             WS-STUDENT-STATUS
+008900         SET RC-SEVERE TO TRUE
+009000     END-IF.
+009100     OPEN OUTPUT DEAN-REPORT.
+009200     MOVE 'DEAN''S LIST REPORT' TO DEAN-REPORT-LINE.
+009300     WRITE DEAN-REPORT-LINE.
+009400 1000-INITIALIZE-EXIT.
+009500     EXIT.
+009600
+009700 3000-SELECT-ELIGIBLE.
+009710     IF RC-SEVERE
+009720         GO TO 3000-SELECT-ELIGIBLE-EXIT
+009730     END-IF.
+009800     MOVE LOW-VALUES TO STUDENT-ID.
+009900     START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+010000         INVALID KEY SET STUDENT-STATUS-EOF TO TRUE
+010100     END-START.
+010200
+010300     PERFORM 3100-RELEASE-NEXT
+010400         THRU 3100-RELEASE-NEXT-EXIT
+010500         UNTIL STUDENT-STATUS-EOF.
+010600 3000-SELECT-ELIGIBLE-EXIT.
+010700     EXIT.
+010800
+010900 3100-RELEASE-NEXT.
+011000     READ STUDENT NEXT INTO WS-STUDENT
+011100         AT END SET STUDENT-STATUS-EOF TO TRUE
+011200     END-READ.
+011300     IF STUDENT-STATUS-EOF
+011400         GO TO 3100-RELEASE-NEXT-EXIT
+011500     END-IF.
+011600
+011700     IF WS-STUDENT-ENROLL-STATUS = 'A'
+011800             AND WS-STUDENT-GPA NOT < WS-GPA-THRESHOLD
+011900         MOVE WS-NAME        TO SORT-NAME
+012000         MOVE WS-STUDENT-ID  TO SORT-STUDENT-ID
+012100         MOVE WS-STUDENT-GPA TO SORT-GPA
+012200         RELEASE SORT-RECORD
+012300         ADD 1 TO WS-STUDENTS-SELECTED
+012400     END-IF.
+012500 3100-RELEASE-NEXT-EXIT.
+012600     EXIT.
+012700
+012800 4000-PRINT-REPORT.
+012900     PERFORM 4100-RETURN-NEXT
+013000         THRU 4100-RETURN-NEXT-EXIT
+013100         UNTIL SORT-AT-EOF.
+013200 4000-PRINT-REPORT-EXIT.
+013300     EXIT.
+013400
+013500 4100-RETURN-NEXT.
+013600     RETURN SORT-WORK INTO SORT-RECORD
+013700         AT END SET SORT-AT-EOF TO TRUE
+013800     END-RETURN.
+013900     IF SORT-AT-EOF
+014000         GO TO 4100-RETURN-NEXT-EXIT
+014100     END-IF.
+014200
+014300     MOVE SPACES TO DEAN-REPORT-LINE.
+014400     STRING SORT-NAME
+014500            ' ID=' SORT-STUDENT-ID
+014600            ' GPA=' SORT-GPA
+014700         DELIMITED BY SIZE
+014800         INTO DEAN-REPORT-LINE
+014900     END-STRING.
+015000     WRITE DEAN-REPORT-LINE.
+015100     ADD 1 TO WS-STUDENTS-PRINTED.
+015200 4100-RETURN-NEXT-EXIT.
+015300     EXIT.
+015400
+015500 9000-FINISH.
+015600     CLOSE STUDENT.
+015700     CLOSE DEAN-REPORT.
+015800     DISPLAY 'DEANLIST - SELECTED: ' WS-STUDENTS-SELECTED.
+015900     DISPLAY 'DEANLIST - LINES PRINTED    : ' WS-STUDENTS-PRINTED.
+016000     DISPLAY 'DEANLIST - RETURN CODE      : ' WS-RETURN-CODE.
+016100 9000-FINISH-EXIT.
+016200     EXIT.
+016300
+016400 9999-EXIT.
+016500     STOP RUN.
