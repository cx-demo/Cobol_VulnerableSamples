@@ -1,36 +1,424 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE_PATH_MANIPULATION.
-  
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      * Assigns reference to FILENAME string to STUDENT file descriptor
-      * FILENAME is only read when OPEN INPUT STUDENT is called      
-        SELECT STUDENT ASSIGN TO FILENAME
-        ORGANIZATION IS LINE SEQUENTIAL.           
-  
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT.
-         01 STUDENT-FILE.
-          05 STUDENT-ID PIC 9(5).
-          05 NAME PIC A(25).
- 
-         01 FILENAME PIC X(12).
-  
-       WORKING-STORAGE SECTION.
-       01 WS-STUDENT.
-         05 WS-STUDENT-ID PIC 9(5).
-         05 WS-NAME PIC A(25).
-       01 WS-EOF PIC A(1).       
-       PROCEDURE DIVISION.
-           ACCEPT FILENAME.
-           OPEN INPUT STUDENT.
-           PERFORM UNTIL WS-EOF='Y'
-             READ STUDENT INTO WS-STUDENT
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END DISPLAY WS-STUDENT
-             END-READ
-           END-PERFORM.
-          CLOSE STUDENT.
-          STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FILE_PATH_MANIPULATION.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2019-04-02.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2019-04-02 RW   ORIGINAL VERSION - SEQUENTIAL STUDENT READ.
+001000*   2026-08-09 RLW  CONVERTED STUDENT-FILE TO INDEXED ACCESS BY
+001100*                    STUDENT-ID, ADDED ENROLLMENT-STATUS/GPA,
+001200*                    FILENAME VALIDATION, STUDENT-ID VALIDATION
+001300*                    WITH EXCEPTION ROUTING, CHECKPOINT/RESTART,
+001400*                    END-OF-RUN SUMMARY, AND STANDARD RETURN
+001500*                    CODES.
+001600*   2026-08-09 RLW  THIS IS THE "STUDENT LOAD" STEP OF THE
+001700*                    OVERNIGHT BATCH CYCLE (SEE NITECYCL). IT NOW
+001800*                    CHECKS AND UPDATES THE SHARED RUN-CONTROL
+001900*                    DATASET (RUNCTL) SO A CYCLE RESTART SKIPS
+002000*                    THIS STEP ONCE IT HAS ALREADY COMPLETED.
+002050*   2026-08-09 RLW  CHECKPOINT-RECORD ONLY SAVED/RESTORED
+002060*                    CKPT-LAST-STUDENT-ID AND CKPT-RECORDS-READ, SO
+002070*                    A RESTARTED RUN'S END-OF-JOB SUMMARY UNDERCOUNTED
+002080*                    RECORDS DISPLAYED/REJECTED BEFORE THE
+002090*                    CHECKPOINT.  CKPT-RECORDS-DISPLAYED AND
+002091*                    CKPT-RECORDS-REJECTED ARE NOW SAVED AND
+002092*                    RESTORED THE SAME WAY.
+002100*================================================================
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500*    STUDENT-FILE IS NOW AN INDEXED (KSDS) FILE KEYED ON
+002600*    STUDENT-ID SO A SINGLE RECORD CAN BE READ DIRECTLY
+002700*    WITHOUT A FULL SEQUENTIAL PASS.
+002800     SELECT STUDENT ASSIGN TO FILENAME
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS STUDENT-ID
+003200         FILE STATUS IS WS-STUDENT-STATUS.
+003300
+003400     SELECT EXCEPTION-FILE ASSIGN TO "STUDEXC"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700     SELECT CHECKPOINT-FILE ASSIGN TO "STUDCKPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-CKPT-STATUS.
+004000
+004100     SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-RUNCTL-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  STUDENT.
+004800     COPY STUDREC.
+004900
+005000 01  FILENAME                   PIC X(12).
+005100
+005200 FD  EXCEPTION-FILE.
+005300     COPY EXCREC.
+005400
+005500 FD  CHECKPOINT-FILE.
+005600 01  CHECKPOINT-RECORD.
+005700         05  CKPT-LAST-STUDENT-ID    PIC 9(05).
+005800         05  CKPT-RECORDS-READ       PIC 9(07).
+005810         05  CKPT-RECORDS-DISPLAYED  PIC 9(07).
+005820         05  CKPT-RECORDS-REJECTED   PIC 9(07).
+005900
+006000 FD  RUNCTL-FILE.
+006100     COPY RUNCTL.
+006200
+006300 WORKING-STORAGE SECTION.
+006400     COPY STUDWS.
+006500     COPY RETCODES.
+006600
+006700*    APPROVED DATASET CONTROL TABLE.
+006800 01  WS-APPROVED-DSN-TABLE.
+006900     05  WS-APPROVED-DSN OCCURS 5 TIMES PIC X(12) VALUE SPACES.
+007000 01  WS-DSN-SUB                     PIC 9(02) COMP.
+007100 01  WS-DSN-FOUND-SW                PIC X(01) VALUE 'N'.
+007200     88  WS-DSN-FOUND               VALUE 'Y'.
+007300
+007400 01  WS-EOF                        PIC X(01) VALUE 'N'.
+007500     88  STUDENT-AT-EOF             VALUE 'Y'.
+007600 01  WS-STUDENT-STATUS             PIC X(02) VALUE '00'.
+007700     88  STUDENT-STATUS-OK          VALUE '00'.
+007800     88  STUDENT-STATUS-EOF         VALUE '10'.
+007900     88  STUDENT-STATUS-NOTFND      VALUE '23'.
+008000 01  WS-CKPT-STATUS                PIC X(02) VALUE '00'.
+008100     88  CKPT-STATUS-OK             VALUE '00'.
+008200
+008300*    SHARED RUN-CONTROL CHECK/UPDATE FIELDS.
+008400 01  WS-RUNCTL-STATUS              PIC X(02) VALUE '00'.
+008500     88  RUNCTL-STATUS-OK          VALUE '00'.
+008600 01  WS-RUNCTL-EOF-SW              PIC X(01) VALUE 'N'.
+008700     88  WS-RUNCTL-AT-EOF          VALUE 'Y'.
+008800 01  WS-STEP-COMPLETE-SW           PIC X(01) VALUE 'N'.
+008900     88  WS-STEP-ALREADY-COMPLETE  VALUE 'Y'.
+009000
+009100 01  WS-MODE                       PIC X(01) VALUE 'L'.
+009200     88  WS-MODE-LIST               VALUE 'L'.
+009300     88  WS-MODE-LOOKUP             VALUE 'S'.
+009400 01  WS-LOOKUP-ID                  PIC 9(05) VALUE ZERO.
+009500
+009600*    COUNTERS FOR THE END-OF-RUN SUMMARY.
+009700 01  WS-RECORDS-READ               PIC 9(07) COMP VALUE ZERO.
+009800 01  WS-RECORDS-REJECTED           PIC 9(07) COMP VALUE ZERO.
+009900 01  WS-RECORDS-DISPLAYED          PIC 9(07) COMP VALUE ZERO.
+010000
+010100*    CHECKPOINT INTERVAL CONTROL.
+010200 01  WS-CHECKPOINT-INTERVAL        PIC 9(04) COMP VALUE 50.
+010300 01  WS-RECORDS-SINCE-CKPT         PIC 9(04) COMP VALUE ZERO.
+010400 01  WS-RESTART-SW                 PIC X(01) VALUE 'N'.
+010500     88  WS-IS-RESTART              VALUE 'Y'.
+010600 01  WS-RESTART-FROM-ID            PIC 9(05) VALUE ZERO.
+010700 01  WS-SKIPPING-SW                PIC X(01) VALUE 'N'.
+010800     88  WS-SKIPPING-TO-RESTART     VALUE 'Y'.
+010900
+011000*    WORKING FIELDS FOR STUDENT-ID VALIDATION.
+011100 01  WS-ID-VALID-SW                PIC X(01) VALUE 'Y'.
+011200     88  WS-ID-IS-VALID             VALUE 'Y'.
+011300
+011400 01  WS-CURRENT-DATE-TIME.
+011500     05  WS-TODAY-YYYYMMDD         PIC 9(08).
+011600     05  WS-TIME-HHMMSSHH          PIC 9(08).
+011700     05  FILLER                    PIC X(05).
+011800
+011900 PROCEDURE DIVISION.
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT.
+012300
+012400     PERFORM 1400-CHECK-RUNCTL
+012500         THRU 1400-CHECK-RUNCTL-EXIT.
+012600
+012700     IF WS-STEP-ALREADY-COMPLETE
+012800         DISPLAY 'FILE_PATH_MANIPULATION - STEP ALREADY COMPLETE'
+012900         DISPLAY 'SKIPPING'
+013000     ELSE
+013100         IF WS-DSN-FOUND
+013200             PERFORM 2000-PROCESS-STUDENT
+013300                 THRU 2000-PROCESS-STUDENT-EXIT
+013310             IF NOT RC-SEVERE
+013320                 PERFORM 1500-WRITE-RUNCTL
+013330                     THRU 1500-WRITE-RUNCTL-EXIT
+013340             END-IF
+013400         ELSE
+013500             DISPLAY 'FILENAME NOT APPROVED: ' FILENAME
+013600             SET RC-SEVERE TO TRUE
+013700         END-IF
+014200     END-IF.
+014300
+014400     PERFORM 9000-FINISH
+014500         THRU 9000-FINISH-EXIT.
+014600
+014700     MOVE WS-RETURN-CODE TO RETURN-CODE.
+014800     GO TO 9999-EXIT.
+014900
+015000 1000-INITIALIZE.
+015100     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+015200     PERFORM 1100-LOAD-APPROVED-DSN-TABLE
+015300         THRU 1100-LOAD-APPROVED-DSN-TABLE-EXIT.
+015400
+015500     DISPLAY 'ENTER STUDENT DATASET NAME: '.
+015600     ACCEPT FILENAME.
+015700     PERFORM 1200-VALIDATE-FILENAME
+015800         THRU 1200-VALIDATE-FILENAME-EXIT.
+015900
+016000     DISPLAY 'ENTER MODE - L=LIST ALL, S=SINGLE LOOKUP: '.
+016100     ACCEPT WS-MODE.
+016200     IF WS-MODE-LOOKUP
+016300         DISPLAY 'ENTER STUDENT-ID TO LOOK UP: '
+016400         ACCEPT WS-LOOKUP-ID
+016500     END-IF.
+016600
+016700     DISPLAY 'RESTART FROM CHECKPOINT (Y/N): '.
+016800     ACCEPT WS-RESTART-SW.
+016900     IF WS-IS-RESTART
+017000         PERFORM 1300-READ-CHECKPOINT
+017100             THRU 1300-READ-CHECKPOINT-EXIT
+017200     END-IF.
+017300 1000-INITIALIZE-EXIT.
+017400     EXIT.
+017500
+017600 1100-LOAD-APPROVED-DSN-TABLE.
+017700*    CONTROL TABLE OF APPROVED STUDENT DATASET NAMES.
+017800*    OPERATORS MAY ONLY POINT THIS JOB AT ONE OF THESE NAMES.
+017900     MOVE 'STUDENT.DAT'  TO WS-APPROVED-DSN(1).
+018000     MOVE 'STUDTEST.DAT' TO WS-APPROVED-DSN(2).
+018100     MOVE 'STUDPROD.DAT' TO WS-APPROVED-DSN(3).
+018200     MOVE 'STUDCURR.DAT' TO WS-APPROVED-DSN(4).
+018300     MOVE 'STUDHIST.DAT' TO WS-APPROVED-DSN(5).
+018400 1100-LOAD-APPROVED-DSN-TABLE-EXIT.
+018500     EXIT.
+018600
+018700 1200-VALIDATE-FILENAME.
+018800     MOVE 'N' TO WS-DSN-FOUND-SW.
+018900     PERFORM VARYING WS-DSN-SUB FROM 1 BY 1
+019000             UNTIL WS-DSN-SUB > 5
+019100         IF FILENAME = WS-APPROVED-DSN(WS-DSN-SUB)
+019200             MOVE 'Y' TO WS-DSN-FOUND-SW
+019300         END-IF
+019400     END-PERFORM.
+019500 1200-VALIDATE-FILENAME-EXIT.
+019600     EXIT.
+019700
+019800 1300-READ-CHECKPOINT.
+019900     OPEN INPUT CHECKPOINT-FILE.
+020000     IF NOT CKPT-STATUS-OK
+020100         DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM RECORD ONE'
+020200     ELSE
+020300         READ CHECKPOINT-FILE
+020400             AT END DISPLAY 'CHECKPOINT FILE EMPTY'
+020500         END-READ
+020600         MOVE CKPT-LAST-STUDENT-ID TO WS-RESTART-FROM-ID
+020610         MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+020620         MOVE CKPT-RECORDS-DISPLAYED TO WS-RECORDS-DISPLAYED
+020630         MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+020700         MOVE 'Y' TO WS-SKIPPING-SW
+020800         CLOSE CHECKPOINT-FILE
+020900     END-IF.
+021000 1300-READ-CHECKPOINT-EXIT.
+021100     EXIT.
+021200
+021300 1400-CHECK-RUNCTL.
+021400*    SKIP THIS STEP ON A CYCLE RESTART IF THE SHARED RUN-CONTROL
+021500*    DATASET ALREADY SHOWS IT COMPLETE.
+021600     MOVE 'N' TO WS-STEP-COMPLETE-SW.
+021700     MOVE 'N' TO WS-RUNCTL-EOF-SW.
+021800     OPEN INPUT RUNCTL-FILE.
+021900     IF RUNCTL-STATUS-OK
+022000         PERFORM 1410-SCAN-RUNCTL-RECORD
+022100             THRU 1410-SCAN-RUNCTL-RECORD-EXIT
+022200             UNTIL WS-RUNCTL-AT-EOF
+022300         CLOSE RUNCTL-FILE
+022400     END-IF.
+022500 1400-CHECK-RUNCTL-EXIT.
+022600     EXIT.
+022700
+022800 1410-SCAN-RUNCTL-RECORD.
+022900     READ RUNCTL-FILE INTO RUNCTL-RECORD
+023000         AT END SET WS-RUNCTL-AT-EOF TO TRUE
+023100     END-READ.
+023200     IF WS-RUNCTL-AT-EOF
+023300         GO TO 1410-SCAN-RUNCTL-RECORD-EXIT
+023400     END-IF.
+023500
+023600     IF RUNCTL-STEP-NAME = 'FILEPATH'
+023700         IF RUNCTL-COMPLETE
+023800             MOVE 'Y' TO WS-STEP-COMPLETE-SW
+023900         ELSE
+024000             MOVE 'N' TO WS-STEP-COMPLETE-SW
+024100         END-IF
+024200     END-IF.
+024300 1410-SCAN-RUNCTL-RECORD-EXIT.
+024400     EXIT.
+024500
+024600 1500-WRITE-RUNCTL.
+024700*    RECORD THIS STEP AS COMPLETE SO A LATER CYCLE RESTART CAN
+024800*    SKIP IT.  THE RUN-CONTROL DATASET IS APPENDED TO, NOT
+024900*    REWRITTEN, SO EVERY STEP'S HISTORY IS PRESERVED.
+025000     OPEN EXTEND RUNCTL-FILE.
+025100     IF NOT RUNCTL-STATUS-OK
+025200         OPEN OUTPUT RUNCTL-FILE
+025300     END-IF.
+025400     MOVE 'FILEPATH' TO RUNCTL-STEP-NAME.
+025500     SET RUNCTL-COMPLETE TO TRUE.
+025600     MOVE FILENAME TO RUNCTL-LAST-KEY.
+025700     MOVE WS-TODAY-YYYYMMDD TO RUNCTL-RUN-DATE.
+025800     MOVE WS-TIME-HHMMSSHH TO RUNCTL-RUN-TIME.
+025900     WRITE RUNCTL-RECORD.
+026000     CLOSE RUNCTL-FILE.
+026100 1500-WRITE-RUNCTL-EXIT.
+026200     EXIT.
+026300
+026400 2000-PROCESS-STUDENT.
+026500     OPEN INPUT STUDENT.
+026600     IF NOT STUDENT-STATUS-OK
+026700         DISPLAY 'UNABLE TO OPEN STUDENT FILE, STATUS='
+026800             WS-STUDENT-STATUS
+026900         SET RC-SEVERE TO TRUE
+027000         GO TO 2000-PROCESS-STUDENT-EXIT
+027100     END-IF.
+027200
+027300     OPEN OUTPUT EXCEPTION-FILE.
+027400
+027500     IF WS-MODE-LOOKUP
+027600         PERFORM 2500-LOOKUP-ONE-STUDENT
+027700             THRU 2500-LOOKUP-ONE-STUDENT-EXIT
+027800     ELSE
+027900         PERFORM 2100-LIST-ALL-STUDENTS
+028000             THRU 2100-LIST-ALL-STUDENTS-EXIT
+028100     END-IF.
+028200
+028300     CLOSE EXCEPTION-FILE.
+028400     CLOSE STUDENT.
+028500 2000-PROCESS-STUDENT-EXIT.
+028600     EXIT.
+028700
+028800 2100-LIST-ALL-STUDENTS.
+028810     IF WS-SKIPPING-TO-RESTART
+028820         MOVE WS-RESTART-FROM-ID TO STUDENT-ID
+028830         START STUDENT KEY IS GREATER THAN STUDENT-ID
+028840             INVALID KEY SET STUDENT-STATUS-EOF TO TRUE
+028850         END-START
+028860     ELSE
+028870         MOVE LOW-VALUES TO STUDENT-ID
+029000         START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+029100             INVALID KEY SET STUDENT-STATUS-EOF TO TRUE
+029200         END-START
+028880     END-IF.
+029300
+029400     PERFORM 2200-READ-NEXT-STUDENT
+029500         THRU 2200-READ-NEXT-STUDENT-EXIT
+029600         UNTIL STUDENT-STATUS-EOF.
+029700 2100-LIST-ALL-STUDENTS-EXIT.
+029800     EXIT.
+029900
+030000 2200-READ-NEXT-STUDENT.
+030100     READ STUDENT NEXT INTO WS-STUDENT
+030200         AT END SET STUDENT-STATUS-EOF TO TRUE
+030300     END-READ.
+030400     IF STUDENT-STATUS-EOF
+030500         GO TO 2200-READ-NEXT-STUDENT-EXIT
+030600     END-IF.
+030700
+030800     ADD 1 TO WS-RECORDS-READ.
+030900
+031800     PERFORM 2300-VALIDATE-STUDENT-ID
+031900         THRU 2300-VALIDATE-STUDENT-ID-EXIT.
+032000
+032100     IF WS-ID-IS-VALID
+032200         DISPLAY WS-STUDENT
+032300         ADD 1 TO WS-RECORDS-DISPLAYED
+032400     ELSE
+032500         ADD 1 TO WS-RECORDS-REJECTED
+032600     END-IF.
+032700
+032800     PERFORM 2400-CHECKPOINT-IF-DUE
+032900         THRU 2400-CHECKPOINT-IF-DUE-EXIT.
+033000 2200-READ-NEXT-STUDENT-EXIT.
+033100     EXIT.
+033200
+033300 2300-VALIDATE-STUDENT-ID.
+033400*    REJECT MALFORMED STUDENT-ID VALUES INSTEAD OF LETTING THEM
+033500*    FLOW INTO THE ROSTER OUTPUT.
+033600     MOVE 'Y' TO WS-ID-VALID-SW.
+033700     IF WS-STUDENT-ID IS NOT NUMERIC
+033800         MOVE 'N' TO WS-ID-VALID-SW
+033900     ELSE
+034000         IF WS-STUDENT-ID = ZERO
+034100             MOVE 'N' TO WS-ID-VALID-SW
+034200         END-IF
+034300     END-IF.
+034400
+034500     IF NOT WS-ID-IS-VALID
+034600         PERFORM 2350-WRITE-EXCEPTION
+034700             THRU 2350-WRITE-EXCEPTION-EXIT
+034800     END-IF.
+034900 2300-VALIDATE-STUDENT-ID-EXIT.
+035000     EXIT.
+035100
+035200 2350-WRITE-EXCEPTION.
+035300     MOVE 'FILEPATH' TO EXC-PROGRAM-ID.
+035400     MOVE WS-STUDENT-ID TO EXC-KEY-VALUE.
+035500     MOVE 'E002'       TO EXC-REASON-CODE.
+035600     MOVE 'INVALID OR NON-NUMERIC STUDENT-ID' TO EXC-REASON-TEXT.
+035700     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+035800     MOVE WS-TIME-HHMMSSHH  TO EXC-RUN-TIME.
+035900     WRITE EXC-RECORD.
+036000     SET RC-WARNING TO TRUE.
+036100 2350-WRITE-EXCEPTION-EXIT.
+036200     EXIT.
+036300
+036400 2400-CHECKPOINT-IF-DUE.
+036500     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+036600     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+036700         OPEN OUTPUT CHECKPOINT-FILE
+036800         MOVE WS-STUDENT-ID   TO CKPT-LAST-STUDENT-ID
+036900         MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+036910         MOVE WS-RECORDS-DISPLAYED TO CKPT-RECORDS-DISPLAYED
+036920         MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+037000         WRITE CHECKPOINT-RECORD
+037100         CLOSE CHECKPOINT-FILE
+037200         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+037300     END-IF.
+037400 2400-CHECKPOINT-IF-DUE-EXIT.
+037500     EXIT.
+037600
+037700 2500-LOOKUP-ONE-STUDENT.
+037800     MOVE WS-LOOKUP-ID TO STUDENT-ID.
+037900     READ STUDENT INTO WS-STUDENT
+038000         INVALID KEY SET STUDENT-STATUS-NOTFND TO TRUE
+038100     END-READ.
+038200
+038300     ADD 1 TO WS-RECORDS-READ.
+038400
+038500     IF STUDENT-STATUS-NOTFND
+038600         DISPLAY 'NO STUDENT RECORD FOR STUDENT-ID ' WS-LOOKUP-ID
+038700         SET RC-WARNING TO TRUE
+038800     ELSE
+038900         DISPLAY WS-STUDENT
+039000         ADD 1 TO WS-RECORDS-DISPLAYED
+039100     END-IF.
+039200 2500-LOOKUP-ONE-STUDENT-EXIT.
+039300     EXIT.
+039400
+039500 9000-FINISH.
+039600*    CLOSING SUMMARY FOR THE OPERATOR RUN LOG.
+039700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+039800     DISPLAY '------------------------------------------'.
+039900     DISPLAY 'FILE_PATH_MANIPULATION - END OF RUN SUMMARY'.
+040000     DISPLAY 'RECORDS READ      : ' WS-RECORDS-READ.
+040100     DISPLAY 'RECORDS DISPLAYED : ' WS-RECORDS-DISPLAYED.
+040200     DISPLAY 'RECORDS REJECTED  : ' WS-RECORDS-REJECTED.
+040300     DISPLAY 'RUN END DATE/TIME : ' WS-TODAY-YYYYMMDD '/'
+040400         WS-TIME-HHMMSSHH.
+040500     DISPLAY 'RETURN CODE       : ' WS-RETURN-CODE.
+040600     DISPLAY '------------------------------------------'.
+040700 9000-FINISH-EXIT.
+040800     EXIT.
+040900
+041000 9999-EXIT.
+041100     STOP RUN.
