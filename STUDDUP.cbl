@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUDDUP.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  FLAGS DUPLICATE
+001000*                    STUDENT-ID VALUES IN THE REGISTRAR'S RAW
+001100*                    EXTRACT BEFORE IT IS LOADED INTO THE
+001200*                    INDEXED STUDENT-FILE MASTER (THE MASTER
+001300*                    ITSELF CANNOT HOLD DUPLICATE KEYS ONCE
+001400*                    LOADED, SO THIS CHECK RUNS AGAINST THE
+001500*                    PRE-LOAD SEQUENTIAL FEED).
+001600*   2026-08-09 RLW  SORTS THE EXTRACT BY STUDENT-ID BEFORE THE
+001700*                    DUPLICATE CHECK RUNS INSTEAD OF ASSUMING
+001800*                    THE FEED ARRIVES PRE-SORTED.
+001810*   2026-08-09 RLW  GUARDS THE STUDENT-EXTRACT OPEN SO A MISSING
+001820*                    OR INACCESSIBLE EXTRACT SETS RC-SEVERE AND
+001830*                    SKIPS THE LOAD INSTEAD OF SILENTLY SORTING
+001840*                    ZERO RECORDS AND REPORTING RC-NORMAL.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT STUDENT-EXTRACT ASSIGN TO "STUDEXT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-EXTRACT-STATUS.
+002600
+002700     SELECT SORT-WORK ASSIGN TO "SDUPWRK".
+002800
+002900     SELECT DUP-REPORT ASSIGN TO "STUDDUPR"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  STUDENT-EXTRACT.
+003500     COPY STUDREC.
+003600
+003700 SD  SORT-WORK.
+003800 01  SORT-STUDENT-RECORD.
+003900     05  SORT-STUDENT-ID             PIC 9(05).
+004000     05  SORT-NAME                   PIC A(25).
+004100
+004200 FD  DUP-REPORT.
+004300 01  DUP-REPORT-LINE                PIC X(80).
+004400
+004500 WORKING-STORAGE SECTION.
+004600     COPY STUDWS.
+004700     COPY RETCODES.
+004800
+004900 01  WS-PREV-STUDENT.
+005000     05  WS-PREV-STUDENT-ID          PIC 9(05) VALUE ZERO.
+005100     05  WS-PREV-NAME                PIC A(25) VALUE SPACES.
+005200
+005300 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+005400     88  EXTRACT-STATUS-OK           VALUE '00'.
+005500     88  EXTRACT-STATUS-EOF          VALUE '10'.
+005600
+005700 01  WS-SORT-EOF-SW                 PIC X(01) VALUE 'N'.
+005800     88  SORT-AT-EOF                 VALUE 'Y'.
+005900
+006000 01  WS-FIRST-RECORD-SW             PIC X(01) VALUE 'Y'.
+006100     88  WS-FIRST-RECORD             VALUE 'Y'.
+006200
+006300 01  WS-RECORDS-READ                PIC 9(07) COMP VALUE ZERO.
+006400 01  WS-DUPLICATES-FOUND            PIC 9(07) COMP VALUE ZERO.
+006500
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900         THRU 1000-INITIALIZE-EXIT.
+007000
+007100     SORT SORT-WORK
+007200         ON ASCENDING KEY SORT-STUDENT-ID
+007300         INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+007400             THRU 2000-LOAD-SORT-WORK-EXIT
+007500         OUTPUT PROCEDURE IS 3000-CHECK-SORTED-EXTRACT
+007600             THRU 3000-CHECK-SORTED-EXTRACT-EXIT.
+007700
+007800     PERFORM 9000-FINISH
+007900         THRU 9000-FINISH-EXIT.
+008000
+008100     MOVE WS-RETURN-CODE TO RETURN-CODE.
+008200     GO TO 9999-EXIT.
+008300
+008400 1000-INITIALIZE.
+008500     OPEN OUTPUT DUP-REPORT.
+008600     MOVE 'DUPLICATE STUDENT-ID REPORT' TO DUP-REPORT-LINE.
+008700     WRITE DUP-REPORT-LINE.
+008800 1000-INITIALIZE-EXIT.
+008900     EXIT.
+009000
+009100 2000-LOAD-SORT-WORK.
+009200     OPEN INPUT STUDENT-EXTRACT.
+009210     IF NOT EXTRACT-STATUS-OK
+009220         DISPLAY 'STUDDUP - UNABLE TO OPEN EXTRACT, STATUS='
+009225             WS-EXTRACT-STATUS
+009240         SET RC-SEVERE TO TRUE
+009250         SET EXTRACT-STATUS-EOF TO TRUE
+009260         GO TO 2000-LOAD-SORT-WORK-EXIT
+009270     END-IF.
+009300     PERFORM 2100-RELEASE-NEXT-RECORD
+009400         THRU 2100-RELEASE-NEXT-RECORD-EXIT
+009500         UNTIL EXTRACT-STATUS-EOF.
+009600     CLOSE STUDENT-EXTRACT.
+009700 2000-LOAD-SORT-WORK-EXIT.
+009800     EXIT.
+009900
+010000 2100-RELEASE-NEXT-RECORD.
+010100     READ STUDENT-EXTRACT INTO WS-STUDENT
+010200         AT END SET EXTRACT-STATUS-EOF TO TRUE
+010300     END-READ.
+010400     IF EXTRACT-STATUS-EOF
+010500         GO TO 2100-RELEASE-NEXT-RECORD-EXIT
+010600     END-IF.
+010700
+010800     ADD 1 TO WS-RECORDS-READ.
+010900     MOVE WS-STUDENT-ID TO SORT-STUDENT-ID.
+011000     MOVE WS-NAME TO SORT-NAME.
+011100     RELEASE SORT-STUDENT-RECORD.
+011200 2100-RELEASE-NEXT-RECORD-EXIT.
+011300     EXIT.
+011400
+011500 3000-CHECK-SORTED-EXTRACT.
+011600     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+011700     PERFORM 3100-CHECK-ONE-RECORD
+011800         THRU 3100-CHECK-ONE-RECORD-EXIT
+011900         UNTIL SORT-AT-EOF.
+012000 3000-CHECK-SORTED-EXTRACT-EXIT.
+012100     EXIT.
+012200
+012300 3100-CHECK-ONE-RECORD.
+012400     IF NOT WS-FIRST-RECORD
+012500         IF SORT-STUDENT-ID = WS-PREV-STUDENT-ID
+012600             PERFORM 3200-WRITE-DUP-LINE
+012700                 THRU 3200-WRITE-DUP-LINE-EXIT
+012800         END-IF
+012900     END-IF.
+013000
+013100     MOVE 'N' TO WS-FIRST-RECORD-SW.
+013200     MOVE SORT-STUDENT-ID TO WS-PREV-STUDENT-ID.
+013300     MOVE SORT-NAME TO WS-PREV-NAME.
+013400
+013500     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+013600 3100-CHECK-ONE-RECORD-EXIT.
+013700     EXIT.
+013800
+013900 3200-WRITE-DUP-LINE.
+014000     ADD 1 TO WS-DUPLICATES-FOUND.
+014100     MOVE SPACES TO DUP-REPORT-LINE.
+014200     STRING 'DUP ID ' SORT-STUDENT-ID
+014300            ' NAME1=' WS-PREV-NAME
+014400            ' NAME2=' SORT-NAME
+014500         DELIMITED BY SIZE
+014600         INTO DUP-REPORT-LINE
+014700     END-STRING.
+014800     WRITE DUP-REPORT-LINE.
+014900     SET RC-WARNING TO TRUE.
+015000 3200-WRITE-DUP-LINE-EXIT.
+015100     EXIT.
+015200
+015300 9000-FINISH.
+015400     CLOSE DUP-REPORT.
+015500     DISPLAY 'STUDDUP - RECORDS READ: ' WS-RECORDS-READ.
+015600     DISPLAY 'STUDDUP - DUPLICATES FOUND: ' WS-DUPLICATES-FOUND.
+015700     DISPLAY 'STUDDUP - RETURN CODE: ' WS-RETURN-CODE.
+015800 9000-FINISH-EXIT.
+015900     EXIT.
+016000
+016100 9999-EXIT.
+016200     STOP RUN.
