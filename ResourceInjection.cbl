@@ -1,17 +1,254 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CobolGreeting.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 IterNum PIC 9 VALUE 5.
-        PROCEDURE DIVISION.
-        BeginProgram.
-          ACCEPT QNAME.
-
-          EXEC CICS
-            READQ TD
-            QUEUE(QNAME)
-            INTO(DATA)
-            LENGTH(LDATA)
-          END-EXEC.
-        STOP RUN.
-		
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CobolGreeting.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2020-11-03.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2020-11-03 RW   ORIGINAL VERSION - UNVALIDATED READQ TD OF
+001000*                    AN OPERATOR-SUPPLIED QUEUE NAME.
+001100*   2026-08-09 RLW  DECLARED QNAME/DATA/LDATA PROPERLY, ADDED THE
+001200*                    APPROVED-QUEUE CONTROL TABLE AND LENGTH/
+001300*                    CHARACTER-SET VALIDATION ON QNAME, TS-QUEUE
+001400*                    OVERFLOW HANDLING WHEN THE TD QUEUE IS EMPTY
+001500*                    OR UNDEFINED, A BOUNDED RESTART/RETRY AROUND
+001600*                    THE READQ TD, AUDIT LOGGING TO THE SHARED
+001700*                    CGAUDIT QUEUE, AND STANDARD RETURN CODES.
+001800*================================================================
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 COPY RETCODES.
+002200
+002300*    TD QUEUE REQUEST WORK AREAS.
+002400 01  QNAME                       PIC X(04) VALUE SPACES.
+002500 01  WS-QNAME-TABLE REDEFINES QNAME.
+002600     05  WS-QNAME-CHAR           PIC X(01) OCCURS 4 TIMES.
+002700 01  WS-DATA                     PIC X(100) VALUE SPACES.
+002800 01  WS-LDATA                    PIC S9(04) COMP VALUE +100.
+002900 01  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+003000 01  WS-RESP2                    PIC S9(08) COMP VALUE ZERO.
+003100
+003200*    APPROVED TD QUEUE CONTROL TABLE.
+003300 01  WS-APPROVED-QUEUE-TABLE.
+003400     05  WS-APPROVED-QUEUE OCCURS 5 TIMES PIC X(04) VALUE SPACES.
+003500 01  WS-QUEUE-SUB                PIC 9(02) COMP.
+003600 01  WS-QUEUE-FOUND-SW           PIC X(01) VALUE 'N'.
+003700     88  WS-QUEUE-FOUND          VALUE 'Y'.
+003800
+003900*    QNAME LENGTH/CHARACTER-SET VALIDATION.
+004000 01  WS-CHAR-SUB                 PIC 9(02) COMP.
+004100 01  WS-QNAME-VALID-SW           PIC X(01) VALUE 'Y'.
+004200     88  WS-QNAME-VALID          VALUE 'Y'.
+004300
+004400*    TS QUEUE OVERFLOW FALLBACK.
+004500 01  WS-TS-OVERFLOW-QUEUE        PIC X(08) VALUE 'CGOVFLOW'.
+004600
+004700*    BOUNDED RESTART/RETRY AROUND THE READQ TD.
+004800 01  WS-MAX-RETRIES              PIC 9(02) VALUE 3.
+004900 01  WS-RETRY-COUNT              PIC 9(02) VALUE ZERO.
+005000 01  WS-READQ-DONE-SW            PIC X(01) VALUE 'N'.
+005100     88  WS-READQ-DONE           VALUE 'Y'.
+005200
+005300*    SHARED AUDIT LOG OF EVERY TD/TS QUEUE OPERATION.
+005400 COPY CGAUDIT.
+005500
+005600 01  WS-CURRENT-DATE-TIME.
+005700     05  WS-TODAY-YYYYMMDD        PIC 9(08).
+005800     05  WS-TIME-HHMMSSHH         PIC 9(08).
+005900     05  FILLER                   PIC X(05).
+006000
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE
+006400         THRU 1000-INITIALIZE-EXIT.
+006500
+006600     PERFORM 2000-PROCESS-REQUEST
+006700         THRU 2000-PROCESS-REQUEST-EXIT.
+006800
+006900     GO TO 9999-EXIT.
+007000
+007100 1000-INITIALIZE.
+007200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007300     PERFORM 1100-LOAD-APPROVED-QUEUE-TABLE
+007400         THRU 1100-LOAD-APPROVED-QUEUE-TABLE-EXIT.
+007500
+007600     DISPLAY 'ENTER TD QUEUE NAME: '.
+007700     ACCEPT QNAME.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 1100-LOAD-APPROVED-QUEUE-TABLE.
+008200*    BUSINESS TD QUEUES THIS TRANSACTION IS PERMITTED TO READ.
+008300     MOVE 'ORDR' TO WS-APPROVED-QUEUE(1).
+008400     MOVE 'INVQ' TO WS-APPROVED-QUEUE(2).
+008500     MOVE 'SHIP' TO WS-APPROVED-QUEUE(3).
+008600     MOVE 'RCPT' TO WS-APPROVED-QUEUE(4).
+008700     MOVE 'ALRT' TO WS-APPROVED-QUEUE(5).
+008800 1100-LOAD-APPROVED-QUEUE-TABLE-EXIT.
+008900     EXIT.
+009000
+009100 2000-PROCESS-REQUEST.
+009200     PERFORM 2100-VALIDATE-QNAME
+009300         THRU 2100-VALIDATE-QNAME-EXIT.
+009400     IF NOT WS-QNAME-VALID
+009500         DISPLAY 'QUEUE NAME REJECTED - LENGTH OR CHARACTER SET: '
+009600             QNAME
+009700         SET RC-ERROR TO TRUE
+009800         GO TO 2000-PROCESS-REQUEST-EXIT
+009900     END-IF.
+010000
+010100     PERFORM 2200-CHECK-APPROVED-QUEUE
+010200         THRU 2200-CHECK-APPROVED-QUEUE-EXIT.
+010300     IF NOT WS-QUEUE-FOUND
+010400         DISPLAY 'TD QUEUE NOT APPROVED: ' QNAME
+010500         SET RC-ERROR TO TRUE
+010600         GO TO 2000-PROCESS-REQUEST-EXIT
+010700     END-IF.
+010800
+010900     PERFORM 2300-READQ-TD-WITH-RESTART
+011000         THRU 2300-READQ-TD-WITH-RESTART-EXIT.
+011100 2000-PROCESS-REQUEST-EXIT.
+011200     EXIT.
+011300
+011400 2100-VALIDATE-QNAME.
+011500     MOVE 'Y' TO WS-QNAME-VALID-SW.
+011600     IF QNAME = SPACES
+011700         MOVE 'N' TO WS-QNAME-VALID-SW
+011800     ELSE
+011900         PERFORM 2110-CHECK-ONE-CHARACTER
+012000             THRU 2110-CHECK-ONE-CHARACTER-EXIT
+012100             VARYING WS-CHAR-SUB FROM 1 BY 1
+012200             UNTIL WS-CHAR-SUB > 4
+012300     END-IF.
+012400 2100-VALIDATE-QNAME-EXIT.
+012500     EXIT.
+012600
+012700 2110-CHECK-ONE-CHARACTER.
+012800     IF WS-QNAME-CHAR(WS-CHAR-SUB) NOT ALPHABETIC-UPPER
+012900             AND WS-QNAME-CHAR(WS-CHAR-SUB) NOT NUMERIC
+013000             AND WS-QNAME-CHAR(WS-CHAR-SUB) NOT = SPACE
+013100         MOVE 'N' TO WS-QNAME-VALID-SW
+013200     END-IF.
+013300 2110-CHECK-ONE-CHARACTER-EXIT.
+013400     EXIT.
+013500
+013600 2200-CHECK-APPROVED-QUEUE.
+013700     MOVE 'N' TO WS-QUEUE-FOUND-SW.
+013800     PERFORM 2210-CHECK-ONE-QUEUE
+013900         THRU 2210-CHECK-ONE-QUEUE-EXIT
+014000         VARYING WS-QUEUE-SUB FROM 1 BY 1
+014100         UNTIL WS-QUEUE-SUB > 5.
+014200 2200-CHECK-APPROVED-QUEUE-EXIT.
+014300     EXIT.
+014400
+014500 2210-CHECK-ONE-QUEUE.
+014600     IF QNAME = WS-APPROVED-QUEUE(WS-QUEUE-SUB)
+014700         MOVE 'Y' TO WS-QUEUE-FOUND-SW
+014800     END-IF.
+014900 2210-CHECK-ONE-QUEUE-EXIT.
+015000     EXIT.
+015100
+015200 2300-READQ-TD-WITH-RESTART.
+015300     MOVE ZERO TO WS-RETRY-COUNT.
+015400     MOVE 'N' TO WS-READQ-DONE-SW.
+015500     PERFORM 2310-ATTEMPT-READQ-TD
+015600         THRU 2310-ATTEMPT-READQ-TD-EXIT
+015700         UNTIL WS-READQ-DONE OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+015800
+015900     IF WS-RESP = DFHRESP(QZERO) OR WS-RESP = DFHRESP(QIDERR)
+016000         PERFORM 2600-TS-OVERFLOW-FALLBACK
+016100             THRU 2600-TS-OVERFLOW-FALLBACK-EXIT
+016200     ELSE
+016300         IF NOT WS-READQ-DONE
+016400             DISPLAY 'READQ TD FAILED AFTER RETRIES, RESP='
+016500             DISPLAY WS-RESP
+016600             EXEC CICS
+016700                 SYNCPOINT ROLLBACK
+016800             END-EXEC
+016900             SET RC-ERROR TO TRUE
+017000         END-IF
+017100     END-IF.
+017200 2300-READQ-TD-WITH-RESTART-EXIT.
+017300     EXIT.
+017400
+017500 2310-ATTEMPT-READQ-TD.
+017600     ADD 1 TO WS-RETRY-COUNT.
+017700     MOVE +100 TO WS-LDATA.
+017800     EXEC CICS
+017900         READQ TD
+018000         QUEUE(QNAME)
+018100         INTO(WS-DATA)
+018200         LENGTH(WS-LDATA)
+018300         RESP(WS-RESP)
+018400         RESP2(WS-RESP2)
+018500     END-EXEC.
+018600
+018700     MOVE 'TDRD' TO CGAUD-EVENT-TYPE.
+018800     PERFORM 3000-WRITE-AUDIT-RECORD
+018900         THRU 3000-WRITE-AUDIT-RECORD-EXIT.
+019000
+019100     IF WS-RESP = DFHRESP(NORMAL) OR WS-RESP = DFHRESP(QZERO)
+019200             OR WS-RESP = DFHRESP(QIDERR)
+019300         MOVE 'Y' TO WS-READQ-DONE-SW
+019400     END-IF.
+019500 2310-ATTEMPT-READQ-TD-EXIT.
+019600     EXIT.
+019700
+019800 2600-TS-OVERFLOW-FALLBACK.
+019900*    THE NAMED TD QUEUE WAS EMPTY OR UNDEFINED.  TRY THE SHARED
+020000*    OVERFLOW TS QUEUE BEFORE GIVING UP ON THE REQUEST.
+020100     MOVE +100 TO WS-LDATA.
+020200     EXEC CICS
+020300         READQ TS
+020400         QUEUE(WS-TS-OVERFLOW-QUEUE)
+020500         INTO(WS-DATA)
+020600         LENGTH(WS-LDATA)
+020700         ITEM(1)
+020800         RESP(WS-RESP)
+020900         RESP2(WS-RESP2)
+021000     END-EXEC.
+021100
+021200     MOVE 'TSRD' TO CGAUD-EVENT-TYPE.
+021300     PERFORM 3000-WRITE-AUDIT-RECORD
+021400         THRU 3000-WRITE-AUDIT-RECORD-EXIT.
+021500
+021600     IF WS-RESP = DFHRESP(NORMAL)
+021700         SET RC-WARNING TO TRUE
+021800     ELSE
+021900*        NOTHING WAS WAITING ON THE OVERFLOW QUEUE EITHER.  RECORD
+022000*        THE UNMET REQUEST ON IT SO THE NEXT RUN CAN CATCH UP.
+022100         EXEC CICS
+022200             WRITEQ TS
+022300             QUEUE(WS-TS-OVERFLOW-QUEUE)
+022400             FROM(QNAME)
+022500             LENGTH(4)
+022600         END-EXEC
+022700         MOVE 'TSWR' TO CGAUD-EVENT-TYPE
+022800         PERFORM 3000-WRITE-AUDIT-RECORD
+022900             THRU 3000-WRITE-AUDIT-RECORD-EXIT
+023000         SET RC-ERROR TO TRUE
+023100     END-IF.
+023200 2600-TS-OVERFLOW-FALLBACK-EXIT.
+023300     EXIT.
+023400
+023500 3000-WRITE-AUDIT-RECORD.
+023600*    ONE RECORD PER TD/TS QUEUE OPERATION, WRITTEN TO THE SHARED
+023700*    CGAU EXTRAPARTITION TD QUEUE FOR THE DAILY VOLUME REPORT.
+023800     MOVE 'CGRESINJ' TO CGAUD-PROGRAM-ID.
+023900     MOVE QNAME TO CGAUD-RESOURCE-NAME.
+024000     MOVE WS-RESP TO CGAUD-RESP-CODE.
+024100     MOVE WS-TODAY-YYYYMMDD TO CGAUD-RUN-DATE.
+024200     MOVE WS-TIME-HHMMSSHH TO CGAUD-RUN-TIME.
+024300     EXEC CICS
+024400         WRITEQ TD
+024500         QUEUE('CGAU')
+024600         FROM(CGAUDIT-RECORD)
+024700         LENGTH(+40)
+024800     END-EXEC.
+024900 3000-WRITE-AUDIT-RECORD-EXIT.
+025000     EXIT.
+025100
+025200 9999-EXIT.
+025300     MOVE WS-RETURN-CODE TO RETURN-CODE.
+025400     STOP RUN.
