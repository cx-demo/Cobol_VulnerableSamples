@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMORPH.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  LOADS THE OWNER MASTER
+001000*                    EXTRACT INTO A TABLE AND FLAGS EVERY ITEM
+001100*                    WHOSE OWNER CANNOT BE FOUND IN IT.
+001110*   2026-08-09 RLW  OWNERS BEYOND THE 200-ENTRY TABLE CAPACITY
+001120*                    WERE BEING DROPPED WITH NO WARNING, WHICH
+001130*                    MADE THEIR ITEMS LOOK LIKE GENUINE ORPHANS.
+001140*                    1120-WRITE-OWNER-OVERFLOW NOW RAISES
+001150*                    RC-WARNING AND LOGS AN EXCEPTION RECORD FOR
+001160*                    EACH DROPPED OWNER SO THE TRUNCATION IS
+001170*                    VISIBLE INSTEAD OF SILENT.
+001200*================================================================
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600     SELECT OWNER-EXTRACT ASSIGN TO "OWNMAST"
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-OWNER-STATUS.
+001900
+002000     SELECT ITEM-EXTRACT ASSIGN TO "ITEMEXT"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-EXTRACT-STATUS.
+002300
+002400     SELECT ORPHAN-REPORT ASSIGN TO "ORPHANRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700     SELECT EXCEPTION-FILE ASSIGN TO "ITMORPEXC"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  OWNER-EXTRACT.
+003300     COPY OWNERREC.
+003400
+003500 FD  ITEM-EXTRACT.
+003600     COPY ITEMREC.
+003700
+003800 FD  ORPHAN-REPORT.
+003900 01  ORPHAN-REPORT-LINE              PIC X(80).
+004000
+004100 FD  EXCEPTION-FILE.
+004200     COPY EXCREC.
+004300
+004400 WORKING-STORAGE SECTION.
+004500     COPY ITEMWS.
+004600     COPY RETCODES.
+004700
+004800 01  WS-OWNER-TABLE.
+004900     05  WS-OWNER-ENTRY OCCURS 200 TIMES PIC X(20) VALUE SPACES.
+005000 01  WS-OWNER-COUNT                 PIC 9(03) COMP VALUE ZERO.
+005100 01  WS-OWNER-SUB                   PIC 9(03) COMP.
+005200 01  WS-OWNER-FOUND-SW              PIC X(01) VALUE 'N'.
+005300     88  WS-OWNER-FOUND              VALUE 'Y'.
+005400
+005500 01  WS-OWNER-STATUS                PIC X(02) VALUE '00'.
+005600     88  OWNER-STATUS-OK             VALUE '00'.
+005700     88  OWNER-STATUS-EOF            VALUE '10'.
+005800
+005900 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+006000     88  EXTRACT-STATUS-OK           VALUE '00'.
+006100     88  EXTRACT-STATUS-EOF          VALUE '10'.
+006200
+006300 01  WS-ITEMS-READ                  PIC 9(07) COMP VALUE ZERO.
+006400 01  WS-ITEMS-ORPHANED              PIC 9(07) COMP VALUE ZERO.
+006500
+006600 01  WS-CURRENT-DATE-TIME.
+006700     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+006800     05  WS-TIME-HHMMSSHH           PIC 9(08).
+006900     05  FILLER                     PIC X(05).
+007000
+007100 PROCEDURE DIVISION.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE
+007400         THRU 1000-INITIALIZE-EXIT.
+007500
+007600     PERFORM 2000-PROCESS-NEXT-ITEM
+007700         THRU 2000-PROCESS-NEXT-ITEM-EXIT
+007800         UNTIL EXTRACT-STATUS-EOF.
+007900
+008000     PERFORM 9000-FINISH
+008100         THRU 9000-FINISH-EXIT.
+008200
+008300     MOVE WS-RETURN-CODE TO RETURN-CODE.
+008400     GO TO 9999-EXIT.
+008500
+008600 1000-INITIALIZE.
+008700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+008800     OPEN OUTPUT ORPHAN-REPORT.
+008900     OPEN OUTPUT EXCEPTION-FILE.
+009000     MOVE 'ORPHAN ITEM REPORT' TO ORPHAN-REPORT-LINE.
+009100     WRITE ORPHAN-REPORT-LINE.
+009200
+009300     PERFORM 1100-LOAD-OWNER-TABLE
+009400         THRU 1100-LOAD-OWNER-TABLE-EXIT.
+009410     IF RC-SEVERE
+009420         SET EXTRACT-STATUS-EOF TO TRUE
+009430         GO TO 1000-INITIALIZE-EXIT
+009440     END-IF.
+009500
+009600     OPEN INPUT ITEM-EXTRACT.
+009700     IF NOT EXTRACT-STATUS-OK
+009800         DISPLAY 'ITMORPH - UNABLE TO OPEN ITEMEXT, STATUS='
+009900             WS-EXTRACT-STATUS
+010000         SET RC-SEVERE TO TRUE
+010100         SET EXTRACT-STATUS-EOF TO TRUE
+010200     END-IF.
+010300 1000-INITIALIZE-EXIT.
+010400     EXIT.
+010500
+010600 1100-LOAD-OWNER-TABLE.
+010700     OPEN INPUT OWNER-EXTRACT.
+010800     IF NOT OWNER-STATUS-OK
+010900         DISPLAY 'ITMORPH - UNABLE TO OPEN OWNMAST, STATUS='
+011000             WS-OWNER-STATUS
+011100         SET RC-SEVERE TO TRUE
+011200         GO TO 1100-LOAD-OWNER-TABLE-EXIT
+011300     END-IF.
+011400
+011500     PERFORM 1110-LOAD-ONE-OWNER
+011600         THRU 1110-LOAD-ONE-OWNER-EXIT
+011700         UNTIL OWNER-STATUS-EOF.
+011800     CLOSE OWNER-EXTRACT.
+011900 1100-LOAD-OWNER-TABLE-EXIT.
+012000     EXIT.
+012100
+012200 1110-LOAD-ONE-OWNER.
+012300     READ OWNER-EXTRACT
+012400         AT END SET OWNER-STATUS-EOF TO TRUE
+012500     END-READ.
+012600     IF OWNER-STATUS-EOF
+012700         GO TO 1110-LOAD-ONE-OWNER-EXIT
+012800     END-IF.
+012900
+013000     IF WS-OWNER-COUNT < 200
+013100         ADD 1 TO WS-OWNER-COUNT
+013200         MOVE OWNER-ID TO WS-OWNER-ENTRY(WS-OWNER-COUNT)
+013300     ELSE
+013310         PERFORM 1120-WRITE-OWNER-OVERFLOW
+013320             THRU 1120-WRITE-OWNER-OVERFLOW-EXIT
+013330     END-IF.
+013400 1110-LOAD-ONE-OWNER-EXIT.
+013500     EXIT.
+013510
+013520 1120-WRITE-OWNER-OVERFLOW.
+013530     MOVE 'ITMORPH' TO EXC-PROGRAM-ID.
+013540     MOVE OWNER-ID TO EXC-KEY-VALUE.
+013550     MOVE 'E020' TO EXC-REASON-CODE.
+013560     MOVE 'OWNER TABLE FULL - OWNER DROPPED FROM MASTER' TO
+013570         EXC-REASON-TEXT.
+013580     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+013590     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+013600     WRITE EXC-RECORD.
+013610     SET RC-WARNING TO TRUE.
+013620 1120-WRITE-OWNER-OVERFLOW-EXIT.
+013630     EXIT.
+013640
+013700 2000-PROCESS-NEXT-ITEM.
+013800     READ ITEM-EXTRACT INTO WS-ITEM
+013900         AT END SET EXTRACT-STATUS-EOF TO TRUE
+014000     END-READ.
+014100     IF EXTRACT-STATUS-EOF
+014200         GO TO 2000-PROCESS-NEXT-ITEM-EXIT
+014300     END-IF.
+014400
+014500     ADD 1 TO WS-ITEMS-READ.
+014600     PERFORM 2100-LOOKUP-OWNER
+014700         THRU 2100-LOOKUP-OWNER-EXIT.
+014800     IF NOT WS-OWNER-FOUND
+014900         PERFORM 2200-WRITE-ORPHAN-LINE
+015000             THRU 2200-WRITE-ORPHAN-LINE-EXIT
+015100     END-IF.
+015200 2000-PROCESS-NEXT-ITEM-EXIT.
+015300     EXIT.
+015400
+015500 2100-LOOKUP-OWNER.
+015600     MOVE 'N' TO WS-OWNER-FOUND-SW.
+015700     PERFORM VARYING WS-OWNER-SUB FROM 1 BY 1
+015800             UNTIL WS-OWNER-SUB > WS-OWNER-COUNT
+015900         IF WS-ITEM-OWNER = WS-OWNER-ENTRY(WS-OWNER-SUB)
+016000             SET WS-OWNER-FOUND TO TRUE
+016100             MOVE WS-OWNER-COUNT TO WS-OWNER-SUB
+016200         END-IF
+016300     END-PERFORM.
+016400 2100-LOOKUP-OWNER-EXIT.
+016500     EXIT.
+016600
+016700 2200-WRITE-ORPHAN-LINE.
+016800     ADD 1 TO WS-ITEMS-ORPHANED.
+016900     MOVE SPACES TO ORPHAN-REPORT-LINE.
+017000     STRING 'ORPHAN OWNER=' WS-ITEM-OWNER
+017100            ' ITEM=' WS-ITEM-NAME
+017200         DELIMITED BY SIZE
+017300         INTO ORPHAN-REPORT-LINE
+017400     END-STRING.
+017500     WRITE ORPHAN-REPORT-LINE.
+017600
+017700     MOVE 'ITMORPH' TO EXC-PROGRAM-ID.
+017800     MOVE WS-ITEM-OWNER TO EXC-KEY-VALUE.
+017900     MOVE 'E019' TO EXC-REASON-CODE.
+018000     MOVE 'ITEM OWNER NOT FOUND IN OWNER MASTER' TO
+018100         EXC-REASON-TEXT.
+018200     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+018300     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+018400     WRITE EXC-RECORD.
+018500     SET RC-WARNING TO TRUE.
+018600 2200-WRITE-ORPHAN-LINE-EXIT.
+018700     EXIT.
+018800
+018900 9000-FINISH.
+019000     CLOSE ITEM-EXTRACT.
+019100     CLOSE ORPHAN-REPORT.
+019200     CLOSE EXCEPTION-FILE.
+019300     DISPLAY 'ITMORPH - ITEMS READ    : ' WS-ITEMS-READ.
+019400     DISPLAY 'ITMORPH - ITEMS ORPHANED: ' WS-ITEMS-ORPHANED.
+019500     DISPLAY 'ITMORPH - RETURN CODE   : ' WS-RETURN-CODE.
+019600 9000-FINISH-EXIT.
+019700     EXIT.
+019800
+019900 9999-EXIT.
+020000     STOP RUN.
