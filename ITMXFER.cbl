@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMXFER.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  MOVES A QUANTITY OF AN
+001000*                    ITEM FROM ONE OWNER TO ANOTHER AS A SINGLE
+001100*                    UNIT OF WORK, COMMITTING EACH TRANSFER AND
+001200*                    ROLLING BACK ANY TRANSFER THAT FAILS PART
+001300*                    WAY THROUGH.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT TRANSFER-REQUEST-LIST ASSIGN TO "ITMXFREQ"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS WS-REQUEST-STATUS.
+002100
+002200     SELECT TRANSFER-LOG ASSIGN TO "ITMXFLOG"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500     SELECT EXCEPTION-FILE ASSIGN TO "ITMXFEXC"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TRANSFER-REQUEST-LIST.
+003100 01  TRANSFER-REQUEST-RECORD.
+003200     05  XFER-FROM-OWNER             PIC X(20).
+003300     05  XFER-TO-OWNER               PIC X(20).
+003400     05  XFER-ITEM-NAME               PIC X(20).
+003500     05  XFER-QUANTITY               PIC 9(05).
+003600
+003700 FD  TRANSFER-LOG.
+003800 01  TRANSFER-LOG-LINE              PIC X(100).
+003900
+004000 FD  EXCEPTION-FILE.
+004100     COPY EXCREC.
+004200
+004300 WORKING-STORAGE SECTION.
+004400     EXEC SQL INCLUDE SQLCA END-EXEC.
+004500     COPY RETCODES.
+004600
+004700 01  WS-REQUEST-STATUS              PIC X(02) VALUE '00'.
+004800     88  REQUEST-STATUS-OK           VALUE '00'.
+004900     88  REQUEST-STATUS-EOF          VALUE '10'.
+005000
+005100 01  WS-TRANSFERS-ATTEMPTED         PIC 9(07) COMP VALUE ZERO.
+005200 01  WS-TRANSFERS-COMPLETED         PIC 9(07) COMP VALUE ZERO.
+005300 01  WS-TRANSFERS-FAILED            PIC 9(07) COMP VALUE ZERO.
+005400 01  WS-ROWS-UPDATED-BY-INSERT       PIC 9(04) COMP-5.
+005500
+005600 01  WS-CURRENT-DATE-TIME.
+005700     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+005800     05  WS-TIME-HHMMSSHH           PIC 9(08).
+005900     05  FILLER                     PIC X(05).
+006000
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE
+006400         THRU 1000-INITIALIZE-EXIT.
+006500
+006600     PERFORM 2000-PROCESS-NEXT-REQUEST
+006700         THRU 2000-PROCESS-NEXT-REQUEST-EXIT
+006800         UNTIL REQUEST-STATUS-EOF.
+006900
+007000     PERFORM 9000-FINISH
+007100         THRU 9000-FINISH-EXIT.
+007200
+007300     MOVE WS-RETURN-CODE TO RETURN-CODE.
+007400     GO TO 9999-EXIT.
+007500
+007600 1000-INITIALIZE.
+007700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007800     OPEN INPUT TRANSFER-REQUEST-LIST.
+007900     OPEN OUTPUT TRANSFER-LOG.
+008000     OPEN OUTPUT EXCEPTION-FILE.
+008100     IF NOT REQUEST-STATUS-OK
+008200         DISPLAY 'ITMXFER - UNABLE TO OPEN ITMXFREQ, STATUS='
+008300             WS-REQUEST-STATUS
+008400         SET RC-SEVERE TO TRUE
+008500         SET REQUEST-STATUS-EOF TO TRUE
+008600     END-IF.
+008700 1000-INITIALIZE-EXIT.
+008800     EXIT.
+008900
+009000 2000-PROCESS-NEXT-REQUEST.
+009100     READ TRANSFER-REQUEST-LIST
+009200         AT END SET REQUEST-STATUS-EOF TO TRUE
+009300     END-READ.
+009400     IF REQUEST-STATUS-EOF
+009500         GO TO 2000-PROCESS-NEXT-REQUEST-EXIT
+009600     END-IF.
+009700
+009800     ADD 1 TO WS-TRANSFERS-ATTEMPTED.
+009900     PERFORM 3000-TRANSFER-ONE-ITEM
+010000         THRU 3000-TRANSFER-ONE-ITEM-EXIT.
+010100 2000-PROCESS-NEXT-REQUEST-EXIT.
+010200     EXIT.
+010300
+010400 3000-TRANSFER-ONE-ITEM.
+010500     EXEC SQL
+010600         UPDATE items
+010700             SET qty_on_hand = qty_on_hand - :XFER-QUANTITY
+010800             WHERE owner = :XFER-FROM-OWNER
+010900               AND itemname = :XFER-ITEM-NAME
+011000               AND qty_on_hand >= :XFER-QUANTITY
+011100     END-EXEC.
+011200     IF SQLCODE NOT = 0 OR SQLERRD(3) = 0
+011300         PERFORM 3900-TRANSFER-FAILED
+011400             THRU 3900-TRANSFER-FAILED-EXIT
+011500         GO TO 3000-TRANSFER-ONE-ITEM-EXIT
+011600     END-IF.
+011700
+011800     EXEC SQL
+011900         UPDATE items
+012000             SET qty_on_hand = qty_on_hand + :XFER-QUANTITY
+012100             WHERE owner = :XFER-TO-OWNER
+012200               AND itemname = :XFER-ITEM-NAME
+012300     END-EXEC.
+012400     MOVE SQLERRD(3) TO WS-ROWS-UPDATED-BY-INSERT.
+012500     IF SQLCODE NOT = 0
+012600         PERFORM 3900-TRANSFER-FAILED
+012700             THRU 3900-TRANSFER-FAILED-EXIT
+012800         GO TO 3000-TRANSFER-ONE-ITEM-EXIT
+012900     END-IF.
+013000
+013100     IF WS-ROWS-UPDATED-BY-INSERT = 0
+013200         EXEC SQL
+013300             INSERT INTO items (owner, itemname, qty_on_hand)
+013400                 VALUES (:XFER-TO-OWNER, :XFER-ITEM-NAME,
+013500                     :XFER-QUANTITY)
+013600         END-EXEC
+013700         IF SQLCODE NOT = 0
+013800             PERFORM 3900-TRANSFER-FAILED
+013900                 THRU 3900-TRANSFER-FAILED-EXIT
+014000             GO TO 3000-TRANSFER-ONE-ITEM-EXIT
+014100         END-IF
+014200     END-IF.
+014300
+014400     EXEC SQL COMMIT END-EXEC.
+014500     ADD 1 TO WS-TRANSFERS-COMPLETED.
+014600     PERFORM 3800-WRITE-TRANSFER-LOG
+014700         THRU 3800-WRITE-TRANSFER-LOG-EXIT.
+014800 3000-TRANSFER-ONE-ITEM-EXIT.
+014900     EXIT.
+015000
+015100 3800-WRITE-TRANSFER-LOG.
+015200     MOVE SPACES TO TRANSFER-LOG-LINE.
+015300     STRING WS-TODAY-YYYYMMDD ' ' WS-TIME-HHMMSSHH
+015400            ' FROM=' XFER-FROM-OWNER
+015500            ' TO=' XFER-TO-OWNER
+015600            ' ITEM=' XFER-ITEM-NAME
+015700            ' QTY=' XFER-QUANTITY
+015800         DELIMITED BY SIZE
+015900         INTO TRANSFER-LOG-LINE
+016000     END-STRING.
+016100     WRITE TRANSFER-LOG-LINE.
+016200 3800-WRITE-TRANSFER-LOG-EXIT.
+016300     EXIT.
+016400
+016500 3900-TRANSFER-FAILED.
+016600     EXEC SQL ROLLBACK END-EXEC.
+016700     ADD 1 TO WS-TRANSFERS-FAILED.
+016800     MOVE 'ITMXFER' TO EXC-PROGRAM-ID.
+016900     MOVE XFER-ITEM-NAME TO EXC-KEY-VALUE.
+017000     MOVE 'E016' TO EXC-REASON-CODE.
+017100     MOVE 'ITEM TRANSFER FAILED, SEE SQLCODE' TO EXC-REASON-TEXT.
+017200     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+017300     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+017400     WRITE EXC-RECORD.
+017500     DISPLAY 'ITMXFER - TRANSFER FAILED, SQLCODE=' SQLCODE.
+017600     SET RC-ERROR TO TRUE.
+017700 3900-TRANSFER-FAILED-EXIT.
+017800     EXIT.
+017900
+018000 9000-FINISH.
+018100     CLOSE TRANSFER-REQUEST-LIST.
+018200     CLOSE TRANSFER-LOG.
+018300     CLOSE EXCEPTION-FILE.
+018400     DISPLAY 'ITMXFER - ATTEMPTED : ' WS-TRANSFERS-ATTEMPTED.
+018500     DISPLAY 'ITMXFER - COMPLETED : ' WS-TRANSFERS-COMPLETED.
+018600     DISPLAY 'ITMXFER - FAILED    : ' WS-TRANSFERS-FAILED.
+018700     DISPLAY 'ITMXFER - RETURN CODE : ' WS-RETURN-CODE.
+018800 9000-FINISH-EXIT.
+018900     EXIT.
+019000
+019100 9999-EXIT.
+019200     STOP RUN.
