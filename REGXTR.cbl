@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REGXTR.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  NIGHTLY FIXED-WIDTH
+001000*                    EXTRACT OF STUDENT-ID AND NAME FOR THE
+001100*                    REGISTRAR'S ENROLLMENT SYSTEM, REPLACING
+001200*                    THE MANUAL RE-KEYING THAT WAS DONE BEFORE.
+001300*================================================================
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT ASSIGN TO FILENAME
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS STUDENT-ID
+002100         FILE STATUS IS WS-STUDENT-STATUS.
+002200
+002300     SELECT REGISTRAR-EXTRACT ASSIGN TO "REGXFEED"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  STUDENT.
+002900     COPY STUDREC.
+003000
+003100 01  FILENAME                       PIC X(12).
+003200
+003300 FD  REGISTRAR-EXTRACT.
+003400 01  REGISTRAR-EXTRACT-RECORD.
+003500     05  REG-EXT-STUDENT-ID         PIC 9(05).
+003600     05  REG-EXT-NAME               PIC A(25).
+003700     05  FILLER                     PIC X(50).
+003800
+003900 WORKING-STORAGE SECTION.
+004000     COPY STUDWS.
+004100     COPY RETCODES.
+004200
+004300 01  WS-STUDENT-STATUS              PIC X(02) VALUE '00'.
+004400     88  STUDENT-STATUS-OK           VALUE '00'.
+004500     88  STUDENT-STATUS-EOF          VALUE '10'.
+004600
+004700 01  WS-RECORDS-READ                PIC 9(07) COMP VALUE ZERO.
+004800 01  WS-RECORDS-EXTRACTED           PIC 9(07) COMP VALUE ZERO.
+004900
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300         THRU 1000-INITIALIZE-EXIT.
+005400
+005500     PERFORM 2000-EXTRACT-ALL
+005600         THRU 2000-EXTRACT-ALL-EXIT
+005700         UNTIL STUDENT-STATUS-EOF.
+005800
+005900     PERFORM 9000-FINISH
+006000         THRU 9000-FINISH-EXIT.
+006100
+006200     MOVE WS-RETURN-CODE TO RETURN-CODE.
+006300     GO TO 9999-EXIT.
+006400
+006500 1000-INITIALIZE.
+006600     DISPLAY 'ENTER STUDENT DATASET NAME: '.
+006700     ACCEPT FILENAME.
+006800     OPEN INPUT STUDENT.
+006900     IF NOT STUDENT-STATUS-OK
+007000         DISPLAY 'UNABLE TO OPEN STUDENT FILE, STATUS='
+007100             WS-STUDENT-STATUS
+007200         SET RC-SEVERE TO TRUE
+007210         SET STUDENT-STATUS-EOF TO TRUE
+007220         GO TO 1000-INITIALIZE-EXIT
+007300     END-IF.
+007400     OPEN OUTPUT REGISTRAR-EXTRACT.
+007500
+007600     MOVE LOW-VALUES TO STUDENT-ID.
+007700     START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+007800         INVALID KEY SET STUDENT-STATUS-EOF TO TRUE
+007900     END-START.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200
+008300 2000-EXTRACT-ALL.
+008400     READ STUDENT NEXT INTO WS-STUDENT
+008500         AT END SET STUDENT-STATUS-EOF TO TRUE
+008600     END-READ.
+008700     IF STUDENT-STATUS-EOF
+008800         GO TO 2000-EXTRACT-ALL-EXIT
+008900     END-IF.
+009000
+009100     ADD 1 TO WS-RECORDS-READ.
+009200
+009300     MOVE SPACES TO REGISTRAR-EXTRACT-RECORD.
+009400     MOVE WS-STUDENT-ID TO REG-EXT-STUDENT-ID.
+009500     MOVE WS-NAME       TO REG-EXT-NAME.
+009600     WRITE REGISTRAR-EXTRACT-RECORD.
+009700     ADD 1 TO WS-RECORDS-EXTRACTED.
+009800 2000-EXTRACT-ALL-EXIT.
+009900     EXIT.
+010000
+010100 9000-FINISH.
+010200     CLOSE STUDENT.
+010300     CLOSE REGISTRAR-EXTRACT.
+010400     DISPLAY 'REGXTR - RECORDS READ      : ' WS-RECORDS-READ.
+010500     DISPLAY 'REGXTR - RECORDS EXTRACTED : ' WS-RECORDS-EXTRACTED.
+010600     DISPLAY 'REGXTR - RETURN CODE       : ' WS-RETURN-CODE.
+010700 9000-FINISH-EXIT.
+010800     EXIT.
+010900
+011000 9999-EXIT.
+011100     STOP RUN.
