@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. OPSSUMM.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. REGISTRAR SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  END-OF-CYCLE SUMMARY RUN
+001000*                    AFTER NITECYCL COMPLETES - COMBINES THE
+001100*                    STUDENT FILE RECORD COUNT, THE ITMRECON
+001200*                    RECONCILIATION RESULTS, AND DOCALC'S MQ
+001300*                    MESSAGE COUNT INTO ONE OPERATIONS REPORT.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT STUDENT ASSIGN TO FILENAME
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS SEQUENTIAL
+002100         RECORD KEY IS STUDENT-ID
+002200         FILE STATUS IS WS-STUDENT-STATUS.
+002300
+002400     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-RECON-STATUS.
+002700
+002800     SELECT MQ-REPLAY-LOG ASSIGN TO "MQREPLAY"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-MQREPLAY-STATUS.
+003100
+003200     SELECT SUMMARY-REPORT ASSIGN TO "OPSSUMRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STUDENT.
+003800     COPY STUDREC.
+003900
+004000 01  FILENAME                       PIC X(12).
+004100
+004200 FD  RECON-REPORT.
+004300 01  RECON-REPORT-LINE               PIC X(80).
+004400
+004500 FD  MQ-REPLAY-LOG.
+004600 01  MQ-REPLAY-LINE                  PIC X(120).
+004700
+004800 FD  SUMMARY-REPORT.
+004900 01  SUMMARY-REPORT-LINE             PIC X(80).
+005000
+005100 WORKING-STORAGE SECTION.
+005200     COPY RETCODES.
+005300
+005400 01  WS-STUDENT-STATUS               PIC X(02) VALUE '00'.
+005500     88  STUDENT-STATUS-OK           VALUE '00'.
+005600     88  STUDENT-STATUS-EOF          VALUE '10'.
+005700 01  WS-RECON-STATUS                 PIC X(02) VALUE '00'.
+005800     88  RECON-STATUS-OK             VALUE '00'.
+005900     88  RECON-STATUS-EOF            VALUE '10'.
+006000 01  WS-MQREPLAY-STATUS               PIC X(02) VALUE '00'.
+006100     88  MQREPLAY-STATUS-OK          VALUE '00'.
+006200     88  MQREPLAY-STATUS-EOF         VALUE '10'.
+006300
+006400 01  WS-STUDENT-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+006500 01  WS-RECON-DB-ONLY-COUNT          PIC 9(07) COMP VALUE ZERO.
+006600 01  WS-RECON-EXTRACT-ONLY-COUNT     PIC 9(07) COMP VALUE ZERO.
+006700 01  WS-RECON-QTY-MISMATCH-COUNT     PIC 9(07) COMP VALUE ZERO.
+006800 01  WS-MQ-MESSAGE-COUNT             PIC 9(07) COMP VALUE ZERO.
+006900
+007000 01  WS-STUDENT-COUNT-EDIT           PIC ZZZ,ZZ9.
+007100 01  WS-DB-ONLY-EDIT                 PIC ZZZ,ZZ9.
+007200 01  WS-EXTRACT-ONLY-EDIT            PIC ZZZ,ZZ9.
+007300 01  WS-QTY-MISMATCH-EDIT            PIC ZZZ,ZZ9.
+007400 01  WS-MQ-COUNT-EDIT                PIC ZZZ,ZZ9.
+007500
+007600 01  WS-RECON-REPORT-AVAILABLE-SW    PIC X(01) VALUE 'N'.
+007700     88  WS-RECON-REPORT-AVAILABLE   VALUE 'Y'.
+007800 01  WS-MQREPLAY-AVAILABLE-SW        PIC X(01) VALUE 'N'.
+007900     88  WS-MQREPLAY-AVAILABLE       VALUE 'Y'.
+008000
+008100 01  WS-CURRENT-DATE-TIME.
+008200     05  WS-TODAY-YYYYMMDD           PIC 9(08).
+008300     05  WS-TIME-HHMMSSHH            PIC 9(08).
+008400     05  FILLER                      PIC X(05).
+008500
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT.
+009000
+009100     PERFORM 2000-COUNT-STUDENT-RECORDS
+009200         THRU 2000-COUNT-STUDENT-RECORDS-EXIT.
+009300
+009400     PERFORM 3000-COUNT-RECON-RESULTS
+009500         THRU 3000-COUNT-RECON-RESULTS-EXIT.
+009600
+009700     PERFORM 4000-COUNT-MQ-MESSAGES
+009800         THRU 4000-COUNT-MQ-MESSAGES-EXIT.
+009900
+010000     PERFORM 5000-WRITE-SUMMARY-REPORT
+010100         THRU 5000-WRITE-SUMMARY-REPORT-EXIT.
+010200
+010300     PERFORM 9000-FINISH
+010400         THRU 9000-FINISH-EXIT.
+010500
+010600     MOVE WS-RETURN-CODE TO RETURN-CODE.
+010700     GO TO 9999-EXIT.
+010800
+010900 1000-INITIALIZE.
+011000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+011100     OPEN OUTPUT SUMMARY-REPORT.
+011200     DISPLAY 'ENTER STUDENT DATASET NAME: '.
+011300     ACCEPT FILENAME.
+011400 1000-INITIALIZE-EXIT.
+011500     EXIT.
+011600
+011700 2000-COUNT-STUDENT-RECORDS.
+011800*    STUDENT FILE RECORD COUNT FROM THE STUDENT LOAD
+011900*    STEP OF THE OVERNIGHT CYCLE.
+012000     OPEN INPUT STUDENT.
+012100     IF NOT STUDENT-STATUS-OK
+012200         DISPLAY 'OPSSUMM - UNABLE TO OPEN STUDENT FILE, STATUS='
+012300             WS-STUDENT-STATUS
+012400         SET RC-WARNING TO TRUE
+012500         GO TO 2000-COUNT-STUDENT-RECORDS-EXIT
+012600     END-IF.
+012700
+012800     PERFORM 2100-READ-NEXT-STUDENT
+012900         THRU 2100-READ-NEXT-STUDENT-EXIT
+013000         UNTIL STUDENT-STATUS-EOF.
+013100     CLOSE STUDENT.
+013200 2000-COUNT-STUDENT-RECORDS-EXIT.
+013300     EXIT.
+013400
+013500 2100-READ-NEXT-STUDENT.
+013600     READ STUDENT NEXT
+013700         AT END SET STUDENT-STATUS-EOF TO TRUE
+013800     END-READ.
+013900     IF NOT STUDENT-STATUS-EOF
+014000         ADD 1 TO WS-STUDENT-RECORD-COUNT
+014100     END-IF.
+014200 2100-READ-NEXT-STUDENT-EXIT.
+014300     EXIT.
+014400
+014500 3000-COUNT-RECON-RESULTS.
+014600*    ITMRECON WRITES ONE LINE TO RECONRPT FOR EACH
+014700*    DB-ONLY, EXTRACT-ONLY, OR QUANTITY-MISMATCH DIFFERENCE; TALLY
+014800*    THEM BY THEIR LEADING LITERAL.
+014900     OPEN INPUT RECON-REPORT.
+015000     IF NOT RECON-STATUS-OK
+015100         DISPLAY 'OPSSUMM - RECONRPT NOT AVAILABLE, STATUS='
+015200             WS-RECON-STATUS
+015300         SET RC-WARNING TO TRUE
+015400         GO TO 3000-COUNT-RECON-RESULTS-EXIT
+015500     END-IF.
+015600     SET WS-RECON-REPORT-AVAILABLE TO TRUE.
+015700
+015800     PERFORM 3100-READ-NEXT-RECON-LINE
+015900         THRU 3100-READ-NEXT-RECON-LINE-EXIT
+016000         UNTIL RECON-STATUS-EOF.
+016100     CLOSE RECON-REPORT.
+016200 3000-COUNT-RECON-RESULTS-EXIT.
+016300     EXIT.
+016400
+016500 3100-READ-NEXT-RECON-LINE.
+016600     READ RECON-REPORT
+016700         AT END SET RECON-STATUS-EOF TO TRUE
+016800     END-READ.
+016900     IF RECON-STATUS-EOF
+017000         GO TO 3100-READ-NEXT-RECON-LINE-EXIT
+017100     END-IF.
+017200
+017300     EVALUATE TRUE
+017400         WHEN RECON-REPORT-LINE(1:7) = 'DB ONLY'
+017500             ADD 1 TO WS-RECON-DB-ONLY-COUNT
+017600         WHEN RECON-REPORT-LINE(1:12) = 'EXTRACT ONLY'
+017700             ADD 1 TO WS-RECON-EXTRACT-ONLY-COUNT
+017800         WHEN RECON-REPORT-LINE(1:12) = 'QTY MISMATCH'
+017900             ADD 1 TO WS-RECON-QTY-MISMATCH-COUNT
+018000         WHEN OTHER
+018100             CONTINUE
+018200     END-EVALUATE.
+018300 3100-READ-NEXT-RECON-LINE-EXIT.
+018400     EXIT.
+018500
+018600 4000-COUNT-MQ-MESSAGES.
+018700*    DOCALC WRITES ONE REPLAY-LOG LINE PER MQGET
+018800*    ATTEMPT TO MQREPLAY; EACH LINE REPRESENTS ONE MQ MESSAGE GET.
+018900     OPEN INPUT MQ-REPLAY-LOG.
+019000     IF NOT MQREPLAY-STATUS-OK
+019100         DISPLAY 'OPSSUMM - MQREPLAY NOT AVAILABLE, STATUS='
+019200             WS-MQREPLAY-STATUS
+019300         SET RC-WARNING TO TRUE
+019400         GO TO 4000-COUNT-MQ-MESSAGES-EXIT
+019500     END-IF.
+019600     SET WS-MQREPLAY-AVAILABLE TO TRUE.
+019700
+019800     PERFORM 4100-READ-NEXT-REPLAY-LINE
+019900         THRU 4100-READ-NEXT-REPLAY-LINE-EXIT
+020000         UNTIL MQREPLAY-STATUS-EOF.
+020100     CLOSE MQ-REPLAY-LOG.
+020200 4000-COUNT-MQ-MESSAGES-EXIT.
+020300     EXIT.
+020400
+020500 4100-READ-NEXT-REPLAY-LINE.
+020600     READ MQ-REPLAY-LOG
+020700         AT END SET MQREPLAY-STATUS-EOF TO TRUE
+020800     END-READ.
+020900     IF NOT MQREPLAY-STATUS-EOF
+021000         ADD 1 TO WS-MQ-MESSAGE-COUNT
+021100     END-IF.
+021200 4100-READ-NEXT-REPLAY-LINE-EXIT.
+021300     EXIT.
+021400
+021500 5000-WRITE-SUMMARY-REPORT.
+021600     MOVE WS-STUDENT-RECORD-COUNT TO WS-STUDENT-COUNT-EDIT.
+021700     MOVE WS-RECON-DB-ONLY-COUNT TO WS-DB-ONLY-EDIT.
+021800     MOVE WS-RECON-EXTRACT-ONLY-COUNT TO WS-EXTRACT-ONLY-EDIT.
+021900     MOVE WS-RECON-QTY-MISMATCH-COUNT TO WS-QTY-MISMATCH-EDIT.
+022000     MOVE WS-MQ-MESSAGE-COUNT TO WS-MQ-COUNT-EDIT.
+022100
+022200     MOVE SPACES TO SUMMARY-REPORT-LINE.
+022300     MOVE 'DAILY OPERATIONS SUMMARY' TO SUMMARY-REPORT-LINE.
+022400     WRITE SUMMARY-REPORT-LINE.
+022500
+022600     MOVE SPACES TO SUMMARY-REPORT-LINE.
+022700     STRING 'STUDENT RECORDS LOADED    : ' WS-STUDENT-COUNT-EDIT
+022800         DELIMITED BY SIZE
+022900         INTO SUMMARY-REPORT-LINE
+023000     END-STRING.
+023100     WRITE SUMMARY-REPORT-LINE.
+023200
+023300     MOVE SPACES TO SUMMARY-REPORT-LINE.
+023400     STRING 'ITEMS DB-ONLY DIFFERENCES : ' WS-DB-ONLY-EDIT
+023500         DELIMITED BY SIZE
+023600         INTO SUMMARY-REPORT-LINE
+023700     END-STRING.
+023800     WRITE SUMMARY-REPORT-LINE.
+023900
+024000     MOVE SPACES TO SUMMARY-REPORT-LINE.
+024100     STRING 'ITEMS EXTRACT-ONLY DIFFS  : ' WS-EXTRACT-ONLY-EDIT
+024200         DELIMITED BY SIZE
+024300         INTO SUMMARY-REPORT-LINE
+024400     END-STRING.
+024500     WRITE SUMMARY-REPORT-LINE.
+024600
+024700     MOVE SPACES TO SUMMARY-REPORT-LINE.
+024800     STRING 'ITEMS QUANTITY MISMATCHES : ' WS-QTY-MISMATCH-EDIT
+024900         DELIMITED BY SIZE
+025000         INTO SUMMARY-REPORT-LINE
+025100     END-STRING.
+025200     WRITE SUMMARY-REPORT-LINE.
+025300
+025400     MOVE SPACES TO SUMMARY-REPORT-LINE.
+025500     STRING 'DOCALC MQ MESSAGES GOTTEN : ' WS-MQ-COUNT-EDIT
+025600         DELIMITED BY SIZE
+025700         INTO SUMMARY-REPORT-LINE
+025800     END-STRING.
+025900     WRITE SUMMARY-REPORT-LINE.
+026000 5000-WRITE-SUMMARY-REPORT-EXIT.
+026100     EXIT.
+026200
+026300 9000-FINISH.
+026400     CLOSE SUMMARY-REPORT.
+026500     DISPLAY '------------------------------------------'.
+026600     DISPLAY 'OPSSUMM - END OF RUN SUMMARY'.
+026700     DISPLAY 'STUDENTS LOADED : '
+026800         WS-STUDENT-RECORD-COUNT.
+026900     DISPLAY 'DB ONLY DIFFS   : '
+027000         WS-RECON-DB-ONLY-COUNT.
+027100     DISPLAY 'EXTRACT ONLY    : '
+027200         WS-RECON-EXTRACT-ONLY-COUNT.
+027300     DISPLAY 'QTY MISMATCHES  : '
+027400         WS-RECON-QTY-MISMATCH-COUNT.
+027500     DISPLAY 'MQ MESSAGES     : '
+027600         WS-MQ-MESSAGE-COUNT.
+027700     DISPLAY 'RETURN CODE     : '
+027800         WS-RETURN-CODE.
+027900     DISPLAY '------------------------------------------'.
+028000 9000-FINISH-EXIT.
+028100     EXIT.
+028200
+028300 9999-EXIT.
+028400     STOP RUN.
