@@ -1,17 +1,99 @@
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
-      * simple hello world program
-       ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-        INPUT-OUTPUT SECTION.
-        DATA DIVISION.
-        FILE SECTION.
-        WORKING-STORAGE SECTION.
-        01  param    pic x(100).
-        PROCEDURE DIVISION.
-        MAIN-PROCEDURE.
-            DISPLAY 'Type name of module to load: ( EXTERNALMODULE ) '.
-            ACCEPT param.
-            CALL param.
-            STOP RUN.
-        END PROGRAM YOUR-PROGRAM-NAME.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO-WORLD.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2021-02-18.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2021-02-18 RW   ORIGINAL VERSION - ACCEPTED A FREE-TEXT
+001000*                    MODULE NAME AND CALLED IT DIRECTLY WITH NO
+001100*                    DEFAULT FOR A BLANK ENTRY AND NO VERSION
+001200*                    CHECK.  END PROGRAM ALSO NAMED THE WRONG
+001300*                    PROGRAM-ID.
+001400*   2026-08-09 RLW  DEFAULTED A BLANK MODULE NAME TO THE
+001500*                    STANDARD EXTERNALMODULE, ADDED A VERSION-
+001600*                    COMPATIBILITY CHECK AGAINST AN APPROVED
+001700*                    VERSION LIST BEFORE THE CALL, AND CORRECTED
+001800*                    END PROGRAM TO MATCH PROGRAM-ID.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 WORKING-STORAGE SECTION.
+002600 COPY RETCODES.
+002700
+002800 01  param                            PIC X(100) VALUE SPACES.
+002900 01  WS-DEFAULT-MODULE                PIC X(100)
+003000                                     VALUE 'EXTERNALMODULE'.
+003100
+003200*    VERSION-COMPATIBILITY CHECK.  ONLY A MODULE
+003300*    REPORTING ONE OF THESE INTERFACE VERSIONS MAY BE CALLED.
+003400 01  WS-MODULE-VERSION                PIC X(10) VALUE SPACES.
+003500 01  WS-SUPPORTED-VERSION-TABLE.
+003600     05  WS-SUPPORTED-VERSION OCCURS 3 TIMES PIC X(10).
+003700 01  WS-VERSION-SUB                   PIC 9 COMP.
+003800 01  WS-VERSION-OK-SW                 PIC X(01) VALUE 'N'.
+003900     88  WS-VERSION-OK                 VALUE 'Y'.
+004000
+004100 PROCEDURE DIVISION.
+004200 0000-MAINLINE.
+004300     PERFORM 1000-INITIALIZE
+004400         THRU 1000-INITIALIZE-EXIT.
+004500
+004600     PERFORM 2000-GET-MODULE-NAME
+004700         THRU 2000-GET-MODULE-NAME-EXIT.
+004800
+004900     PERFORM 3000-CHECK-VERSION-COMPAT
+005000         THRU 3000-CHECK-VERSION-COMPAT-EXIT.
+005100     IF NOT WS-VERSION-OK
+005200         DISPLAY 'MODULE VERSION NOT SUPPORTED: '
+005300         DISPLAY WS-MODULE-VERSION
+005400         SET RC-ERROR TO TRUE
+005500         GO TO 9999-EXIT
+005600     END-IF.
+005700
+005800     CALL param.
+005900     GO TO 9999-EXIT.
+006000
+006100 1000-INITIALIZE.
+006200     MOVE '1.0' TO WS-SUPPORTED-VERSION(1).
+006300     MOVE '1.1' TO WS-SUPPORTED-VERSION(2).
+006400     MOVE '2.0' TO WS-SUPPORTED-VERSION(3).
+006500 1000-INITIALIZE-EXIT.
+006600     EXIT.
+006700
+006800 2000-GET-MODULE-NAME.
+006900     DISPLAY 'Type name of module to load: ( EXTERNALMODULE ) '.
+007000     ACCEPT param.
+007100     IF param = SPACES
+007200         MOVE WS-DEFAULT-MODULE TO param
+007300     END-IF.
+007400 2000-GET-MODULE-NAME-EXIT.
+007500     EXIT.
+007600
+007700 3000-CHECK-VERSION-COMPAT.
+007800     DISPLAY 'Module interface version: ( 1.0, 1.1, 2.0 )'.
+007900     ACCEPT WS-MODULE-VERSION.
+008000
+008100     MOVE 'N' TO WS-VERSION-OK-SW.
+008200     PERFORM 3100-CHECK-ONE-VERSION
+008300         THRU 3100-CHECK-ONE-VERSION-EXIT
+008400         VARYING WS-VERSION-SUB FROM 1 BY 1
+008500         UNTIL WS-VERSION-SUB > 3.
+008600 3000-CHECK-VERSION-COMPAT-EXIT.
+008700     EXIT.
+008800
+008900 3100-CHECK-ONE-VERSION.
+009000     IF WS-MODULE-VERSION = WS-SUPPORTED-VERSION(WS-VERSION-SUB)
+009100         MOVE 'Y' TO WS-VERSION-OK-SW
+009200     END-IF.
+009300 3100-CHECK-ONE-VERSION-EXIT.
+009400     EXIT.
+009500
+009600 9999-EXIT.
+009700     MOVE WS-RETURN-CODE TO RETURN-CODE.
+009800     STOP RUN.
+009900 END PROGRAM HELLO-WORLD.
