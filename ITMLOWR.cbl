@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMLOWR.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  SORTS THE ITEM EXTRACT BY
+001000*                    OWNER AND ITEM, FLAGS EVERY ITEM AT OR BELOW
+001100*                    ITS REORDER POINT, AND PRINTS A PER-OWNER
+001200*                    COUNT OF LOW-STOCK ITEMS.
+001210*   2026-08-09 RLW  GUARDS THE ITEM-EXTRACT OPEN SO A MISSING OR
+001220*                    INACCESSIBLE EXTRACT SETS RC-SEVERE INSTEAD
+001230*                    OF SILENTLY SORTING ZERO RECORDS.
+001300*================================================================
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT ITEM-EXTRACT ASSIGN TO "ITEMEXT"
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001900         FILE STATUS IS WS-EXTRACT-STATUS.
+002000
+002100     SELECT SORT-WORK ASSIGN TO "ITMSWRK".
+002200
+002300     SELECT LOWSTOCK-REPORT ASSIGN TO "LOWSTKR"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  ITEM-EXTRACT.
+002900     COPY ITEMREC.
+003000
+003100 SD  SORT-WORK.
+003200 01  SORT-ITEM-RECORD.
+003300     05  SORT-OWNER                  PIC X(20).
+003400     05  SORT-NAME                   PIC X(20).
+003500     05  SORT-QTY-ON-HAND            PIC 9(05).
+003600     05  SORT-REORDER-POINT          PIC 9(05).
+003700     05  SORT-LOCATION                PIC X(10).
+003800
+003900 FD  LOWSTOCK-REPORT.
+004000 01  LOWSTOCK-REPORT-LINE           PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300     COPY ITEMWS.
+004400     COPY RETCODES.
+004500
+004600 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+004700     88  EXTRACT-STATUS-OK           VALUE '00'.
+004800     88  EXTRACT-STATUS-EOF          VALUE '10'.
+004900
+005000 01  WS-SORT-EOF-SW                 PIC X(01) VALUE 'N'.
+005100     88  SORT-AT-EOF                 VALUE 'Y'.
+005200
+005300 01  WS-FIRST-OWNER-SW              PIC X(01) VALUE 'Y'.
+005400     88  WS-FIRST-OWNER              VALUE 'Y'.
+005500
+005600 01  WS-PREV-OWNER                  PIC X(20) VALUE SPACES.
+005700 01  WS-OWNER-ITEM-COUNT            PIC 9(05) VALUE ZERO.
+005800 01  WS-OWNER-LOW-COUNT             PIC 9(05) VALUE ZERO.
+005900
+006000 01  WS-ITEMS-READ                  PIC 9(07) COMP VALUE ZERO.
+006100 01  WS-ITEMS-LOW                   PIC 9(07) COMP VALUE ZERO.
+006200 01  WS-OWNERS-REPORTED              PIC 9(07) COMP VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     SORT SORT-WORK
+006700         ON ASCENDING KEY SORT-OWNER SORT-NAME
+006800         INPUT PROCEDURE IS 3000-LOAD-SORT-WORK
+006900             THRU 3000-LOAD-SORT-WORK-EXIT
+007000         OUTPUT PROCEDURE IS 4000-PRINT-LOWSTOCK
+007100             THRU 4000-PRINT-LOWSTOCK-EXIT.
+007200
+007300     PERFORM 9000-FINISH
+007400         THRU 9000-FINISH-EXIT.
+007500
+007600     MOVE WS-RETURN-CODE TO RETURN-CODE.
+007700     GO TO 9999-EXIT.
+007800
+007900 3000-LOAD-SORT-WORK.
+008000     OPEN INPUT ITEM-EXTRACT.
+008010     IF NOT EXTRACT-STATUS-OK
+008020         DISPLAY 'ITMLOWR - UNABLE TO OPEN ITEM-EXTRACT, STATUS='
+008030             WS-EXTRACT-STATUS
+008040         SET RC-SEVERE TO TRUE
+008050         SET EXTRACT-STATUS-EOF TO TRUE
+008060         GO TO 3000-LOAD-SORT-WORK-EXIT
+008070     END-IF.
+008100     PERFORM 3100-RELEASE-NEXT-ITEM
+008200         THRU 3100-RELEASE-NEXT-ITEM-EXIT
+008300         UNTIL EXTRACT-STATUS-EOF.
+008400     CLOSE ITEM-EXTRACT.
+008500 3000-LOAD-SORT-WORK-EXIT.
+008600     EXIT.
+008700
+008800 3100-RELEASE-NEXT-ITEM.
+008900     READ ITEM-EXTRACT INTO WS-ITEM
+009000         AT END SET EXTRACT-STATUS-EOF TO TRUE
+009100     END-READ.
+009200     IF EXTRACT-STATUS-EOF
+009300         GO TO 3100-RELEASE-NEXT-ITEM-EXIT
+009400     END-IF.
+009500
+009600     ADD 1 TO WS-ITEMS-READ.
+009700     MOVE WS-ITEM-OWNER TO SORT-OWNER.
+009800     MOVE WS-ITEM-NAME TO SORT-NAME.
+009900     MOVE WS-ITEM-QTY-ON-HAND TO SORT-QTY-ON-HAND.
+010000     MOVE WS-ITEM-REORDER-POINT TO SORT-REORDER-POINT.
+010100     MOVE WS-ITEM-LOCATION TO SORT-LOCATION.
+010200     RELEASE SORT-ITEM-RECORD.
+010300 3100-RELEASE-NEXT-ITEM-EXIT.
+010400     EXIT.
+010500
+010600 4000-PRINT-LOWSTOCK.
+010700     OPEN OUTPUT LOWSTOCK-REPORT.
+010800     MOVE 'LOW-STOCK REORDER REPORT BY OWNER' TO
+010900         LOWSTOCK-REPORT-LINE.
+011000     WRITE LOWSTOCK-REPORT-LINE.
+011100
+011200     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+011300     PERFORM 4100-PROCESS-SORTED-ITEM
+011400         THRU 4100-PROCESS-SORTED-ITEM-EXIT
+011500         UNTIL SORT-AT-EOF.
+011600
+011700     IF NOT WS-FIRST-OWNER
+011800         PERFORM 4300-WRITE-OWNER-TOTAL
+011900             THRU 4300-WRITE-OWNER-TOTAL-EXIT
+012000     END-IF.
+012100
+012200     CLOSE LOWSTOCK-REPORT.
+012300 4000-PRINT-LOWSTOCK-EXIT.
+012400     EXIT.
+012500
+012600 4100-PROCESS-SORTED-ITEM.
+012700     IF NOT WS-FIRST-OWNER
+012800         IF SORT-OWNER NOT = WS-PREV-OWNER
+012900             PERFORM 4300-WRITE-OWNER-TOTAL
+013000                 THRU 4300-WRITE-OWNER-TOTAL-EXIT
+013100         END-IF
+013200     END-IF.
+013300
+013400     MOVE 'N' TO WS-FIRST-OWNER-SW.
+013500     MOVE SORT-OWNER TO WS-PREV-OWNER.
+013600     ADD 1 TO WS-OWNER-ITEM-COUNT.
+013700
+013800     IF SORT-QTY-ON-HAND NOT > SORT-REORDER-POINT
+013900         PERFORM 4200-WRITE-LOW-ITEM-LINE
+014000             THRU 4200-WRITE-LOW-ITEM-LINE-EXIT
+014100     END-IF.
+014200
+014300     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+014400 4100-PROCESS-SORTED-ITEM-EXIT.
+014500     EXIT.
+014600
+014700 4200-WRITE-LOW-ITEM-LINE.
+014800     ADD 1 TO WS-ITEMS-LOW.
+014900     ADD 1 TO WS-OWNER-LOW-COUNT.
+015000     MOVE SPACES TO LOWSTOCK-REPORT-LINE.
+015100     STRING '  LOW STOCK OWNER=' SORT-OWNER
+015200            ' ITEM=' SORT-NAME
+015300            ' QTY=' SORT-QTY-ON-HAND
+015400            ' REORDER=' SORT-REORDER-POINT
+015500         DELIMITED BY SIZE
+015600         INTO LOWSTOCK-REPORT-LINE
+015700     END-STRING.
+015800     WRITE LOWSTOCK-REPORT-LINE.
+015900     SET RC-WARNING TO TRUE.
+016000 4200-WRITE-LOW-ITEM-LINE-EXIT.
+016100     EXIT.
+016200
+016300 4300-WRITE-OWNER-TOTAL.
+016400     ADD 1 TO WS-OWNERS-REPORTED.
+016500     MOVE SPACES TO LOWSTOCK-REPORT-LINE.
+016600     STRING 'OWNER=' WS-PREV-OWNER
+016700            ' ITEMS=' WS-OWNER-ITEM-COUNT
+016800            ' LOW-STOCK=' WS-OWNER-LOW-COUNT
+016900         DELIMITED BY SIZE
+017000         INTO LOWSTOCK-REPORT-LINE
+017100     END-STRING.
+017200     WRITE LOWSTOCK-REPORT-LINE.
+017300     MOVE ZERO TO WS-OWNER-ITEM-COUNT.
+017400     MOVE ZERO TO WS-OWNER-LOW-COUNT.
+017500 4300-WRITE-OWNER-TOTAL-EXIT.
+017600     EXIT.
+017700
+017800 9000-FINISH.
+017900     DISPLAY 'ITMLOWR - ITEMS READ    : ' WS-ITEMS-READ.
+018000     DISPLAY 'ITMLOWR - ITEMS LOW     : ' WS-ITEMS-LOW.
+018100     DISPLAY 'ITMLOWR - OWNERS REPORT : ' WS-OWNERS-REPORTED.
+018200     DISPLAY 'ITMLOWR - RETURN CODE   : ' WS-RETURN-CODE.
+018300 9000-FINISH-EXIT.
+018400     EXIT.
+018500
+018600 9999-EXIT.
+018700     STOP RUN.
