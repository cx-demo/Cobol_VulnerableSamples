@@ -1,21 +1,346 @@
-       Identification Division.
-       Program-ID. ExecSql.
-
-       Procedure Division.
-	   PARA.
-          ACCEPT USER1.
-          ACCEPT ITM.
-          MOVE "SELECT * FROM items WHERE owner = '" TO QUERY1.
-          MOVE "' AND itemname = '" TO QUERY2.
-          MOVE "'" TO QUERY3.
-
-          STRING
-            QUERY1, USER1, QUERY2, ITM, QUERY3 DELIMITED BY SIZE
-            INTO QUERY
-          END-STRING.
-
-          EXEC SQL
-          EXECUTE IMMEDIATE :QUERY
-          END-EXEC
-		  
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ExecSql.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2018-11-06.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2018-11-06 RW   ORIGINAL VERSION - SINGLE OWNER/ITEM LOOKUP.
+001000*   2026-08-09 RLW  ADDED BATCH MODE OVER A LIST OF ITEMS, A
+001100*                    QUERY AUDIT LOG, SQLCODE CHECKING WITH AN
+001200*                    END-OF-RUN SUCCESS/FAILURE SUMMARY, AND AN
+001300*                    OUTPUT REPORT OF THE MATCHED ITEM ROWS.
+001400*   2026-08-09 RLW  THIS IS THE "ITEM LOOKUPS" STEP OF THE
+001500*                    OVERNIGHT BATCH CYCLE (SEE NITECYCL). IT NOW
+001600*                    CHECKS AND UPDATES THE SHARED RUN-CONTROL
+001700*                    DATASET (RUNCTL) SO A CYCLE RESTART SKIPS
+001800*                    THIS STEP ONCE IT HAS ALREADY COMPLETED.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ITEM-REQUEST-LIST ASSIGN TO "ITEMLIST"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-ITEMLIST-STATUS.
+002600
+002700     SELECT QUERY-AUDIT-LOG ASSIGN TO "SQLAUDIT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000     SELECT ITEM-REPORT ASSIGN TO "ITEMRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300     SELECT EXCEPTION-FILE ASSIGN TO "SQLEXC"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-RUNCTL-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ITEM-REQUEST-LIST.
+004300 01  ITEM-REQUEST-RECORD            PIC X(30).
+004400
+004500 FD  QUERY-AUDIT-LOG.
+004600 01  AUDIT-LOG-LINE                 PIC X(132).
+004700
+004800 FD  ITEM-REPORT.
+004900 01  ITEM-REPORT-LINE               PIC X(80).
+005000
+005100 FD  EXCEPTION-FILE.
+005200     COPY EXCREC.
+005300
+005400 FD  RUNCTL-FILE.
+005500     COPY RUNCTL.
+005600
+005700 WORKING-STORAGE SECTION.
+005800     EXEC SQL INCLUDE SQLCA END-EXEC.
+005900     COPY RETCODES.
+006000
+006100 01  USER1                          PIC X(20).
+006200 01  ITM                            PIC X(20).
+006300 01  QUERY1                         PIC X(40).
+006400 01  QUERY2                         PIC X(20).
+006500 01  QUERY3                         PIC X(01).
+006600 01  QUERY                          PIC X(120).
+006700
+006800 01  WS-ITM-OWNER                   PIC X(20).
+006900 01  WS-ITM-NAME                    PIC X(20).
+007000
+007100 01  WS-MODE                       PIC X(01) VALUE 'I'.
+007200     88  WS-MODE-INTERACTIVE        VALUE 'I'.
+007300     88  WS-MODE-BATCH              VALUE 'B'.
+007400
+007500 01  WS-ITEMLIST-STATUS             PIC X(02) VALUE '00'.
+007600     88  ITEMLIST-STATUS-OK          VALUE '00'.
+007700     88  ITEMLIST-STATUS-EOF         VALUE '10'.
+007800
+007900 01  WS-MORE-ITEMS-SW               PIC X(01) VALUE 'Y'.
+008000     88  WS-MORE-ITEMS               VALUE 'Y'.
+008100
+008200 01  WS-LOOKUPS-ATTEMPTED           PIC 9(07) COMP VALUE ZERO.
+008300 01  WS-LOOKUPS-SUCCESSFUL          PIC 9(07) COMP VALUE ZERO.
+008400 01  WS-LOOKUPS-FAILED              PIC 9(07) COMP VALUE ZERO.
+008500 01  WS-ROWS-MATCHED                PIC 9(07) COMP VALUE ZERO.
+008600
+008700*    SHARED RUN-CONTROL CHECK/UPDATE FIELDS.
+008800 01  WS-RUNCTL-STATUS              PIC X(02) VALUE '00'.
+008900     88  RUNCTL-STATUS-OK          VALUE '00'.
+009000 01  WS-RUNCTL-EOF-SW              PIC X(01) VALUE 'N'.
+009100     88  WS-RUNCTL-AT-EOF          VALUE 'Y'.
+009200 01  WS-STEP-COMPLETE-SW           PIC X(01) VALUE 'N'.
+009300     88  WS-STEP-ALREADY-COMPLETE  VALUE 'Y'.
+009400
+009500 01  WS-CURRENT-DATE-TIME.
+009600     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+009700     05  WS-TIME-HHMMSSHH           PIC 9(08).
+009800     05  FILLER                     PIC X(05).
+009900
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE
+010300         THRU 1000-INITIALIZE-EXIT.
+010400
+010500     PERFORM 1400-CHECK-RUNCTL
+010600         THRU 1400-CHECK-RUNCTL-EXIT.
+010700
+010800     IF WS-STEP-ALREADY-COMPLETE
+010900         DISPLAY 'EXECSQL - STEP ALREADY COMPLETE'
+011000         DISPLAY 'SKIPPING'
+011100     ELSE
+011110         IF NOT RC-SEVERE
+011200             IF WS-MODE-BATCH
+011300                 PERFORM 2000-BATCH-PROCESS
+011400                     THRU 2000-BATCH-PROCESS-EXIT
+011500             ELSE
+011600                 PERFORM 2500-INTERACTIVE-PROCESS
+011700                     THRU 2500-INTERACTIVE-PROCESS-EXIT
+011800             END-IF
+011900         END-IF
+011910         IF NOT RC-SEVERE
+012000             PERFORM 1500-WRITE-RUNCTL
+012100                 THRU 1500-WRITE-RUNCTL-EXIT
+012200         END-IF
+012300     END-IF.
+012400
+012500     PERFORM 9000-FINISH
+012600         THRU 9000-FINISH-EXIT.
+012700
+012800     MOVE WS-RETURN-CODE TO RETURN-CODE.
+012900     GO TO 9999-EXIT.
+013000
+013100 1000-INITIALIZE.
+013200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+013300     MOVE "SELECT * FROM items WHERE owner = '" TO QUERY1.
+013400     MOVE "' AND itemname = '" TO QUERY2.
+013500     MOVE "'" TO QUERY3.
+013600
+013700     DISPLAY 'ENTER MODE - I=INTERACTIVE, B=BATCH: '.
+013800     ACCEPT WS-MODE.
+013900     DISPLAY 'ENTER OWNER (USER1): '.
+014000     ACCEPT USER1.
+014100
+014200     OPEN OUTPUT QUERY-AUDIT-LOG.
+014300     OPEN OUTPUT ITEM-REPORT.
+014400     OPEN OUTPUT EXCEPTION-FILE.
+014500     IF WS-MODE-BATCH
+014600         OPEN INPUT ITEM-REQUEST-LIST
+014700         IF NOT ITEMLIST-STATUS-OK
+014800             DISPLAY 'UNABLE TO OPEN ITEM REQUEST LIST, STATUS='
+014900                 WS-ITEMLIST-STATUS
+015000             SET RC-SEVERE TO TRUE
+015100         END-IF
+015200     END-IF.
+015300 1000-INITIALIZE-EXIT.
+015400     EXIT.
+015500
+015600 1400-CHECK-RUNCTL.
+015700*    SKIP THIS STEP ON A CYCLE RESTART IF THE SHARED RUN-CONTROL
+015800*    DATASET ALREADY SHOWS IT COMPLETE.
+015900     MOVE 'N' TO WS-STEP-COMPLETE-SW.
+016000     MOVE 'N' TO WS-RUNCTL-EOF-SW.
+016100     OPEN INPUT RUNCTL-FILE.
+016200     IF RUNCTL-STATUS-OK
+016300         PERFORM 1410-SCAN-RUNCTL-RECORD
+016400             THRU 1410-SCAN-RUNCTL-RECORD-EXIT
+016500             UNTIL WS-RUNCTL-AT-EOF
+016600         CLOSE RUNCTL-FILE
+016700     END-IF.
+016800 1400-CHECK-RUNCTL-EXIT.
+016900     EXIT.
+017000
+017100 1410-SCAN-RUNCTL-RECORD.
+017200     READ RUNCTL-FILE INTO RUNCTL-RECORD
+017300         AT END SET WS-RUNCTL-AT-EOF TO TRUE
+017400     END-READ.
+017500     IF WS-RUNCTL-AT-EOF
+017600         GO TO 1410-SCAN-RUNCTL-RECORD-EXIT
+017700     END-IF.
+017800
+017900     IF RUNCTL-STEP-NAME = 'EXECSQL'
+018000         IF RUNCTL-COMPLETE
+018100             MOVE 'Y' TO WS-STEP-COMPLETE-SW
+018200         ELSE
+018300             MOVE 'N' TO WS-STEP-COMPLETE-SW
+018400         END-IF
+018500     END-IF.
+018600 1410-SCAN-RUNCTL-RECORD-EXIT.
+018700     EXIT.
+018800
+018900 1500-WRITE-RUNCTL.
+019000*    RECORD THIS STEP AS COMPLETE SO A LATER CYCLE RESTART CAN
+019100*    SKIP IT.  THE RUN-CONTROL DATASET IS APPENDED TO, NOT
+019200*    REWRITTEN, SO EVERY STEP'S HISTORY IS PRESERVED.
+019300     OPEN EXTEND RUNCTL-FILE.
+019400     IF NOT RUNCTL-STATUS-OK
+019500         OPEN OUTPUT RUNCTL-FILE
+019600     END-IF.
+019700     MOVE 'EXECSQL' TO RUNCTL-STEP-NAME.
+019800     SET RUNCTL-COMPLETE TO TRUE.
+019900     MOVE USER1 TO RUNCTL-LAST-KEY.
+020000     MOVE WS-TODAY-YYYYMMDD TO RUNCTL-RUN-DATE.
+020100     MOVE WS-TIME-HHMMSSHH TO RUNCTL-RUN-TIME.
+020200     WRITE RUNCTL-RECORD.
+020300     CLOSE RUNCTL-FILE.
+020400 1500-WRITE-RUNCTL-EXIT.
+020500     EXIT.
+020600
+020700 2000-BATCH-PROCESS.
+020800     PERFORM 2100-READ-NEXT-ITEM
+020900         THRU 2100-READ-NEXT-ITEM-EXIT
+021000         UNTIL ITEMLIST-STATUS-EOF.
+021100     CLOSE ITEM-REQUEST-LIST.
+021200 2000-BATCH-PROCESS-EXIT.
+021300     EXIT.
+021400
+021500 2100-READ-NEXT-ITEM.
+021600     READ ITEM-REQUEST-LIST INTO ITEM-REQUEST-RECORD
+021700         AT END SET ITEMLIST-STATUS-EOF TO TRUE
+021800     END-READ.
+021900     IF ITEMLIST-STATUS-EOF
+022000         GO TO 2100-READ-NEXT-ITEM-EXIT
+022100     END-IF.
+022200
+022300     MOVE ITEM-REQUEST-RECORD TO ITM.
+022400     PERFORM 3000-LOOKUP-ITEM
+022500         THRU 3000-LOOKUP-ITEM-EXIT.
+022600 2100-READ-NEXT-ITEM-EXIT.
+022700     EXIT.
+022800
+022900 2500-INTERACTIVE-PROCESS.
+023000     DISPLAY 'ENTER ITEMNAME (ITM): '.
+023100     ACCEPT ITM.
+023200     PERFORM 3000-LOOKUP-ITEM
+023300         THRU 3000-LOOKUP-ITEM-EXIT.
+023400 2500-INTERACTIVE-PROCESS-EXIT.
+023500     EXIT.
+023600
+023700 3000-LOOKUP-ITEM.
+023800     STRING
+023900         QUERY1, USER1, QUERY2, ITM, QUERY3 DELIMITED BY SIZE
+024000         INTO QUERY
+024100     END-STRING.
+024200
+024300     ADD 1 TO WS-LOOKUPS-ATTEMPTED.
+024400     PERFORM 3100-AUDIT-QUERY
+024500         THRU 3100-AUDIT-QUERY-EXIT.
+024600
+024700     EXEC SQL PREPARE STMT1 FROM :QUERY END-EXEC.
+024800
+024900     IF SQLCODE NOT = 0
+025000         PERFORM 3900-LOOKUP-FAILED
+025100             THRU 3900-LOOKUP-FAILED-EXIT
+025200         GO TO 3000-LOOKUP-ITEM-EXIT
+025300     END-IF.
+025400
+025500     EXEC SQL
+025600         DECLARE ITEMCUR CURSOR FOR STMT1
+025700     END-EXEC.
+025800
+025900     EXEC SQL OPEN ITEMCUR END-EXEC.
+026000     IF SQLCODE NOT = 0
+026100         PERFORM 3900-LOOKUP-FAILED
+026200             THRU 3900-LOOKUP-FAILED-EXIT
+026300         GO TO 3000-LOOKUP-ITEM-EXIT
+026400     END-IF.
+026500
+026600     PERFORM 3200-FETCH-NEXT-ROW
+026700         THRU 3200-FETCH-NEXT-ROW-EXIT
+026800         UNTIL SQLCODE NOT = 0.
+026900
+027000     EXEC SQL CLOSE ITEMCUR END-EXEC.
+027100     ADD 1 TO WS-LOOKUPS-SUCCESSFUL.
+027200 3000-LOOKUP-ITEM-EXIT.
+027300     EXIT.
+027400
+027500 3100-AUDIT-QUERY.
+027600*    RECORD EVERY ASSEMBLED QUERY FOR LATER REVIEW.
+027700     MOVE SPACES TO AUDIT-LOG-LINE.
+027800     STRING WS-TODAY-YYYYMMDD ' ' WS-TIME-HHMMSSHH
+027900            ' USER1=' USER1
+028000            ' ITM=' ITM
+028100            ' QUERY=' QUERY
+028200         DELIMITED BY SIZE
+028300         INTO AUDIT-LOG-LINE
+028400     END-STRING.
+028500     WRITE AUDIT-LOG-LINE.
+028600 3100-AUDIT-QUERY-EXIT.
+028700     EXIT.
+028800
+028900 3200-FETCH-NEXT-ROW.
+029000     EXEC SQL
+029100         FETCH ITEMCUR INTO :WS-ITM-OWNER, :WS-ITM-NAME
+029200     END-EXEC.
+029300     IF SQLCODE NOT = 0
+029400         GO TO 3200-FETCH-NEXT-ROW-EXIT
+029500     END-IF.
+029600
+029700     PERFORM 3300-WRITE-REPORT-LINE
+029800         THRU 3300-WRITE-REPORT-LINE-EXIT.
+029900 3200-FETCH-NEXT-ROW-EXIT.
+030000     EXIT.
+030100
+030200 3300-WRITE-REPORT-LINE.
+030300*    WRITE THE MATCHED ROW TO THE OUTPUT REPORT INSTEAD OF
+030400*    LETTING THE RESULT SET GO UNUSED.
+030500     MOVE SPACES TO ITEM-REPORT-LINE.
+030600     STRING 'OWNER=' WS-ITM-OWNER ' ITEM=' WS-ITM-NAME
+030700         DELIMITED BY SIZE
+030800         INTO ITEM-REPORT-LINE
+030900     END-STRING.
+031000     WRITE ITEM-REPORT-LINE.
+031100     ADD 1 TO WS-ROWS-MATCHED.
+031200 3300-WRITE-REPORT-LINE-EXIT.
+031300     EXIT.
+031400
+031500 3900-LOOKUP-FAILED.
+031600*    A FAILED STATEMENT GETS A SQLCODE, A COUNTED FAILURE, AND
+031700*    AN EXCEPTION RECORD INSTEAD OF SILENTLY STOPPING THE JOB.
+031900     ADD 1 TO WS-LOOKUPS-FAILED.
+032000     MOVE 'EXECSQL'  TO EXC-PROGRAM-ID.
+032100     MOVE ITM         TO EXC-KEY-VALUE.
+032200     MOVE 'E015'      TO EXC-REASON-CODE.
+032300     MOVE 'SQL STATEMENT FAILED, SEE SQLCODE' TO EXC-REASON-TEXT.
+032400     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+032500     MOVE WS-TIME-HHMMSSHH  TO EXC-RUN-TIME.
+032600     WRITE EXC-RECORD.
+032700     DISPLAY 'SQL LOOKUP FAILED, SQLCODE=' SQLCODE.
+032800     SET RC-ERROR TO TRUE.
+032900 3900-LOOKUP-FAILED-EXIT.
+033000     EXIT.
+033100
+033200 9000-FINISH.
+033300     CLOSE QUERY-AUDIT-LOG.
+033400     CLOSE ITEM-REPORT.
+033500     CLOSE EXCEPTION-FILE.
+033600     DISPLAY 'EXECSQL - ATTEMPTED : ' WS-LOOKUPS-ATTEMPTED.
+033700     DISPLAY 'EXECSQL - SUCCESSFUL: ' WS-LOOKUPS-SUCCESSFUL.
+033800     DISPLAY 'EXECSQL - LOOKUPS FAILED    : ' WS-LOOKUPS-FAILED.
+033900     DISPLAY 'EXECSQL - ROWS MATCHED      : ' WS-ROWS-MATCHED.
+034000     DISPLAY 'EXECSQL - RETURN CODE       : ' WS-RETURN-CODE.
+034100 9000-FINISH-EXIT.
+034200     EXIT.
+034300
+034400 9999-EXIT.
+034500     STOP RUN.
