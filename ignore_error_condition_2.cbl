@@ -1,12 +1,152 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CobolGreeting.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 IterNum PIC 9 VALUE 5.
-        PROCEDURE DIVISION.
-        
-        EXEC CICS SEND
-         FROM(VAR)
-         LENGTH(LEN)
-         NOHANDLE
-        END-EXEC.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CobolGreeting.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2020-11-10.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2020-11-10 RW   ORIGINAL VERSION - SEND FROM(VAR), NOHANDLE
+001000*                    SO A FAILED SEND WAS SILENTLY IGNORED
+001100*                    INSTEAD OF BEING CAPTURED ANYWHERE.
+001200*   2026-08-09 RLW  DECLARED THE SEND WORK AREAS, DROPPED NOHANDLE
+001300*                    IN FAVOR OF EXPLICIT RESP/RESP2 CHECKING,
+001400*                    CAPTURED FAILED-SEND RESP CODES TO THE CSMT
+001500*                    OPERATOR CONSOLE QUEUE, ADDED A BOUNDED
+001600*                    RESTART/RETRY AROUND THE SEND, AUDIT LOGGING
+001700*                    TO THE SHARED CGAUDIT QUEUE, AND STANDARD
+001800*                    RETURN CODES.
+001810*   2026-08-09 RLW  2000-SEND-WITH-RESTART WROTE A SECOND
+001820*                    CSMT CONSOLE-LOG ENTRY AFTER THE RETRY LOOP
+001830*                    EXITED ON FINAL FAILURE, DUPLICATING THE
+001840*                    ENTRY 2010-ATTEMPT-SEND HAD ALREADY WRITTEN
+001850*                    FOR THAT SAME ATTEMPT.  THE POST-LOOP LOG
+001860*                    CALL IS REMOVED - THE LAST FAILED ATTEMPT IS
+001870*                    ALREADY LOGGED INSIDE THE LOOP.
+001900*================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 COPY RETCODES.
+002300
+002400*    SEND WORK AREAS.
+002500 01  WS-SEND-DATA                PIC X(100) VALUE SPACES.
+002600 01  WS-SEND-LEN                 PIC S9(04) COMP VALUE +100.
+002700 01  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+002800 01  WS-RESP2                    PIC S9(08) COMP VALUE ZERO.
+002900
+003000*    FAILED-SEND RESP CAPTURE TO THE OPERATOR CONSOLE.
+003100 01  WS-CONSOLE-MSG               PIC X(80) VALUE SPACES.
+003200 01  WS-RESP-EDIT                 PIC -(9).
+003300 01  WS-RESP2-EDIT                PIC -(9).
+003400
+003500*    BOUNDED RESTART/RETRY AROUND THE SEND.
+003600 01  WS-MAX-RETRIES               PIC 9(02) VALUE 3.
+003700 01  WS-RETRY-COUNT               PIC 9(02) VALUE ZERO.
+003800 01  WS-SEND-DONE-SW              PIC X(01) VALUE 'N'.
+003900     88  WS-SEND-DONE             VALUE 'Y'.
+004000
+004100*    SHARED AUDIT LOG OF EVERY SEND.
+004200 COPY CGAUDIT.
+004300
+004400 01  WS-CURRENT-DATE-TIME.
+004500     05  WS-TODAY-YYYYMMDD        PIC 9(08).
+004600     05  WS-TIME-HHMMSSHH         PIC 9(08).
+004700     05  FILLER                   PIC X(05).
+004800
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE
+005200         THRU 1000-INITIALIZE-EXIT.
+005300
+005400     PERFORM 2000-SEND-WITH-RESTART
+005500         THRU 2000-SEND-WITH-RESTART-EXIT.
+005600
+005700     GO TO 9999-EXIT.
+005800
+005900 1000-INITIALIZE.
+006000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+006100     MOVE 'GREETING FROM COBOLGREETING' TO WS-SEND-DATA.
+006200     MOVE +28 TO WS-SEND-LEN.
+006300 1000-INITIALIZE-EXIT.
+006400     EXIT.
+006500
+006600 2000-SEND-WITH-RESTART.
+006700     MOVE ZERO TO WS-RETRY-COUNT.
+006800     MOVE 'N' TO WS-SEND-DONE-SW.
+006900     PERFORM 2010-ATTEMPT-SEND
+007000         THRU 2010-ATTEMPT-SEND-EXIT
+007100         UNTIL WS-SEND-DONE OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+007200
+007300     IF NOT WS-SEND-DONE
+007600         EXEC CICS
+007700             SYNCPOINT ROLLBACK
+007800         END-EXEC
+007900         SET RC-ERROR TO TRUE
+008000     END-IF.
+008100 2000-SEND-WITH-RESTART-EXIT.
+008200     EXIT.
+008300
+008400 2010-ATTEMPT-SEND.
+008500     ADD 1 TO WS-RETRY-COUNT.
+008600     EXEC CICS
+008700         SEND
+008800         FROM(WS-SEND-DATA)
+008900         LENGTH(WS-SEND-LEN)
+009000         RESP(WS-RESP)
+009100         RESP2(WS-RESP2)
+009200     END-EXEC.
+009300
+009400     MOVE 'SEND' TO CGAUD-EVENT-TYPE.
+009500     PERFORM 4000-WRITE-AUDIT-RECORD
+009600         THRU 4000-WRITE-AUDIT-RECORD-EXIT.
+009700
+009800     IF WS-RESP = DFHRESP(NORMAL)
+009900         MOVE 'Y' TO WS-SEND-DONE-SW
+010000     ELSE
+010100         PERFORM 3000-WRITE-CONSOLE-LOG
+010200             THRU 3000-WRITE-CONSOLE-LOG-EXIT
+010300     END-IF.
+010400 2010-ATTEMPT-SEND-EXIT.
+010500     EXIT.
+010600
+010700 3000-WRITE-CONSOLE-LOG.
+010800*    FAILED-SEND RESP/RESP2 CODES GO TO CSMT, THE CICS MASTER
+010900*    TERMINAL OPERATOR CONSOLE QUEUE, INSTEAD OF BEING DISCARDED
+011000*    BY NOHANDLE AS THE ORIGINAL VERSION DID.
+011100     MOVE WS-RESP TO WS-RESP-EDIT.
+011200     MOVE WS-RESP2 TO WS-RESP2-EDIT.
+011300     STRING 'COBOLGREETING SEND FAILED RESP=' DELIMITED BY SIZE
+011400            WS-RESP-EDIT DELIMITED BY SIZE
+011500            ' RESP2=' DELIMITED BY SIZE
+011600            WS-RESP2-EDIT DELIMITED BY SIZE
+011700         INTO WS-CONSOLE-MSG
+011800     END-STRING.
+011900     EXEC CICS
+012000         WRITEQ TD
+012100         QUEUE('CSMT')
+012200         FROM(WS-CONSOLE-MSG)
+012300         LENGTH(80)
+012400     END-EXEC.
+012500 3000-WRITE-CONSOLE-LOG-EXIT.
+012600     EXIT.
+012700
+012800 4000-WRITE-AUDIT-RECORD.
+012900*    ONE RECORD PER SEND ATTEMPT, WRITTEN TO THE SHARED CGAU
+013000*    EXTRAPARTITION TD QUEUE FOR THE DAILY VOLUME REPORT.
+013100     MOVE 'CGIGNERR' TO CGAUD-PROGRAM-ID.
+013200     MOVE 'SEND' TO CGAUD-RESOURCE-NAME.
+013300     MOVE WS-RESP TO CGAUD-RESP-CODE.
+013400     MOVE WS-TODAY-YYYYMMDD TO CGAUD-RUN-DATE.
+013500     MOVE WS-TIME-HHMMSSHH TO CGAUD-RUN-TIME.
+013600     EXEC CICS
+013700         WRITEQ TD
+013800         QUEUE('CGAU')
+013900         FROM(CGAUDIT-RECORD)
+014000         LENGTH(+40)
+014100     END-EXEC.
+014200 4000-WRITE-AUDIT-RECORD-EXIT.
+014300     EXIT.
+014400
+014500 9999-EXIT.
+014600     MOVE WS-RETURN-CODE TO RETURN-CODE.
+014700     STOP RUN.
