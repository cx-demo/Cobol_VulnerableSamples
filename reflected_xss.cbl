@@ -1,19 +1,262 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CobolGreeting.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 IterNum PIC 9 VALUE 5.
-        PROCEDURE DIVISION.
-        BeginProgram.
-         EXEC CICS
-           WEB READ
-           FORMFIELD(ID)
-           VALUE(EID)  
-         END-EXEC.
-		 
-         EXEC CICS 
-           WEB SEND
-           FROM(EID)  
-         END-EXEC.
-        STOP RUN.
-		
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CobolGreeting.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2020-11-24.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2020-11-24 RW   ORIGINAL VERSION - ONE WEB READ OF FORMFIELD
+001000*                    ID, ECHOED STRAIGHT BACK ON A WEB SEND WITH
+001100*                    NO ESCAPING.
+001200*   2026-08-09 RLW  DECLARED THE FORM WORK AREAS, EXTENDED THE
+001300*                    WEB READ TO A STRUCTURED RECORD COVERING
+001400*                    ID/NAME/EMAIL, ADDED HTML-ESCAPING AND A
+001500*                    DEFINED RESPONSE TEMPLATE FOR THE WEB SEND,
+001600*                    A BOUNDED RESTART/RETRY AROUND THE SEND,
+001700*                    AUDIT LOGGING TO THE SHARED CGAUDIT QUEUE,
+001800*                    AND STANDARD RETURN CODES.
+001810*   2026-08-09 RLW  WS-ESCAPED-ID WAS SIZED AT 80 BYTES, BUT THE
+001820*                    WORST-CASE EXPANSION OF A 20-BYTE ID (ALL
+001830*                    QUOTE CHARACTERS, EACH BECOMING &QUOT;) IS
+001840*                    120 BYTES, SO A LONG RUN OF QUOTES WOULD
+001850*                    SILENTLY TRUNCATE THE ESCAPED OUTPUT PAST
+001860*                    THAT POINT.  WIDENED TO 120 BYTES, THE TRUE
+001870*                    WORST CASE, SO THE ESCAPE LOOP CAN NEVER
+001880*                    OVERFLOW IT.
+001900*================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 COPY RETCODES.
+002300
+002400*    STRUCTURED FORM RECORD.
+002500 01  WS-FORM-RECORD.
+002600     05  WS-FORM-ID              PIC X(20) VALUE SPACES.
+002700     05  WS-ID-CHARS REDEFINES WS-FORM-ID
+002800                              PIC X(01) OCCURS 20 TIMES.
+002900     05  WS-FORM-NAME            PIC X(30) VALUE SPACES.
+003000     05  WS-FORM-EMAIL           PIC X(40) VALUE SPACES.
+003100 01  WS-ID-CHAR-SUB              PIC 9(02) COMP.
+003200
+003300 01  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+003400 01  WS-RESP2                    PIC S9(08) COMP VALUE ZERO.
+003500
+003600*    HTML-ESCAPED ID AND THE RESPONSE TEMPLATE.
+003700 01  WS-ESCAPED-ID                PIC X(120) VALUE SPACES.
+003800 01  WS-ESCAPE-PTR                PIC 9(03) VALUE 1.
+003900 01  WS-RESPONSE-HTML             PIC X(250) VALUE SPACES.
+004000 01  WS-RESPONSE-LEN              PIC S9(04) COMP VALUE ZERO.
+004100
+004200*    BOUNDED RESTART/RETRY AROUND THE WEB SEND.
+004300 01  WS-MAX-RETRIES               PIC 9(02) VALUE 3.
+004400 01  WS-RETRY-COUNT               PIC 9(02) VALUE ZERO.
+004500 01  WS-SEND-DONE-SW              PIC X(01) VALUE 'N'.
+004600     88  WS-SEND-DONE             VALUE 'Y'.
+004700
+004800*    SHARED AUDIT LOG OF EVERY WEB READ/SEND.
+004900 COPY CGAUDIT.
+005000
+005100 01  WS-CURRENT-DATE-TIME.
+005200     05  WS-TODAY-YYYYMMDD        PIC 9(08).
+005300     05  WS-TIME-HHMMSSHH         PIC 9(08).
+005400     05  FILLER                   PIC X(05).
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-INITIALIZE-EXIT.
+006000
+006100     PERFORM 2000-READ-FORM-FIELDS
+006200         THRU 2000-READ-FORM-FIELDS-EXIT.
+006300
+006400     PERFORM 3000-BUILD-RESPONSE
+006500         THRU 3000-BUILD-RESPONSE-EXIT.
+006600
+006700     PERFORM 4000-SEND-WITH-RESTART
+006800         THRU 4000-SEND-WITH-RESTART-EXIT.
+006900
+007000     GO TO 9999-EXIT.
+007100
+007200 1000-INITIALIZE.
+007300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007400 1000-INITIALIZE-EXIT.
+007500     EXIT.
+007600
+007700 2000-READ-FORM-FIELDS.
+007800*    THE ORIGINAL VERSION ONLY READ THE ID FIELD.  NAME AND
+007900*    EMAIL ARE NOW PULLED INTO THE SAME STRUCTURED RECORD.
+008000     PERFORM 2110-READ-ID-FIELD
+008100         THRU 2110-READ-ID-FIELD-EXIT.
+008200     PERFORM 2120-READ-NAME-FIELD
+008300         THRU 2120-READ-NAME-FIELD-EXIT.
+008400     PERFORM 2130-READ-EMAIL-FIELD
+008500         THRU 2130-READ-EMAIL-FIELD-EXIT.
+008600 2000-READ-FORM-FIELDS-EXIT.
+008700     EXIT.
+008800
+008900 2110-READ-ID-FIELD.
+009000     EXEC CICS
+009100         WEB READ
+009200         FORMFIELD('ID')
+009300         VALUE(WS-FORM-ID)
+009400         RESP(WS-RESP)
+009500         RESP2(WS-RESP2)
+009600     END-EXEC.
+009700     MOVE 'WEBR' TO CGAUD-EVENT-TYPE.
+009800     MOVE 'ID' TO CGAUD-RESOURCE-NAME.
+009900     PERFORM 5000-WRITE-AUDIT-RECORD
+010000         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+010100 2110-READ-ID-FIELD-EXIT.
+010200     EXIT.
+010300
+010400 2120-READ-NAME-FIELD.
+010500     EXEC CICS
+010600         WEB READ
+010700         FORMFIELD('NAME')
+010800         VALUE(WS-FORM-NAME)
+010900         RESP(WS-RESP)
+011000         RESP2(WS-RESP2)
+011100     END-EXEC.
+011200     MOVE 'WEBR' TO CGAUD-EVENT-TYPE.
+011300     MOVE 'NAME' TO CGAUD-RESOURCE-NAME.
+011400     PERFORM 5000-WRITE-AUDIT-RECORD
+011500         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+011600 2120-READ-NAME-FIELD-EXIT.
+011700     EXIT.
+011800
+011900 2130-READ-EMAIL-FIELD.
+012000     EXEC CICS
+012100         WEB READ
+012200         FORMFIELD('EMAIL')
+012300         VALUE(WS-FORM-EMAIL)
+012400         RESP(WS-RESP)
+012500         RESP2(WS-RESP2)
+012600     END-EXEC.
+012700     MOVE 'WEBR' TO CGAUD-EVENT-TYPE.
+012800     MOVE 'EMAIL' TO CGAUD-RESOURCE-NAME.
+012900     PERFORM 5000-WRITE-AUDIT-RECORD
+013000         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+013100 2130-READ-EMAIL-FIELD-EXIT.
+013200     EXIT.
+013300
+013400 3000-BUILD-RESPONSE.
+013500     PERFORM 3100-ESCAPE-ID
+013600         THRU 3100-ESCAPE-ID-EXIT.
+013700
+013800*    THE RESPONSE IS BUILT FROM A FIXED HTML TEMPLATE WITH ONLY
+013900*    THE ESCAPED ID SUBSTITUTED IN, RATHER THAN ECHOING THE RAW
+014000*    FORM VALUE DIRECTLY INTO THE PAGE.
+014100     STRING '<HTML><BODY>HELLO, ' DELIMITED BY SIZE
+014200         WS-ESCAPED-ID DELIMITED BY SIZE
+014300         '!</BODY></HTML>' DELIMITED BY SIZE
+014400         INTO WS-RESPONSE-HTML
+014500     END-STRING.
+014600
+014700     PERFORM 3200-COMPUTE-RESPONSE-LENGTH
+014800         THRU 3200-COMPUTE-RESPONSE-LENGTH-EXIT.
+014900 3000-BUILD-RESPONSE-EXIT.
+015000     EXIT.
+015100
+015200 3100-ESCAPE-ID.
+015300     MOVE SPACES TO WS-ESCAPED-ID.
+015400     MOVE 1 TO WS-ESCAPE-PTR.
+015500     PERFORM 3110-ESCAPE-ONE-CHARACTER
+015600         THRU 3110-ESCAPE-ONE-CHARACTER-EXIT
+015700         VARYING WS-ID-CHAR-SUB FROM 1 BY 1
+015800         UNTIL WS-ID-CHAR-SUB > 20.
+015900 3100-ESCAPE-ID-EXIT.
+016000     EXIT.
+016100
+016200 3110-ESCAPE-ONE-CHARACTER.
+016300     EVALUATE WS-ID-CHARS(WS-ID-CHAR-SUB)
+016400         WHEN '<'
+016500             STRING '&lt;' DELIMITED BY SIZE
+016600                 INTO WS-ESCAPED-ID WITH POINTER WS-ESCAPE-PTR
+016700         WHEN '>'
+016800             STRING '&gt;' DELIMITED BY SIZE
+016900                 INTO WS-ESCAPED-ID WITH POINTER WS-ESCAPE-PTR
+017000         WHEN '&'
+017100             STRING '&amp;' DELIMITED BY SIZE
+017200                 INTO WS-ESCAPED-ID WITH POINTER WS-ESCAPE-PTR
+017300         WHEN '"'
+017400             STRING '&quot;' DELIMITED BY SIZE
+017500                 INTO WS-ESCAPED-ID WITH POINTER WS-ESCAPE-PTR
+017600         WHEN OTHER
+017700             STRING WS-ID-CHARS(WS-ID-CHAR-SUB) DELIMITED BY SIZE
+017800                 INTO WS-ESCAPED-ID WITH POINTER WS-ESCAPE-PTR
+017900     END-EVALUATE.
+018000 3110-ESCAPE-ONE-CHARACTER-EXIT.
+018100     EXIT.
+018200
+018300 3200-COMPUTE-RESPONSE-LENGTH.
+018400     MOVE +250 TO WS-RESPONSE-LEN.
+018500     PERFORM 3210-TRIM-ONE-CHARACTER
+018600         THRU 3210-TRIM-ONE-CHARACTER-EXIT
+018700         UNTIL WS-RESPONSE-LEN = 0
+018800         OR WS-RESPONSE-HTML(WS-RESPONSE-LEN:1) NOT = SPACE.
+018900 3200-COMPUTE-RESPONSE-LENGTH-EXIT.
+019000     EXIT.
+019100
+019200 3210-TRIM-ONE-CHARACTER.
+019300     SUBTRACT 1 FROM WS-RESPONSE-LEN.
+019400 3210-TRIM-ONE-CHARACTER-EXIT.
+019500     EXIT.
+019600
+019700 4000-SEND-WITH-RESTART.
+019800     MOVE ZERO TO WS-RETRY-COUNT.
+019900     MOVE 'N' TO WS-SEND-DONE-SW.
+020000     PERFORM 4100-ATTEMPT-SEND
+020100         THRU 4100-ATTEMPT-SEND-EXIT
+020200         UNTIL WS-SEND-DONE OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+020300
+020400     IF NOT WS-SEND-DONE
+020500         DISPLAY 'WEB SEND FAILED AFTER RETRIES, RESP='
+020600         DISPLAY WS-RESP
+020700         EXEC CICS
+020800             SYNCPOINT ROLLBACK
+020900         END-EXEC
+021000         SET RC-ERROR TO TRUE
+021100     END-IF.
+021200 4000-SEND-WITH-RESTART-EXIT.
+021300     EXIT.
+021400
+021500 4100-ATTEMPT-SEND.
+021600     ADD 1 TO WS-RETRY-COUNT.
+021700     EXEC CICS
+021800         WEB SEND
+021900         FROM(WS-RESPONSE-HTML)
+022000         LENGTH(WS-RESPONSE-LEN)
+022100         RESP(WS-RESP)
+022200         RESP2(WS-RESP2)
+022300     END-EXEC.
+022400
+022500     MOVE 'WEBS' TO CGAUD-EVENT-TYPE.
+022600     MOVE 'RESP' TO CGAUD-RESOURCE-NAME.
+022700     PERFORM 5000-WRITE-AUDIT-RECORD
+022800         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+022900
+023000     IF WS-RESP = DFHRESP(NORMAL)
+023100         MOVE 'Y' TO WS-SEND-DONE-SW
+023200     END-IF.
+023300 4100-ATTEMPT-SEND-EXIT.
+023400     EXIT.
+023500
+023600 5000-WRITE-AUDIT-RECORD.
+023700*    ONE RECORD PER WEB READ/SEND, WRITTEN TO THE SHARED CGAU
+023800*    EXTRAPARTITION TD QUEUE FOR THE DAILY VOLUME REPORT.
+023900     MOVE 'CGXSS001' TO CGAUD-PROGRAM-ID.
+024000     MOVE WS-RESP TO CGAUD-RESP-CODE.
+024100     MOVE WS-TODAY-YYYYMMDD TO CGAUD-RUN-DATE.
+024200     MOVE WS-TIME-HHMMSSHH TO CGAUD-RUN-TIME.
+024300     EXEC CICS
+024400         WRITEQ TD
+024500         QUEUE('CGAU')
+024600         FROM(CGAUDIT-RECORD)
+024700         LENGTH(+40)
+024800     END-EXEC.
+024900 5000-WRITE-AUDIT-RECORD-EXIT.
+025000     EXIT.
+025100
+025200 9999-EXIT.
+025300     MOVE WS-RETURN-CODE TO RETURN-CODE.
+025400     STOP RUN.
