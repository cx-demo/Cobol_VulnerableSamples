@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CGVOLRPT.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  SORTS THE CGAUDIT FLAT
+001000*                    FILE (THE EXTRAPARTITION DATASET BACKING THE
+001100*                    SHARED 'CGAU' TD QUEUE WRITTEN BY THE
+001200*                    COBOLGREETING FAMILY OF CICS TRANSACTIONS -
+001300*                    ResourceInjection, ignore_error_condition_2,
+001400*                    information_leakage, reflected_xss) AND
+001500*                    PRINTS A TRANSACTION-VOLUME COUNT PER
+001600*                    PROGRAM, PLUS A GRAND TOTAL.  THE EXTRA-
+001700*                    PARTITION DATASET IS CLOSED AND ROLLED BY
+001800*                    THE REGION AT DAY-END, SO EACH RUN OF THIS
+001900*                    REPORT COVERS ONE DAY'S ACTIVITY WITHOUT
+002000*                    NEEDING A DATE FILTER.
+002010*   2026-08-09 RLW  GUARDS THE CGAUDIT-FILE OPEN SO A MISSING OR
+002020*                    INACCESSIBLE DATASET SETS RC-SEVERE INSTEAD
+002030*                    OF SILENTLY SORTING ZERO RECORDS.
+002100*================================================================
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CGAUDIT-FILE ASSIGN TO "CGAUDIT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-CGAUDIT-STATUS.
+002800
+002900     SELECT SORT-WORK ASSIGN TO "CGVSWRK".
+003000
+003100     SELECT VOLUME-REPORT ASSIGN TO "CGVOLRO"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CGAUDIT-FILE.
+003700     COPY CGAUDIT.
+003800
+003900 SD  SORT-WORK.
+004000 01  SORT-AUDIT-RECORD.
+004100     05  SORT-PROGRAM-ID             PIC X(08).
+004200     05  SORT-EVENT-TYPE              PIC X(04).
+004300     05  FILLER                       PIC X(28).
+004400
+004500 FD  VOLUME-REPORT.
+004600 01  VOLUME-REPORT-LINE               PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 COPY RETCODES.
+005000
+005100 01  WS-CGAUDIT-STATUS                PIC X(02) VALUE '00'.
+005200     88  CGAUDIT-STATUS-OK            VALUE '00'.
+005300     88  CGAUDIT-STATUS-EOF           VALUE '10'.
+005400
+005500 01  WS-SORT-EOF-SW                   PIC X(01) VALUE 'N'.
+005600     88  SORT-AT-EOF                  VALUE 'Y'.
+005700
+005800 01  WS-FIRST-PROGRAM-SW              PIC X(01) VALUE 'Y'.
+005900     88  WS-FIRST-PROGRAM             VALUE 'Y'.
+006000
+006100 01  WS-PREV-PROGRAM-ID               PIC X(08) VALUE SPACES.
+006110 01  WS-PREV-EVENT-TYPE               PIC X(04) VALUE SPACES.
+006200 01  WS-PROGRAM-TXN-COUNT             PIC 9(07) VALUE ZERO.
+006300
+006400 01  WS-RECORDS-READ                  PIC 9(07) VALUE ZERO.
+006500 01  WS-PROGRAMS-REPORTED             PIC 9(07) VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     SORT SORT-WORK
+007000         ON ASCENDING KEY SORT-PROGRAM-ID SORT-EVENT-TYPE
+007100         INPUT PROCEDURE IS 3000-LOAD-SORT-WORK
+007200             THRU 3000-LOAD-SORT-WORK-EXIT
+007300         OUTPUT PROCEDURE IS 4000-PRINT-VOLUME-REPORT
+007400             THRU 4000-PRINT-VOLUME-REPORT-EXIT.
+007500
+007600     PERFORM 9000-FINISH
+007700         THRU 9000-FINISH-EXIT.
+007800
+007900     MOVE WS-RETURN-CODE TO RETURN-CODE.
+008000     GO TO 9999-EXIT.
+008100
+008200 3000-LOAD-SORT-WORK.
+008300     OPEN INPUT CGAUDIT-FILE.
+008310     IF NOT CGAUDIT-STATUS-OK
+008320         DISPLAY 'CGVOLRPT - UNABLE TO OPEN CGAUDIT-FILE, STATUS='
+008330             WS-CGAUDIT-STATUS
+008340         SET RC-SEVERE TO TRUE
+008350         SET CGAUDIT-STATUS-EOF TO TRUE
+008360         GO TO 3000-LOAD-SORT-WORK-EXIT
+008370     END-IF.
+008400     PERFORM 3100-RELEASE-NEXT-RECORD
+008500         THRU 3100-RELEASE-NEXT-RECORD-EXIT
+008600         UNTIL CGAUDIT-STATUS-EOF.
+008700     CLOSE CGAUDIT-FILE.
+008800 3000-LOAD-SORT-WORK-EXIT.
+008900     EXIT.
+009000
+009100 3100-RELEASE-NEXT-RECORD.
+009200     READ CGAUDIT-FILE
+009300         AT END SET CGAUDIT-STATUS-EOF TO TRUE
+009400     END-READ.
+009500     IF CGAUDIT-STATUS-EOF
+009600         GO TO 3100-RELEASE-NEXT-RECORD-EXIT
+009700     END-IF.
+009800
+009900     ADD 1 TO WS-RECORDS-READ.
+010000     MOVE CGAUD-PROGRAM-ID TO SORT-PROGRAM-ID.
+010100     MOVE CGAUD-EVENT-TYPE TO SORT-EVENT-TYPE.
+010200     RELEASE SORT-AUDIT-RECORD.
+010300 3100-RELEASE-NEXT-RECORD-EXIT.
+010400     EXIT.
+010500
+010600 4000-PRINT-VOLUME-REPORT.
+010700     OPEN OUTPUT VOLUME-REPORT.
+010800     MOVE 'DAILY TRANSACTION VOLUME - COBOLGREETING FAMILY'
+010900         TO VOLUME-REPORT-LINE.
+011000     WRITE VOLUME-REPORT-LINE.
+011100
+011200     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+011300     PERFORM 4100-PROCESS-SORTED-RECORD
+011400         THRU 4100-PROCESS-SORTED-RECORD-EXIT
+011500         UNTIL SORT-AT-EOF.
+011600
+011700     IF NOT WS-FIRST-PROGRAM
+011800         PERFORM 4200-WRITE-PROGRAM-COUNT
+011900             THRU 4200-WRITE-PROGRAM-COUNT-EXIT
+012000     END-IF.
+012100
+012200     PERFORM 4300-WRITE-GRAND-TOTAL
+012300         THRU 4300-WRITE-GRAND-TOTAL-EXIT.
+012400     CLOSE VOLUME-REPORT.
+012500 4000-PRINT-VOLUME-REPORT-EXIT.
+012600     EXIT.
+012700
+012800 4100-PROCESS-SORTED-RECORD.
+012900     IF NOT WS-FIRST-PROGRAM
+013000         IF SORT-PROGRAM-ID NOT = WS-PREV-PROGRAM-ID
+013010                 OR SORT-EVENT-TYPE NOT = WS-PREV-EVENT-TYPE
+013100             PERFORM 4200-WRITE-PROGRAM-COUNT
+013200                 THRU 4200-WRITE-PROGRAM-COUNT-EXIT
+013300         END-IF
+013400     END-IF.
+013500
+013600     MOVE 'N' TO WS-FIRST-PROGRAM-SW.
+013700     MOVE SORT-PROGRAM-ID TO WS-PREV-PROGRAM-ID.
+013710     MOVE SORT-EVENT-TYPE TO WS-PREV-EVENT-TYPE.
+013800     ADD 1 TO WS-PROGRAM-TXN-COUNT.
+013900
+014000     RETURN SORT-WORK AT END SET SORT-AT-EOF TO TRUE.
+014100 4100-PROCESS-SORTED-RECORD-EXIT.
+014200     EXIT.
+014300
+014400 4200-WRITE-PROGRAM-COUNT.
+014500     ADD 1 TO WS-PROGRAMS-REPORTED.
+014600     MOVE SPACES TO VOLUME-REPORT-LINE.
+014700     STRING 'PROGRAM=' WS-PREV-PROGRAM-ID
+014710            ' EVENT=' WS-PREV-EVENT-TYPE
+014800            ' TXN-COUNT=' WS-PROGRAM-TXN-COUNT
+014900         DELIMITED BY SIZE
+015000         INTO VOLUME-REPORT-LINE
+015100     END-STRING.
+015200     WRITE VOLUME-REPORT-LINE.
+015300     MOVE ZERO TO WS-PROGRAM-TXN-COUNT.
+015400 4200-WRITE-PROGRAM-COUNT-EXIT.
+015500     EXIT.
+015600
+015700 4300-WRITE-GRAND-TOTAL.
+015800     MOVE SPACES TO VOLUME-REPORT-LINE.
+015900     STRING 'TOTAL PROGRAMS=' WS-PROGRAMS-REPORTED
+016000            ' TOTAL TRANSACTIONS=' WS-RECORDS-READ
+016100         DELIMITED BY SIZE
+016200         INTO VOLUME-REPORT-LINE
+016300     END-STRING.
+016400     WRITE VOLUME-REPORT-LINE.
+016500 4300-WRITE-GRAND-TOTAL-EXIT.
+016600     EXIT.
+016700
+016800 9000-FINISH.
+016900     DISPLAY 'CGVOLRPT - RECORDS READ : ' WS-RECORDS-READ.
+017000     DISPLAY 'CGVOLRPT - PROGRAMS RPTD: ' WS-PROGRAMS-REPORTED.
+017100     DISPLAY 'CGVOLRPT - RETURN CODE  : ' WS-RETURN-CODE.
+017200 9000-FINISH-EXIT.
+017300     EXIT.
+017400
+017500 9999-EXIT.
+017600     STOP RUN.
