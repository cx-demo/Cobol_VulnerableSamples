@@ -1,14 +1,378 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  DoCalc.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-              01 OPTS           PIC 9     VALUE ZEROS.
-              01 OPT1           PIC 9     VALUE ZEROS.
-              01 OPT2           PIC 99    VALUE 0.
-       PROCEDURE DIVISION.
-          ACCEPT OPT1.
-          ACCEPT OPT2.
-          COMPUTE OPTS = OPT1 + OPT2.
-          CALL 'MQOPEN' USING HCONN, OBJECTDESC, OPTS, HOBJ, COMPOCODE
-            , REASON.
-       STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  DoCalc.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2019-06-02.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2019-06-02 RW   ORIGINAL VERSION - ACCEPTED OPT1/OPT2, SUMMED
+001000*                    THEM INTO OPTS WITH NO VALIDATION, AND
+001100*                    CALLED MQOPEN WITH UNDECLARED PARAMETERS.
+001200*   2026-08-09 RLW  DECLARED EVERY MQOPEN PARAMETER, VALIDATED
+001300*                    OPT1/OPT2 AGAINST A TABLE OF ALLOWED
+001400*                    COMBINATIONS BEFORE COMPUTE OPTS, ADDED A
+001500*                    QUEUE-MANAGER-CONNECT STEP WITH FAILOVER TO
+001600*                    A SECONDARY QUEUE MANAGER, A FOLLOW-UP MQGET
+001700*                    AFTER THE MQOPEN, A REASON-CODE TRANSLATION
+001800*                    TABLE, A MESSAGE REPLAY LOG, AND THE COMMON
+001900*                    EXCEPTION-FILE FORMAT AND RETURN CODES USED
+002000*                    ACROSS THE OTHER BATCH PROGRAMS.
+002010*   2026-08-09 RLW  GAVE THE OPT1/OPT2 COMBO REJECTION ITS OWN
+002020*                    EXCEPTION WRITER (9710-WRITE-COMBO-EXCEPTION)
+002030*                    INSTEAD OF REUSING 9700-WRITE-EXCEPTION, WHICH
+002040*                    STAMPED THE REJECTED RECORD WITH A LEFTOVER
+002050*                    QUEUE-MANAGER NAME AND 'NONE' REASON TEXT THAT
+002060*                    DID NOT IDENTIFY THE REJECTED OPTIONS.
+002070*   2026-08-09 RLW  4000-OPEN-QUEUE NOW FAILS OVER TO THE OTHER
+002080*                    QUEUE MANAGER AND RETRIES THE OPEN IF THE
+002090*                    FIRST MQOPEN FAILS, SAME AS 3000-CONNECT-
+002092*                    WITH-FAILOVER ALREADY DOES FOR MQCONN - A
+002094*                    DROPPED CONNECTION MID-RUN WAS LEAVING THE
+002096*                    PROGRAM STUCK ON A QUEUE MANAGER IT COULD NOT
+002098*                    OPEN ITS QUEUE AGAINST.
+002100*================================================================
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT REPLAY-LOG ASSIGN TO "MQREPLAY"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800     SELECT EXCEPTION-FILE ASSIGN TO "MQEXCPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  REPLAY-LOG.
+003400 01  REPLAY-LOG-LINE                  PIC X(120).
+003500
+003600 FD  EXCEPTION-FILE.
+003700     COPY EXCREC.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 COPY RETCODES.
+004100
+004200 01 OPTS           PIC 9     VALUE ZEROS.
+004300 01 OPT1           PIC 9     VALUE ZEROS.
+004400 01 OPT2           PIC 99    VALUE 0.
+004500
+004600*    ALLOWED OPT1/OPT2 COMBINATIONS.  OPT1 SELECTS
+004700*    THE OPEN MODE (1=INPUT 2=OUTPUT 3=BROWSE), OPT2 SELECTS
+004800*    SHARING (0=SHARED 1=EXCLUSIVE).  ANY OTHER COMBINATION IS
+004900*    REJECTED BEFORE COMPUTE OPTS RUNS.
+005000 01  WS-VALID-COMBO-TABLE.
+005100     05  WS-VALID-COMBO OCCURS 5 TIMES.
+005200         10  WS-VALID-OPT1            PIC 9.
+005300         10  WS-VALID-OPT2            PIC 99.
+005400 01  WS-COMBO-SUB                     PIC 9 COMP.
+005500 01  WS-COMBO-FOUND-SW                PIC X(01) VALUE 'N'.
+005600     88  WS-COMBO-FOUND                VALUE 'Y'.
+005700
+005800*    QUEUE-MANAGER CONNECT WITH FAILOVER.
+005900 01  WS-HCONN                         PIC S9(9) COMP VALUE ZERO.
+006000 01  WS-QMGR-TABLE.
+006100     05  WS-QMGR-NAME OCCURS 2 TIMES  PIC X(48).
+006200 01  WS-QMGR-SUB                      PIC 9 COMP VALUE 1.
+006300 01  WS-CONNECTED-SW                  PIC X(01) VALUE 'N'.
+006400     88  WS-CONNECTED                  VALUE 'Y'.
+006500
+006600*    QUEUE OPEN - ALREADY PRESENT IN THE ORIGINAL VERSION, BUT
+006700*    EVERY PARAMETER BELOW WAS NEVER DECLARED.
+006800 01  WS-OBJECT-DESC                   PIC X(48)
+006900                                     VALUE 'DEV.QUEUE.1'.
+007000 01  WS-HOBJ                          PIC S9(9) COMP VALUE ZERO.
+007100 01  WS-COMPCODE                      PIC S9(9) COMP VALUE ZERO.
+007200 01  WS-REASON                        PIC S9(9) COMP VALUE ZERO.
+007300
+007400*    MQGET FOLLOW-UP AFTER MQOPEN.
+007500 01  WS-MSG-DESC                      PIC X(100) VALUE SPACES.
+007600 01  WS-GET-OPTS                      PIC X(100) VALUE SPACES.
+007700 01  WS-BUFFER                        PIC X(200) VALUE SPACES.
+007800 01  WS-BUFFER-LEN                    PIC S9(9) COMP VALUE 200.
+007900 01  WS-DATA-LEN                      PIC S9(9) COMP VALUE ZERO.
+008000 01  WS-HOBJ-EDIT                     PIC -(9).
+008100 01  WS-COMPCODE-EDIT                 PIC -(9).
+008200 01  WS-REASON-EDIT                   PIC -(9).
+008300 01  WS-DATA-LEN-EDIT                 PIC -(9).
+008400
+008500*    REASON-CODE TRANSLATION TABLE.
+008600 01  WS-REASON-TABLE.
+008700     05  WS-REASON-ENTRY OCCURS 5 TIMES.
+008800         10  WS-REASON-CODE-TBL       PIC S9(9) COMP.
+008900         10  WS-REASON-TEXT-TBL       PIC X(40).
+009000 01  WS-REASON-SUB                    PIC 9 COMP.
+009100 01  WS-REASON-TEXT                   PIC X(40) VALUE SPACES.
+009200 01  WS-REASON-CODE-EDIT              PIC 9(04) VALUE ZERO.
+009300
+009400 01  WS-CURRENT-DATE-TIME.
+009500     05  WS-TODAY-YYYYMMDD            PIC 9(08).
+009600     05  WS-TIME-HHMMSSHH             PIC 9(08).
+009700     05  FILLER                       PIC X(05).
+009800
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200         THRU 1000-INITIALIZE-EXIT.
+010300
+010400     PERFORM 2000-ACCEPT-AND-VALIDATE-OPTIONS
+010500         THRU 2000-ACCEPT-AND-VALIDATE-OPTIONS-EXIT.
+010600     IF NOT WS-COMBO-FOUND
+010700         PERFORM 9000-FINISH
+010710             THRU 9000-FINISH-EXIT
+010720         GO TO 9999-EXIT
+010800     END-IF.
+010900
+011000     PERFORM 3000-CONNECT-WITH-FAILOVER
+011100         THRU 3000-CONNECT-WITH-FAILOVER-EXIT.
+011200     IF NOT WS-CONNECTED
+011210         PERFORM 9000-FINISH
+011220             THRU 9000-FINISH-EXIT
+011230         GO TO 9999-EXIT
+011400     END-IF.
+011500
+011600     PERFORM 4000-OPEN-QUEUE
+011700         THRU 4000-OPEN-QUEUE-EXIT.
+011800     IF WS-COMPCODE NOT = ZERO
+011810         PERFORM 9000-FINISH
+011820             THRU 9000-FINISH-EXIT
+011830         GO TO 9999-EXIT
+012000     END-IF.
+012100
+012200     PERFORM 5000-GET-MESSAGE
+012300         THRU 5000-GET-MESSAGE-EXIT.
+012400
+012500     PERFORM 9000-FINISH
+012600         THRU 9000-FINISH-EXIT.
+012700     GO TO 9999-EXIT.
+012800
+012900 1000-INITIALIZE.
+013000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+013100     OPEN OUTPUT REPLAY-LOG.
+013200     OPEN OUTPUT EXCEPTION-FILE.
+013300
+013400     MOVE 'QM1' TO WS-QMGR-NAME(1).
+013500     MOVE 'QM2' TO WS-QMGR-NAME(2).
+013600
+013700     MOVE 1 TO WS-VALID-OPT1(1).
+013800     MOVE 0 TO WS-VALID-OPT2(1).
+013900     MOVE 1 TO WS-VALID-OPT1(2).
+014000     MOVE 1 TO WS-VALID-OPT2(2).
+014100     MOVE 2 TO WS-VALID-OPT1(3).
+014200     MOVE 0 TO WS-VALID-OPT2(3).
+014300     MOVE 2 TO WS-VALID-OPT1(4).
+014400     MOVE 1 TO WS-VALID-OPT2(4).
+014500     MOVE 3 TO WS-VALID-OPT1(5).
+014600     MOVE 0 TO WS-VALID-OPT2(5).
+014700
+014800     MOVE 0 TO WS-REASON-CODE-TBL(1).
+014900     MOVE 'NONE' TO WS-REASON-TEXT-TBL(1).
+015000     MOVE 2059 TO WS-REASON-CODE-TBL(2).
+015100     MOVE 'QUEUE MANAGER NOT AVAILABLE' TO WS-REASON-TEXT-TBL(2).
+015200     MOVE 2085 TO WS-REASON-CODE-TBL(3).
+015300     MOVE 'UNKNOWN OBJECT NAME' TO WS-REASON-TEXT-TBL(3).
+015400     MOVE 2033 TO WS-REASON-CODE-TBL(4).
+015500     MOVE 'NO MESSAGE AVAILABLE' TO WS-REASON-TEXT-TBL(4).
+015600     MOVE 2019 TO WS-REASON-CODE-TBL(5).
+015700     MOVE 'HANDLE NOT AVAILABLE' TO WS-REASON-TEXT-TBL(5).
+015800 1000-INITIALIZE-EXIT.
+015900     EXIT.
+016000
+016100 2000-ACCEPT-AND-VALIDATE-OPTIONS.
+016200     ACCEPT OPT1.
+016300     ACCEPT OPT2.
+016400
+016500     MOVE 'N' TO WS-COMBO-FOUND-SW.
+016600     PERFORM 2100-CHECK-ONE-COMBO
+016700         THRU 2100-CHECK-ONE-COMBO-EXIT
+016800         VARYING WS-COMBO-SUB FROM 1 BY 1
+016900         UNTIL WS-COMBO-SUB > 5.
+017000
+017100     IF WS-COMBO-FOUND
+017200         COMPUTE OPTS = OPT1 + OPT2
+017300     ELSE
+017400         DISPLAY 'OPT1/OPT2 COMBINATION NOT ALLOWED'
+017500         PERFORM 9710-WRITE-COMBO-EXCEPTION
+017600             THRU 9710-WRITE-COMBO-EXCEPTION-EXIT
+017700         SET RC-ERROR TO TRUE
+017800     END-IF.
+017900 2000-ACCEPT-AND-VALIDATE-OPTIONS-EXIT.
+018000     EXIT.
+018100
+018200 2100-CHECK-ONE-COMBO.
+018300     IF OPT1 = WS-VALID-OPT1(WS-COMBO-SUB)
+018400             AND OPT2 = WS-VALID-OPT2(WS-COMBO-SUB)
+018500         MOVE 'Y' TO WS-COMBO-FOUND-SW
+018600     END-IF.
+018700 2100-CHECK-ONE-COMBO-EXIT.
+018800     EXIT.
+018900
+019000 3000-CONNECT-WITH-FAILOVER.
+019100*    TRY THE PRIMARY QUEUE MANAGER FIRST, THEN THE SECONDARY ON
+019200*    ANY FAILURE TO CONNECT.
+019300     MOVE 1 TO WS-QMGR-SUB.
+019400     PERFORM 3100-ATTEMPT-CONNECT
+019500         THRU 3100-ATTEMPT-CONNECT-EXIT.
+019600     IF NOT WS-CONNECTED AND WS-QMGR-SUB < 2
+019700         ADD 1 TO WS-QMGR-SUB
+019800         PERFORM 3100-ATTEMPT-CONNECT
+019900             THRU 3100-ATTEMPT-CONNECT-EXIT
+020000     END-IF.
+020100
+020200     IF NOT WS-CONNECTED
+020300         DISPLAY 'UNABLE TO CONNECT TO ANY QUEUE MANAGER'
+020400         PERFORM 9700-WRITE-EXCEPTION
+020500             THRU 9700-WRITE-EXCEPTION-EXIT
+020600         SET RC-SEVERE TO TRUE
+020700     END-IF.
+020800 3000-CONNECT-WITH-FAILOVER-EXIT.
+020900     EXIT.
+021000
+021100 3100-ATTEMPT-CONNECT.
+021200     CALL 'MQCONN' USING WS-QMGR-NAME(WS-QMGR-SUB), WS-HCONN,
+021300         WS-COMPCODE, WS-REASON.
+021400     IF WS-COMPCODE = ZERO
+021500         MOVE 'Y' TO WS-CONNECTED-SW
+021600     END-IF.
+021700 3100-ATTEMPT-CONNECT-EXIT.
+021800     EXIT.
+021900
+022000 4000-OPEN-QUEUE.
+022010*    SAME PRIMARY/SECONDARY FAILOVER AS 3000-CONNECT-WITH-
+022020*    FAILOVER - IF THE OPEN FAILS ON THE QUEUE MANAGER WE
+022030*    CONNECTED TO, FAIL OVER TO THE OTHER ONE AND RETRY THE
+022040*    OPEN BEFORE GIVING UP.
+022100     PERFORM 4100-ATTEMPT-OPEN
+022110         THRU 4100-ATTEMPT-OPEN-EXIT.
+022120
+022130     IF WS-COMPCODE NOT = ZERO AND WS-QMGR-SUB < 2
+022140         ADD 1 TO WS-QMGR-SUB
+022150         PERFORM 3100-ATTEMPT-CONNECT
+022160             THRU 3100-ATTEMPT-CONNECT-EXIT
+022170         IF WS-CONNECTED
+022180             PERFORM 4100-ATTEMPT-OPEN
+022190                 THRU 4100-ATTEMPT-OPEN-EXIT
+022200         END-IF
+022210     END-IF.
+022300
+022400     IF WS-COMPCODE NOT = ZERO
+022500         PERFORM 9800-LOOKUP-REASON-TEXT
+022600             THRU 9800-LOOKUP-REASON-TEXT-EXIT
+022700         DISPLAY 'MQOPEN FAILED - ' WS-REASON-TEXT
+022800         PERFORM 9700-WRITE-EXCEPTION
+022900             THRU 9700-WRITE-EXCEPTION-EXIT
+023000         SET RC-ERROR TO TRUE
+023100     END-IF.
+023200 4000-OPEN-QUEUE-EXIT.
+023300     EXIT.
+023310
+023320 4100-ATTEMPT-OPEN.
+023330     CALL 'MQOPEN' USING WS-HCONN, WS-OBJECT-DESC, OPTS, WS-HOBJ,
+023340         WS-COMPCODE, WS-REASON.
+023350 4100-ATTEMPT-OPEN-EXIT.
+023360     EXIT.
+023400
+023500 5000-GET-MESSAGE.
+023600*    THE ORIGINAL VERSION STOPPED AFTER MQOPEN AND NEVER
+023700*    RETRIEVED A MESSAGE.
+023800     CALL 'MQGET' USING WS-HCONN, WS-HOBJ, WS-MSG-DESC,
+023900         WS-GET-OPTS, WS-BUFFER-LEN, WS-BUFFER, WS-DATA-LEN,
+024000         WS-COMPCODE, WS-REASON.
+024100
+024200     IF WS-COMPCODE NOT = ZERO
+024300         PERFORM 9800-LOOKUP-REASON-TEXT
+024400             THRU 9800-LOOKUP-REASON-TEXT-EXIT
+024500         DISPLAY 'MQGET FAILED - ' WS-REASON-TEXT
+024600         PERFORM 9700-WRITE-EXCEPTION
+024700             THRU 9700-WRITE-EXCEPTION-EXIT
+024800         SET RC-WARNING TO TRUE
+024900     END-IF.
+025000
+025100     PERFORM 5900-WRITE-REPLAY-LOG
+025200         THRU 5900-WRITE-REPLAY-LOG-EXIT.
+025300 5000-GET-MESSAGE-EXIT.
+025400     EXIT.
+025500
+025600 5900-WRITE-REPLAY-LOG.
+025700*    ONE LINE PER MQGET ATTEMPT SO A FAILED OR INTERRUPTED RUN
+025800*    CAN BE REPLAYED FROM THE LOG INSTEAD OF RE-READING THE
+025900*    QUEUE.
+026000     MOVE WS-HOBJ TO WS-HOBJ-EDIT.
+026100     MOVE WS-COMPCODE TO WS-COMPCODE-EDIT.
+026200     MOVE WS-REASON TO WS-REASON-EDIT.
+026300     MOVE WS-DATA-LEN TO WS-DATA-LEN-EDIT.
+026400     MOVE SPACES TO REPLAY-LOG-LINE.
+026500     STRING 'HOBJ=' WS-HOBJ-EDIT
+026600            ' COMPCODE=' WS-COMPCODE-EDIT
+026700            ' REASON=' WS-REASON-EDIT
+026800            ' DATALEN=' WS-DATA-LEN-EDIT
+026900            ' MSG=' WS-BUFFER(1:40)
+027000         DELIMITED BY SIZE
+027100         INTO REPLAY-LOG-LINE
+027200     END-STRING.
+027300     WRITE REPLAY-LOG-LINE.
+027400 5900-WRITE-REPLAY-LOG-EXIT.
+027500     EXIT.
+027600
+027700 9000-FINISH.
+027800     DISPLAY 'DOCALC - COMPCODE: ' WS-COMPCODE.
+027900     DISPLAY 'DOCALC - REASON  : ' WS-REASON.
+028000     DISPLAY 'DOCALC - RETURN CODE: ' WS-RETURN-CODE.
+028100 9000-FINISH-EXIT.
+028200     EXIT.
+028300
+028400 9700-WRITE-EXCEPTION.
+028500     MOVE 'DOCALC' TO EXC-PROGRAM-ID.
+028600     MOVE WS-QMGR-NAME(WS-QMGR-SUB) TO EXC-KEY-VALUE.
+028700     MOVE WS-REASON TO WS-REASON-CODE-EDIT.
+028800     MOVE WS-REASON-CODE-EDIT TO EXC-REASON-CODE.
+028900     PERFORM 9800-LOOKUP-REASON-TEXT
+029000         THRU 9800-LOOKUP-REASON-TEXT-EXIT.
+029100     MOVE WS-REASON-TEXT TO EXC-REASON-TEXT.
+029200     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+029300     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+029400     WRITE EXC-RECORD.
+029500 9700-WRITE-EXCEPTION-EXIT.
+029600     EXIT.
+029610
+029615 9710-WRITE-COMBO-EXCEPTION.
+029620*    A REJECTED OPT1/OPT2 COMBINATION HAS NO MQ REASON CODE
+029625*    AND NO QUEUE MANAGER INVOLVED YET, SO IT GETS ITS OWN
+029630*    EXCEPTION WRITER RATHER THAN REUSING 9700-WRITE-
+029635*    EXCEPTION, WHICH WOULD STAMP THE RECORD WITH WHATEVER
+029640*    WS-QMGR-SUB AND WS-REASON HAPPENED TO BE LEFT OVER.
+029645     MOVE 'DOCALC' TO EXC-PROGRAM-ID.
+029650     MOVE SPACES TO EXC-KEY-VALUE.
+029655     STRING 'OPT1=' OPT1 ' OPT2=' OPT2
+029660         DELIMITED BY SIZE
+029665         INTO EXC-KEY-VALUE
+029670     END-STRING.
+029675     MOVE 'E901' TO EXC-REASON-CODE.
+029680     MOVE 'OPT1/OPT2 COMBINATION NOT ALLOWED' TO
+029685         EXC-REASON-TEXT.
+029690     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+029695     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+029698     WRITE EXC-RECORD.
+029700 9710-WRITE-COMBO-EXCEPTION-EXIT.
+029710     EXIT.
+029720
+029730 9800-LOOKUP-REASON-TEXT.
+029900     MOVE 'UNKNOWN REASON CODE' TO WS-REASON-TEXT.
+030000     PERFORM 9810-CHECK-ONE-REASON
+030100         THRU 9810-CHECK-ONE-REASON-EXIT
+030200         VARYING WS-REASON-SUB FROM 1 BY 1
+030300         UNTIL WS-REASON-SUB > 5.
+030400 9800-LOOKUP-REASON-TEXT-EXIT.
+030500     EXIT.
+030600
+030700 9810-CHECK-ONE-REASON.
+030800     IF WS-REASON = WS-REASON-CODE-TBL(WS-REASON-SUB)
+030900         MOVE WS-REASON-TEXT-TBL(WS-REASON-SUB) TO WS-REASON-TEXT
+031000     END-IF.
+031100 9810-CHECK-ONE-REASON-EXIT.
+031200     EXIT.
+031300
+031400 9999-EXIT.
+031500     CLOSE REPLAY-LOG.
+031600     CLOSE EXCEPTION-FILE.
+031700     MOVE WS-RETURN-CODE TO RETURN-CODE.
+031800     STOP RUN.
