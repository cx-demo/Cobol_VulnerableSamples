@@ -0,0 +1,58 @@
+//NITECYCL JOB (ACCTNO),'OVERNIGHT BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NITECYCL - OVERNIGHT BATCH CYCLE                             *
+//*            SEQUENCES THE THREE CORE STEPS OF THE NIGHTLY     *
+//*            RUN IN DEPENDENCY ORDER: STUDENT LOAD, ITEM        *
+//*            LOOKUPS, THEN THE WAREHOUSE DB CONNECT STEP.       *
+//*            EACH STEP SHARES THE RUNCTL RUN-CONTROL DATASET    *
+//*            SO A RESTART OF THIS JOB SKIPS STEPS THAT ALREADY  *
+//*            RAN TO COMPLETION.  LATER STEPS ARE BYPASSED IF    *
+//*            AN EARLIER STEP ENDS WITH A SEVERE RETURN CODE.    *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//*  2026-08-09 RLW  ORIGINAL VERSION.                             *
+//*-------------------------------------------------------------*
+//*
+//STUDLOAD EXEC PGM=FILE_PATH_MANIPULATION
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=PROD.BATCH.RUNCTL,DISP=SHR
+//STUDEXC  DD   DSN=PROD.BATCH.STUDEXC,DISP=SHR
+//STUDCKPT DD   DSN=PROD.BATCH.STUDCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+STUDENT.DAT
+/*
+//*
+//ITEMLKUP EXEC PGM=ExecSql,COND=(8,GE,STUDLOAD)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=PROD.BATCH.RUNCTL,DISP=SHR
+//ITEMLIST DD   DSN=PROD.BATCH.ITEMLIST,DISP=SHR
+//SQLAUDIT DD   DSN=PROD.BATCH.SQLAUDIT,DISP=SHR
+//ITEMRPT  DD   DSN=PROD.BATCH.ITEMRPT,DISP=SHR
+//SQLEXC   DD   DSN=PROD.BATCH.SQLEXC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+B
+/*
+//*
+//DBCONN   EXEC PGM=HELLO,COND=((8,GE,STUDLOAD),(8,GE,ITEMLKUP))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=PROD.BATCH.RUNCTL,DISP=SHR
+//HELLOENV DD   DSN=PROD.BATCH.HELLOENV,DISP=SHR
+//HELLOEXC DD   DSN=PROD.BATCH.HELLOEXC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+C
+/*
+//*
+//OPSRPT   EXEC PGM=OPSSUMM,COND=((8,GE,STUDLOAD),(8,GE,ITEMLKUP),
+//             (8,GE,DBCONN))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECONRPT DD   DSN=PROD.BATCH.RECONRPT,DISP=SHR
+//MQREPLAY DD   DSN=PROD.BATCH.MQREPLAY,DISP=SHR
+//OPSSUMRPT DD  DSN=PROD.BATCH.OPSSUMRPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+STUDENT.DAT
+/*
