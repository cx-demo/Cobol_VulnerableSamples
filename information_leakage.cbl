@@ -1,12 +1,174 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CobolGreeting.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 IterNum PIC 9 VALUE 5.        
-        PROCEDURE DIVISION.
-          EXEC CICS DUMP TRANSACTION
-          DUMPCODE('file')
-          FROM(data-area)
-          LENGTH(data-value)
-          END-EXEC.
-        STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CobolGreeting.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2020-11-17.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2020-11-17 RW   ORIGINAL VERSION - DUMP TRANSACTION WITH A
+001000*                    FIXED LITERAL DUMPCODE AND AN UNDECLARED
+001100*                    DUMP AREA.
+001200*   2026-08-09 RLW  DECLARED THE DUMP WORK AREAS, ADDED A CONTROL
+001300*                    TABLE MAPPING ERROR CATEGORY TO DUMPCODE SO
+001400*                    OPERATIONS CAN TELL CATEGORIES OF FAILURE
+001500*                    APART IN THE DUMP DATASET, A BOUNDED RESTART/
+001600*                    RETRY AROUND THE DUMP, AUDIT LOGGING TO THE
+001700*                    SHARED CGAUDIT QUEUE, AND STANDARD RETURN
+001800*                    CODES.
+001900*================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 COPY RETCODES.
+002300
+002400*    ERROR CATEGORY SUPPLIED BY THE CALLER OF THIS TRANSACTION.
+002500 01  WS-ERROR-CATEGORY           PIC X(04) VALUE SPACES.
+002600
+002700*    DUMP WORK AREAS.
+002800 01  WS-DUMP-AREA                PIC X(100) VALUE SPACES.
+002900 01  WS-DUMP-LENGTH              PIC S9(04) COMP VALUE +100.
+003000 01  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+003100 01  WS-RESP2                    PIC S9(08) COMP VALUE ZERO.
+003200
+003300*    DUMPCODE-PER-CATEGORY CONTROL TABLE.
+003400 01  WS-DUMPCODE-TABLE.
+003500     05  WS-DUMPCODE-ENTRY OCCURS 5 TIMES.
+003600         10  WS-DC-CATEGORY      PIC X(04).
+003700         10  WS-DC-CODE          PIC X(04).
+003800 01  WS-DC-SUB                   PIC 9(02) COMP.
+003900 01  WS-DC-FOUND-SW               PIC X(01) VALUE 'N'.
+004000     88  WS-DC-FOUND              VALUE 'Y'.
+004100 01  WS-DUMPCODE                 PIC X(04) VALUE 'GEN1'.
+004200 01  WS-DEFAULT-DUMPCODE          PIC X(04) VALUE 'GEN1'.
+004300
+004400*    BOUNDED RESTART/RETRY AROUND THE DUMP.
+004500 01  WS-MAX-RETRIES               PIC 9(02) VALUE 3.
+004600 01  WS-RETRY-COUNT               PIC 9(02) VALUE ZERO.
+004700 01  WS-DUMP-DONE-SW              PIC X(01) VALUE 'N'.
+004800     88  WS-DUMP-DONE             VALUE 'Y'.
+004900
+005000*    SHARED AUDIT LOG OF EVERY DUMP.
+005100 COPY CGAUDIT.
+005200
+005300 01  WS-CURRENT-DATE-TIME.
+005400     05  WS-TODAY-YYYYMMDD        PIC 9(08).
+005500     05  WS-TIME-HHMMSSHH         PIC 9(08).
+005600     05  FILLER                   PIC X(05).
+005700
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100         THRU 1000-INITIALIZE-EXIT.
+006200
+006300     PERFORM 2000-DUMP-WITH-RESTART
+006400         THRU 2000-DUMP-WITH-RESTART-EXIT.
+006500
+006600     GO TO 9999-EXIT.
+006700
+006800 1000-INITIALIZE.
+006900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007000     PERFORM 1100-LOAD-DUMPCODE-TABLE
+007100         THRU 1100-LOAD-DUMPCODE-TABLE-EXIT.
+007200
+007300     DISPLAY 'ENTER ERROR CATEGORY: '.
+007400     ACCEPT WS-ERROR-CATEGORY.
+007500     MOVE 'DIAGNOSTIC SNAPSHOT FOR COBOLGREETING' TO WS-DUMP-AREA.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007800
+007900 1100-LOAD-DUMPCODE-TABLE.
+008000*    EACH ERROR CATEGORY GETS ITS OWN DUMPCODE SO THE DUMP
+008100*    DATASET CAN BE FILTERED BY CATEGORY OF FAILURE.
+008200     MOVE 'SECU' TO WS-DC-CATEGORY(1).
+008300     MOVE 'SC01' TO WS-DC-CODE(1).
+008400     MOVE 'DATA' TO WS-DC-CATEGORY(2).
+008500     MOVE 'DI01' TO WS-DC-CODE(2).
+008600     MOVE 'SYST' TO WS-DC-CATEGORY(3).
+008700     MOVE 'SY01' TO WS-DC-CODE(3).
+008800     MOVE 'APPL' TO WS-DC-CATEGORY(4).
+008900     MOVE 'AP01' TO WS-DC-CODE(4).
+009000     MOVE 'COMM' TO WS-DC-CATEGORY(5).
+009100     MOVE 'CM01' TO WS-DC-CODE(5).
+009200 1100-LOAD-DUMPCODE-TABLE-EXIT.
+009300     EXIT.
+009400
+009500 2000-DUMP-WITH-RESTART.
+009600     PERFORM 2100-LOOKUP-DUMPCODE
+009700         THRU 2100-LOOKUP-DUMPCODE-EXIT.
+009800
+009900     MOVE ZERO TO WS-RETRY-COUNT.
+010000     MOVE 'N' TO WS-DUMP-DONE-SW.
+010100     PERFORM 2200-ATTEMPT-DUMP
+010200         THRU 2200-ATTEMPT-DUMP-EXIT
+010300         UNTIL WS-DUMP-DONE OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+010400
+010500     IF NOT WS-DUMP-DONE
+010600         DISPLAY 'DUMP TRANSACTION FAILED, DUMPCODE=' WS-DUMPCODE
+010700         SET RC-ERROR TO TRUE
+010800     END-IF.
+010900 2000-DUMP-WITH-RESTART-EXIT.
+011000     EXIT.
+011100
+011200 2100-LOOKUP-DUMPCODE.
+011300     MOVE 'N' TO WS-DC-FOUND-SW.
+011400     PERFORM 2110-CHECK-ONE-CATEGORY
+011500         THRU 2110-CHECK-ONE-CATEGORY-EXIT
+011600         VARYING WS-DC-SUB FROM 1 BY 1
+011700         UNTIL WS-DC-SUB > 5.
+011800     IF WS-DC-FOUND
+011900         MOVE WS-DC-CODE(WS-DC-SUB) TO WS-DUMPCODE
+012000     ELSE
+012100         MOVE WS-DEFAULT-DUMPCODE TO WS-DUMPCODE
+012200     END-IF.
+012300 2100-LOOKUP-DUMPCODE-EXIT.
+012400     EXIT.
+012500
+012600 2110-CHECK-ONE-CATEGORY.
+012700     IF NOT WS-DC-FOUND
+012800             AND WS-ERROR-CATEGORY = WS-DC-CATEGORY(WS-DC-SUB)
+012900         MOVE 'Y' TO WS-DC-FOUND-SW
+013000     END-IF.
+013100 2110-CHECK-ONE-CATEGORY-EXIT.
+013200     EXIT.
+013300
+013400 2200-ATTEMPT-DUMP.
+013500     ADD 1 TO WS-RETRY-COUNT.
+013600     EXEC CICS
+013700         DUMP TRANSACTION
+013800         DUMPCODE(WS-DUMPCODE)
+013900         FROM(WS-DUMP-AREA)
+014000         LENGTH(WS-DUMP-LENGTH)
+014100         RESP(WS-RESP)
+014200         RESP2(WS-RESP2)
+014300     END-EXEC.
+014400
+014500     MOVE 'DUMP' TO CGAUD-EVENT-TYPE.
+014600     PERFORM 3000-WRITE-AUDIT-RECORD
+014700         THRU 3000-WRITE-AUDIT-RECORD-EXIT.
+014800
+014900     IF WS-RESP = DFHRESP(NORMAL)
+015000         MOVE 'Y' TO WS-DUMP-DONE-SW
+015100     END-IF.
+015200 2200-ATTEMPT-DUMP-EXIT.
+015300     EXIT.
+015400
+015500 3000-WRITE-AUDIT-RECORD.
+015600*    ONE RECORD PER DUMP ATTEMPT, WRITTEN TO THE SHARED CGAU
+015700*    EXTRAPARTITION TD QUEUE FOR THE DAILY VOLUME REPORT.
+015800     MOVE 'CGINFLK1' TO CGAUD-PROGRAM-ID.
+015900     MOVE WS-DUMPCODE TO CGAUD-RESOURCE-NAME.
+016000     MOVE WS-RESP TO CGAUD-RESP-CODE.
+016100     MOVE WS-TODAY-YYYYMMDD TO CGAUD-RUN-DATE.
+016200     MOVE WS-TIME-HHMMSSHH TO CGAUD-RUN-TIME.
+016300     EXEC CICS
+016400         WRITEQ TD
+016500         QUEUE('CGAU')
+016600         FROM(CGAUDIT-RECORD)
+016700         LENGTH(+40)
+016800     END-EXEC.
+016900 3000-WRITE-AUDIT-RECORD-EXIT.
+017000     EXIT.
+017100
+017200 9999-EXIT.
+017300     MOVE WS-RETURN-CODE TO RETURN-CODE.
+017400     STOP RUN.
