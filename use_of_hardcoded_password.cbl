@@ -1,14 +1,347 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       PROCEDURE DIVISION.
-      * my password=hi
-           A-PARA.
-           MOVE "scott" TO UID.
-           MOVE "tiger" TO PWD.
-           EXEC SQL
-             CONNECT :UID
-             IDENTIFIED BY :PWD
-             AT :MYCONN
-             USING :MYSERVER
-           END-EXEC.
-	   STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2018-11-06.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2018-11-06 RW   ORIGINAL VERSION - CONNECT WITH A FIXED
+001000*                    USERID/PASSWORD LITERAL.
+001100*   2026-08-09 RLW  MOVED THE USERID, PASSWORD, AND SERVER NAMES
+001200*                    OUT OF THE PROGRAM AND INTO A PER-ENVIRONMENT
+001300*                    CONTROL RECORD; ADDED CONNECT RETRY WITH
+001400*                    BACKOFF, FAILOVER TO A SECONDARY SERVER, A
+001500*                    HEALTH-CHECK-ONLY MODE, AND A POST-CONNECT
+001600*                    VERIFICATION QUERY.
+001700*   2026-08-09 RLW  THIS IS THE "DB CONNECT" STEP OF THE OVERNIGHT
+001800*                    BATCH CYCLE (SEE NITECYCL).  ADOPTED THE
+001900*                    STANDARD RETURN-CODE CONVENTION (RETCODES),
+002000*                    THE COMMON EXCEPTION-RECORD LAYOUT (EXCREC)
+002100*                    FOR A FAILED CONNECT/VERIFY, AND THE SHARED
+002200*                    RUN-CONTROL DATASET (RUNCTL) SO A CYCLE
+002300*                    RESTART SKIPS THIS STEP ONCE IT HAS ALREADY
+002400*                    COMPLETED.
+002410*   2026-08-09 RLW  THIS IS AN ORACLE PRO*COBOL CONNECT, NOT DB2 -
+002420*                    REPLACED THE DB2-ONLY SYSIBM.SYSDUMMY1 PROBE
+002430*                    TABLE IN THE VERIFY QUERY WITH ORACLE'S DUAL,
+002440*                    AND REPLACED THE DB2-ONLY DISCONNECT VERB
+002450*                    (NOT PART OF THIS DIALECT) WITH COMMIT WORK
+002460*                    RELEASE, WHICH IS HOW AN ORACLE SESSION IS
+002470*                    ENDED IN PRO*COBOL.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ENV-CONTROL-FILE ASSIGN TO "HELLOENV"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-ENV-STATUS.
+003200
+003300     SELECT EXCEPTION-FILE ASSIGN TO "HELLOEXC"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-RUNCTL-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ENV-CONTROL-FILE.
+004300 01  ENV-CONTROL-RECORD.
+004400     05  ENV-UID                     PIC X(20).
+004500     05  ENV-PWD                     PIC X(20).
+004600     05  ENV-PRIMARY-SERVER          PIC X(30).
+004700     05  ENV-SECONDARY-SERVER        PIC X(30).
+004800
+004900 FD  EXCEPTION-FILE.
+005000     COPY EXCREC.
+005100
+005200 FD  RUNCTL-FILE.
+005300     COPY RUNCTL.
+005400
+005500 WORKING-STORAGE SECTION.
+005600     EXEC SQL INCLUDE SQLCA END-EXEC.
+005700     COPY RETCODES.
+005800
+005900 01  UID                            PIC X(20).
+006000 01  PWD                            PIC X(20).
+006100 01  MYSERVER                       PIC X(30).
+006200 01  MYCONN                         PIC X(08) VALUE 'MYCONN'.
+006300
+006400 01  WS-MODE                        PIC X(01) VALUE 'C'.
+006500     88  WS-MODE-CONNECT             VALUE 'C'.
+006600     88  WS-MODE-HEALTH-CHECK        VALUE 'H'.
+006700
+006800 01  WS-ENV-STATUS                  PIC X(02) VALUE '00'.
+006900     88  ENV-STATUS-OK                VALUE '00'.
+007000
+007100 01  WS-USING-SECONDARY-SW          PIC X(01) VALUE 'N'.
+007200     88  WS-USING-SECONDARY           VALUE 'Y'.
+007300
+007400 01  WS-CONNECTED-SW                PIC X(01) VALUE 'N'.
+007500     88  WS-CONNECTED                 VALUE 'Y'.
+007600
+007700 01  WS-RETRY-COUNT                 PIC 9(02) COMP VALUE ZERO.
+007800 01  WS-MAX-RETRIES                 PIC 9(02) COMP VALUE 3.
+007900 01  WS-BACKOFF-LIMIT                PIC 9(09) COMP VALUE ZERO.
+008000 01  WS-BACKOFF-SUB                 PIC 9(09) COMP.
+008100 01  WS-VERIFY-FLAG                 PIC S9(05) COMP-5.
+008200
+008300*    SHARED RUN-CONTROL CHECK/UPDATE FIELDS.
+008400 01  WS-RUNCTL-STATUS              PIC X(02) VALUE '00'.
+008500     88  RUNCTL-STATUS-OK          VALUE '00'.
+008600 01  WS-RUNCTL-EOF-SW              PIC X(01) VALUE 'N'.
+008700     88  WS-RUNCTL-AT-EOF          VALUE 'Y'.
+008800 01  WS-STEP-COMPLETE-SW           PIC X(01) VALUE 'N'.
+008900     88  WS-STEP-ALREADY-COMPLETE  VALUE 'Y'.
+009000
+009100 01  WS-CURRENT-DATE-TIME.
+009200     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+009300     05  WS-TIME-HHMMSSHH           PIC 9(08).
+009400     05  FILLER                     PIC X(05).
+009500
+009600 PROCEDURE DIVISION.
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-INITIALIZE-EXIT.
+010000
+010100     PERFORM 1400-CHECK-RUNCTL
+010200         THRU 1400-CHECK-RUNCTL-EXIT.
+010300
+010400     IF WS-STEP-ALREADY-COMPLETE
+010500         DISPLAY 'HELLO - STEP ALREADY COMPLETE'
+010600         DISPLAY 'SKIPPING'
+010700     ELSE
+010710         IF NOT RC-SEVERE
+010800             PERFORM 2000-CONNECT-WITH-RETRY
+010900                 THRU 2000-CONNECT-WITH-RETRY-EXIT
+011000
+011100             IF WS-CONNECTED
+011200                 PERFORM 3000-VERIFY-CONNECTION
+011300                     THRU 3000-VERIFY-CONNECTION-EXIT
+011400                 IF NOT WS-MODE-HEALTH-CHECK
+011500                     PERFORM 4000-DO-WORK
+011600                         THRU 4000-DO-WORK-EXIT
+011700                 END-IF
+011800                 EXEC SQL COMMIT WORK RELEASE END-EXEC
+011900             END-IF
+011910         END-IF
+012000
+012100         IF NOT RC-SEVERE
+012200             PERFORM 1500-WRITE-RUNCTL
+012300                 THRU 1500-WRITE-RUNCTL-EXIT
+012400         END-IF
+012500     END-IF.
+012600
+012700     PERFORM 9000-FINISH
+012800         THRU 9000-FINISH-EXIT.
+012900
+013000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+013100     GO TO 9999-EXIT.
+013200
+013300 1000-INITIALIZE.
+013400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+013500     OPEN OUTPUT EXCEPTION-FILE.
+013600
+013700     DISPLAY 'ENTER MODE - C=CONNECT, H=HEALTH CHECK: '.
+013800     ACCEPT WS-MODE.
+013900
+014000     OPEN INPUT ENV-CONTROL-FILE.
+014100     IF NOT ENV-STATUS-OK
+014200         DISPLAY 'HELLO - UNABLE TO OPEN HELLOENV, STATUS='
+014300             WS-ENV-STATUS
+014400         SET RC-SEVERE TO TRUE
+014500         GO TO 1000-INITIALIZE-EXIT
+014600     END-IF.
+014700     READ ENV-CONTROL-FILE
+014800         AT END
+014900             DISPLAY 'HELLO - HELLOENV IS EMPTY'
+015000             SET RC-SEVERE TO TRUE
+015100             CLOSE ENV-CONTROL-FILE
+015200             GO TO 1000-INITIALIZE-EXIT
+015300     END-READ.
+015400     CLOSE ENV-CONTROL-FILE.
+015500
+015600     MOVE ENV-UID TO UID.
+015700     MOVE ENV-PWD TO PWD.
+015800     MOVE ENV-PRIMARY-SERVER TO MYSERVER.
+015900 1000-INITIALIZE-EXIT.
+016000     EXIT.
+016100
+016200 1400-CHECK-RUNCTL.
+016300*    SKIP THIS STEP ON A CYCLE RESTART IF THE SHARED RUN-CONTROL
+016400*    DATASET ALREADY SHOWS IT COMPLETE.
+016500     IF RC-SEVERE
+016600         GO TO 1400-CHECK-RUNCTL-EXIT
+016700     END-IF.
+016800     MOVE 'N' TO WS-STEP-COMPLETE-SW.
+016900     MOVE 'N' TO WS-RUNCTL-EOF-SW.
+017000     OPEN INPUT RUNCTL-FILE.
+017100     IF RUNCTL-STATUS-OK
+017200         PERFORM 1410-SCAN-RUNCTL-RECORD
+017300             THRU 1410-SCAN-RUNCTL-RECORD-EXIT
+017400             UNTIL WS-RUNCTL-AT-EOF
+017500         CLOSE RUNCTL-FILE
+017600     END-IF.
+017700 1400-CHECK-RUNCTL-EXIT.
+017800     EXIT.
+017900
+018000 1410-SCAN-RUNCTL-RECORD.
+018100     READ RUNCTL-FILE INTO RUNCTL-RECORD
+018200         AT END SET WS-RUNCTL-AT-EOF TO TRUE
+018300     END-READ.
+018400     IF WS-RUNCTL-AT-EOF
+018500         GO TO 1410-SCAN-RUNCTL-RECORD-EXIT
+018600     END-IF.
+018700
+018800     IF RUNCTL-STEP-NAME = 'HELLO'
+018900         IF RUNCTL-COMPLETE
+019000             MOVE 'Y' TO WS-STEP-COMPLETE-SW
+019100         ELSE
+019200             MOVE 'N' TO WS-STEP-COMPLETE-SW
+019300         END-IF
+019400     END-IF.
+019500 1410-SCAN-RUNCTL-RECORD-EXIT.
+019600     EXIT.
+019700
+019800 1500-WRITE-RUNCTL.
+019900*    RECORD THIS STEP AS COMPLETE SO A LATER CYCLE RESTART CAN
+020000*    SKIP IT.  THE RUN-CONTROL DATASET IS APPENDED TO, NOT
+020100*    REWRITTEN, SO EVERY STEP'S HISTORY IS PRESERVED.
+020200     OPEN EXTEND RUNCTL-FILE.
+020300     IF NOT RUNCTL-STATUS-OK
+020400         OPEN OUTPUT RUNCTL-FILE
+020500     END-IF.
+020600     MOVE 'HELLO' TO RUNCTL-STEP-NAME.
+020700     SET RUNCTL-COMPLETE TO TRUE.
+020800     MOVE MYSERVER TO RUNCTL-LAST-KEY.
+020900     MOVE WS-TODAY-YYYYMMDD TO RUNCTL-RUN-DATE.
+021000     MOVE WS-TIME-HHMMSSHH TO RUNCTL-RUN-TIME.
+021100     WRITE RUNCTL-RECORD.
+021200     CLOSE RUNCTL-FILE.
+021300 1500-WRITE-RUNCTL-EXIT.
+021400     EXIT.
+021500
+021600 2000-CONNECT-WITH-RETRY.
+021700     MOVE ZERO TO WS-RETRY-COUNT.
+021800     PERFORM 2100-ATTEMPT-CONNECT
+021900         THRU 2100-ATTEMPT-CONNECT-EXIT
+022000         UNTIL WS-CONNECTED
+022100             OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+022200
+022300     IF NOT WS-CONNECTED
+022400         DISPLAY 'HELLO - UNABLE TO CONNECT AFTER RETRIES AND '
+022500         DISPLAY 'FAILOVER'
+022600         PERFORM 2900-WRITE-EXCEPTION
+022700             THRU 2900-WRITE-EXCEPTION-EXIT
+022800         SET RC-ERROR TO TRUE
+022900     END-IF.
+023000 2000-CONNECT-WITH-RETRY-EXIT.
+023100     EXIT.
+023200
+023300 2100-ATTEMPT-CONNECT.
+023400     EXEC SQL
+023500         CONNECT :UID
+023600         IDENTIFIED BY :PWD
+023700         AT :MYCONN
+023800         USING :MYSERVER
+023900     END-EXEC.
+024000
+024100     IF SQLCODE = 0
+024200         SET WS-CONNECTED TO TRUE
+024300         GO TO 2100-ATTEMPT-CONNECT-EXIT
+024400     END-IF.
+024500
+024600     ADD 1 TO WS-RETRY-COUNT.
+024700     DISPLAY 'HELLO - CONNECT FAILED, SQLCODE=' SQLCODE
+024800         ' RETRY=' WS-RETRY-COUNT.
+024900
+025000     IF WS-RETRY-COUNT > WS-MAX-RETRIES
+025100             AND NOT WS-USING-SECONDARY
+025200         PERFORM 2300-SWITCH-TO-SECONDARY
+025300             THRU 2300-SWITCH-TO-SECONDARY-EXIT
+025400     ELSE
+025500         PERFORM 2200-BACKOFF-DELAY
+025600             THRU 2200-BACKOFF-DELAY-EXIT
+025700     END-IF.
+025800 2100-ATTEMPT-CONNECT-EXIT.
+025900     EXIT.
+026000
+026100 2200-BACKOFF-DELAY.
+026200*    SIMPLE EXPONENTIAL BACKOFF - GROWS WITH THE SQUARE OF THE
+026300*    RETRY COUNT.  A COUNTING LOOP STANDS IN FOR A REAL SLEEP,
+026400*    WHICH THIS SHOP'S RUNTIME HAS NO PORTABLE CALL FOR.
+026500     COMPUTE WS-BACKOFF-LIMIT =
+026600         WS-RETRY-COUNT * WS-RETRY-COUNT * 1000000.
+026700     MOVE 1 TO WS-BACKOFF-SUB.
+026800     PERFORM 2210-BACKOFF-TICK
+026900         THRU 2210-BACKOFF-TICK-EXIT
+027000         UNTIL WS-BACKOFF-SUB > WS-BACKOFF-LIMIT.
+027100 2200-BACKOFF-DELAY-EXIT.
+027200     EXIT.
+027300
+027400 2210-BACKOFF-TICK.
+027500     ADD 1 TO WS-BACKOFF-SUB.
+027600 2210-BACKOFF-TICK-EXIT.
+027700     EXIT.
+027800
+027900 2300-SWITCH-TO-SECONDARY.
+028000     DISPLAY 'HELLO - FAILING OVER TO SECONDARY SERVER'.
+028100     MOVE ENV-SECONDARY-SERVER TO MYSERVER.
+028200     SET WS-USING-SECONDARY TO TRUE.
+028300     MOVE ZERO TO WS-RETRY-COUNT.
+028400 2300-SWITCH-TO-SECONDARY-EXIT.
+028500     EXIT.
+028600
+028700 2900-WRITE-EXCEPTION.
+028800*    COMMON EXCEPTION-RECORD LAYOUT SHARED WITH THE OTHER CORE
+028900*    BATCH PROGRAMS (SEE EXCREC).
+029000     MOVE 'HELLO'    TO EXC-PROGRAM-ID.
+029100     MOVE MYSERVER    TO EXC-KEY-VALUE.
+029200     MOVE 'E049'      TO EXC-REASON-CODE.
+029300     MOVE 'UNABLE TO CONNECT AFTER RETRIES AND FAILOVER' TO
+029400         EXC-REASON-TEXT.
+029500     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+029600     MOVE WS-TIME-HHMMSSHH  TO EXC-RUN-TIME.
+029700     WRITE EXC-RECORD.
+029800 2900-WRITE-EXCEPTION-EXIT.
+029900     EXIT.
+030000
+030100 3000-VERIFY-CONNECTION.
+030200     EXEC SQL
+030300         SELECT 1 INTO :WS-VERIFY-FLAG
+030400             FROM DUAL
+030500     END-EXEC.
+030600     IF SQLCODE NOT = 0
+030700         DISPLAY 'HELLO - POST-CONNECT VERIFICATION FAILED, '
+030800             'SQLCODE=' SQLCODE
+030900         MOVE 'N' TO WS-CONNECTED-SW
+031000         PERFORM 2900-WRITE-EXCEPTION
+031100             THRU 2900-WRITE-EXCEPTION-EXIT
+031200         SET RC-ERROR TO TRUE
+031300     ELSE
+031400         DISPLAY 'HELLO - CONNECTION VERIFIED, SERVER=' MYSERVER
+031500     END-IF.
+031600 3000-VERIFY-CONNECTION-EXIT.
+031700     EXIT.
+031800
+031900 4000-DO-WORK.
+032000     DISPLAY 'HELLO - CONNECTED AND READY, SERVER=' MYSERVER.
+032100 4000-DO-WORK-EXIT.
+032200     EXIT.
+032300
+032400 9000-FINISH.
+032500*    STANDARD END-OF-RUN SUMMARY AND RETURN CODE, CONSISTENT WITH
+032600*    THE OTHER CORE BATCH PROGRAMS.
+032700     CLOSE EXCEPTION-FILE.
+032800     DISPLAY '------------------------------------------'.
+032900     DISPLAY 'HELLO - END OF RUN SUMMARY'.
+033000     DISPLAY 'CONNECTED         : ' WS-CONNECTED-SW.
+033100     DISPLAY 'USING SECONDARY   : ' WS-USING-SECONDARY-SW.
+033200     DISPLAY 'RETURN CODE       : ' WS-RETURN-CODE.
+033300     DISPLAY '------------------------------------------'.
+033400 9000-FINISH-EXIT.
+033500     EXIT.
+033600
+033700 9999-EXIT.
+033800     STOP RUN.
