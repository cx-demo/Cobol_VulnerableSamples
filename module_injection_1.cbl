@@ -1,14 +1,231 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODULE_INJECTION2.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01  param    pic x(100).
-        01  module    pic x(100).
-      * simple hello world program
-       PROCEDURE DIVISION.
-            DISPLAY 'Module: ( system )'.
-            ACCEPT module.
-            DISPLAY 'Param: ( ls, gnome-calculator )'.
-            ACCEPT param.
-            CALL module USING param
-        STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MODULE_INJECTION2.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2021-02-18.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2021-02-18 RW   ORIGINAL VERSION - ACCEPTED A FREE-TEXT
+001000*                    MODULE NAME AND PARAMETER AND CALLED THE
+001100*                    MODULE NAME DIRECTLY.
+001200*   2026-08-09 RLW  REPLACED THE FREE-TEXT MODULE NAME WITH A
+001300*                    NUMBERED MENU LOOKED UP AGAINST AN APPROVED
+001400*                    DISPATCH TABLE, VALIDATED THE PARAMETER'S
+001500*                    LENGTH AND CHARACTER SET BEFORE THE CALL,
+001600*                    AND ADDED AN AUDIT LOG OF EVERY MODULE
+001700*                    INVOCATION.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT MODULE-LOG ASSIGN TO "MODLOG"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  MODULE-LOG.
+002800 01  MODULE-LOG-LINE                  PIC X(150).
+002900
+003000 WORKING-STORAGE SECTION.
+003100 COPY RETCODES.
+003200
+003300*    APPROVED MODULE DISPATCH TABLE.  THE USER PICKS A MENU
+003400*    NUMBER INSTEAD OF TYPING A MODULE NAME, SO ONLY ONE OF
+003500*    THESE THREE NAMES CAN EVER REACH THE CALL.  EACH ENTRY
+003510*    ALSO CARRIES THE MAXIMUM PARAMETER LENGTH AND CHARACTER
+003520*    CLASS THAT MODULE IS REGISTERED TO ACCEPT, SO THE SHAPE
+003530*    CHECK BELOW IS SPECIFIC TO THE MODULE THE USER PICKED
+003540*    RATHER THAN ONE GENERIC FILTER FOR ALL THREE.
+003600 01  WS-MODULE-TABLE.
+003700     05  WS-MODULE-ENTRY OCCURS 3 TIMES.
+003800         10  WS-MODULE-CODE           PIC 9.
+003900         10  WS-MODULE-NAME           PIC X(30).
+003910         10  WS-MODULE-MAX-LEN        PIC 9(03).
+003920         10  WS-MODULE-PARAM-TYPE     PIC X(01).
+003930             88  WS-MODULE-TYPE-ALPHA    VALUE 'A'.
+003940             88  WS-MODULE-TYPE-CALC     VALUE 'C'.
+003950             88  WS-MODULE-TYPE-GENERIC  VALUE 'X'.
+004000 01  WS-MENU-CHOICE                   PIC 9 VALUE ZERO.
+004100 01  WS-MODULE-SUB                    PIC 9 COMP.
+004110 01  WS-SELECTED-SUB                  PIC 9 COMP VALUE ZERO.
+004200 01  WS-SELECTED-MODULE               PIC X(30) VALUE SPACES.
+004300 01  WS-MODULE-FOUND-SW               PIC X(01) VALUE 'N'.
+004400     88  WS-MODULE-FOUND               VALUE 'Y'.
+004500
+004600*    PARAMETER VALIDATION.  THE ALLOWED LENGTH AND CHARACTER
+004700*    SET ARE LOOKED UP FROM THE MODULE TABLE ABOVE, KEYED BY
+004710*    WS-SELECTED-SUB, SO GREETER, CALCMOD AND VALIDATE EACH
+004720*    GET THE SHAPE CHECK REGISTERED FOR THAT MODULE.
+004800 01  WS-PARAM                         PIC X(100) VALUE SPACES.
+004900 01  WS-PARAM-CHARS REDEFINES WS-PARAM
+005000                               PIC X(01) OCCURS 100 TIMES.
+005100 01  WS-PARAM-SUB                     PIC 9(03) COMP.
+005110 01  WS-PARAM-LEN                     PIC 9(03) COMP VALUE ZERO.
+005200 01  WS-PARAM-VALID-SW                PIC X(01) VALUE 'Y'.
+005300     88  WS-PARAM-VALID                VALUE 'Y'.
+005400
+005500 01  WS-CURRENT-DATE-TIME.
+005600     05  WS-TODAY-YYYYMMDD            PIC 9(08).
+005700     05  WS-TIME-HHMMSSHH             PIC 9(08).
+005800     05  FILLER                       PIC X(05).
+005900
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300         THRU 1000-INITIALIZE-EXIT.
+006400
+006500     PERFORM 2000-SELECT-MODULE
+006600         THRU 2000-SELECT-MODULE-EXIT.
+006700     IF NOT WS-MODULE-FOUND
+006800         DISPLAY 'MODULE SELECTION NOT RECOGNIZED'
+006900         SET RC-ERROR TO TRUE
+007000         GO TO 9999-EXIT
+007100     END-IF.
+007200
+007300     PERFORM 3000-VALIDATE-PARAM
+007400         THRU 3000-VALIDATE-PARAM-EXIT.
+007500     IF NOT WS-PARAM-VALID
+007600         DISPLAY 'PARAMETER REJECTED - LENGTH OR CHARACTER SET: '
+007700             WS-PARAM
+007800         SET RC-ERROR TO TRUE
+007900         GO TO 9999-EXIT
+008000     END-IF.
+008100
+008200     PERFORM 4000-INVOKE-MODULE
+008300         THRU 4000-INVOKE-MODULE-EXIT.
+008400     GO TO 9999-EXIT.
+008500
+008600 1000-INITIALIZE.
+008700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+008800     OPEN OUTPUT MODULE-LOG.
+008900
+009000     MOVE 1 TO WS-MODULE-CODE(1).
+009100     MOVE 'GREETER' TO WS-MODULE-NAME(1).
+009110     MOVE 30 TO WS-MODULE-MAX-LEN(1).
+009120     MOVE 'A' TO WS-MODULE-PARAM-TYPE(1).
+009200     MOVE 2 TO WS-MODULE-CODE(2).
+009300     MOVE 'CALCMOD' TO WS-MODULE-NAME(2).
+009310     MOVE 40 TO WS-MODULE-MAX-LEN(2).
+009320     MOVE 'C' TO WS-MODULE-PARAM-TYPE(2).
+009400     MOVE 3 TO WS-MODULE-CODE(3).
+009500     MOVE 'VALIDATE' TO WS-MODULE-NAME(3).
+009510     MOVE 20 TO WS-MODULE-MAX-LEN(3).
+009520     MOVE 'X' TO WS-MODULE-PARAM-TYPE(3).
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800
+009900 2000-SELECT-MODULE.
+010000     DISPLAY 'Select module: 1=GREETER 2=CALCMOD 3=VALIDATE'.
+010100     ACCEPT WS-MENU-CHOICE.
+010200
+010300     MOVE 'N' TO WS-MODULE-FOUND-SW.
+010400     PERFORM 2100-CHECK-ONE-MODULE
+010500         THRU 2100-CHECK-ONE-MODULE-EXIT
+010600         VARYING WS-MODULE-SUB FROM 1 BY 1
+010700         UNTIL WS-MODULE-SUB > 3.
+010800 2000-SELECT-MODULE-EXIT.
+010900     EXIT.
+011000
+011100 2100-CHECK-ONE-MODULE.
+011200     IF WS-MENU-CHOICE = WS-MODULE-CODE(WS-MODULE-SUB)
+011300         MOVE WS-MODULE-NAME(WS-MODULE-SUB) TO WS-SELECTED-MODULE
+011310         MOVE WS-MODULE-SUB TO WS-SELECTED-SUB
+011400         MOVE 'Y' TO WS-MODULE-FOUND-SW
+011500     END-IF.
+011600 2100-CHECK-ONE-MODULE-EXIT.
+011700     EXIT.
+011800
+011900 3000-VALIDATE-PARAM.
+012000     DISPLAY 'Param: ( ls, gnome-calculator )'.
+012100     ACCEPT WS-PARAM.
+012200
+012300     MOVE 'Y' TO WS-PARAM-VALID-SW.
+012400     IF WS-PARAM = SPACES
+012500         MOVE 'N' TO WS-PARAM-VALID-SW
+012600     ELSE
+012610         PERFORM 3050-COMPUTE-PARAM-LEN
+012620             THRU 3050-COMPUTE-PARAM-LEN-EXIT
+012630         IF WS-PARAM-LEN > WS-MODULE-MAX-LEN(WS-SELECTED-SUB)
+012640             MOVE 'N' TO WS-PARAM-VALID-SW
+012650         ELSE
+012700             PERFORM 3100-CHECK-ONE-CHARACTER
+012800                 THRU 3100-CHECK-ONE-CHARACTER-EXIT
+012900                 VARYING WS-PARAM-SUB FROM 1 BY 1
+013000                 UNTIL WS-PARAM-SUB > WS-PARAM-LEN
+013090         END-IF
+013100     END-IF.
+013200 3000-VALIDATE-PARAM-EXIT.
+013300     EXIT.
+013310
+013320 3050-COMPUTE-PARAM-LEN.
+013330     MOVE 100 TO WS-PARAM-LEN.
+013340     PERFORM 3060-TRIM-ONE-CHARACTER
+013350         THRU 3060-TRIM-ONE-CHARACTER-EXIT
+013360         UNTIL WS-PARAM-LEN = 0
+013370         OR WS-PARAM-CHARS(WS-PARAM-LEN) NOT = SPACE.
+013380 3050-COMPUTE-PARAM-LEN-EXIT.
+013390     EXIT.
+013400
+013410 3060-TRIM-ONE-CHARACTER.
+013420     SUBTRACT 1 FROM WS-PARAM-LEN.
+013430 3060-TRIM-ONE-CHARACTER-EXIT.
+013440     EXIT.
+013450
+013500 3100-CHECK-ONE-CHARACTER.
+013510*    THE CHARACTER CLASS ALLOWED DEPENDS ON WHICH MODULE IS
+013511*    REGISTERED TO RECEIVE THE PARAMETER.
+013520     EVALUATE TRUE
+013530         WHEN WS-MODULE-TYPE-ALPHA(WS-SELECTED-SUB)
+013540             IF WS-PARAM-CHARS(WS-PARAM-SUB) NOT ALPHABETIC
+013550                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = SPACE
+013560                 MOVE 'N' TO WS-PARAM-VALID-SW
+013570             END-IF
+013580         WHEN WS-MODULE-TYPE-CALC(WS-SELECTED-SUB)
+013590             IF WS-PARAM-CHARS(WS-PARAM-SUB) NOT NUMERIC
+013600                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = SPACE
+013610                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '+'
+013620                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '-'
+013630                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '*'
+013640                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '/'
+013650                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '.'
+013660                 MOVE 'N' TO WS-PARAM-VALID-SW
+013670             END-IF
+013680         WHEN OTHER
+013690             IF WS-PARAM-CHARS(WS-PARAM-SUB) NOT ALPHABETIC
+013700                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT NUMERIC
+013710                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = SPACE
+013720                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '-'
+013730                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '_'
+013740                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '.'
+013750                     AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '/'
+013760                 MOVE 'N' TO WS-PARAM-VALID-SW
+013770             END-IF
+013780     END-EVALUATE.
+014500 3100-CHECK-ONE-CHARACTER-EXIT.
+014600     EXIT.
+014700
+014800 4000-INVOKE-MODULE.
+014900     PERFORM 4900-WRITE-MODULE-LOG
+015000         THRU 4900-WRITE-MODULE-LOG-EXIT.
+015100     CALL WS-SELECTED-MODULE USING WS-PARAM.
+015200 4000-INVOKE-MODULE-EXIT.
+015300     EXIT.
+015400
+015500 4900-WRITE-MODULE-LOG.
+015600     MOVE SPACES TO MODULE-LOG-LINE.
+015700     STRING 'MODULE=' WS-SELECTED-MODULE
+015800            ' PARAM=' WS-PARAM
+015900            ' DATE=' WS-TODAY-YYYYMMDD
+016000            ' TIME=' WS-TIME-HHMMSSHH
+016100         DELIMITED BY SIZE
+016200         INTO MODULE-LOG-LINE
+016300     END-STRING.
+016400     WRITE MODULE-LOG-LINE.
+016500 4900-WRITE-MODULE-LOG-EXIT.
+016600     EXIT.
+016700
+016800 9999-EXIT.
+016900     CLOSE MODULE-LOG.
+017000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+017100     STOP RUN.
