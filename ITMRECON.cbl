@@ -0,0 +1,282 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ITMRECON.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2026-08-09 RLW  ORIGINAL VERSION.  MATCHES THE LIVE ITEMS
+001000*                    TABLE (READ THROUGH A CURSOR, LOWEST OWNER/
+001100*                    ITEM FIRST) AGAINST THE PERIODIC FLAT-FILE
+001200*                    EXTRACT AND REPORTS ROWS ON ONE SIDE ONLY OR
+001300*                    WITH MISMATCHED QUANTITIES.
+001310*   2026-08-09 RLW  GUARDS THE ITEM-EXTRACT OPEN SO A MISSING OR
+001320*                    INACCESSIBLE EXTRACT SETS RC-SEVERE INSTEAD
+001330*                    OF SILENTLY RECONCILING AGAINST AN EMPTY
+001340*                    EXTRACT SIDE.
+001350*   2026-08-09 RLW  3900-WRITE-EXCEPTION ALWAYS KEYED THE
+001360*                    EXCEPTION RECORD FROM WS-DB-KEY, WHICH IS
+001370*                    WRONG FOR AN EXTRACT-ONLY ROW (WS-DB-KEY IS
+001380*                    LEFT AT THE HIGH-KEY SENTINEL OR A LATER DB
+001390*                    KEY AT THAT POINT).  EACH CALLER NOW MOVES
+001391*                    ITS OWN KEY INTO WS-EXC-KEY BEFORE THE
+001392*                    PERFORM, AND 3900-WRITE-EXCEPTION KEYS THE
+001393*                    RECORD FROM THAT.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT ITEM-EXTRACT ASSIGN TO "ITEMEXT"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS WS-EXTRACT-STATUS.
+002100
+002200     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500     SELECT EXCEPTION-FILE ASSIGN TO "ITMRCEXC"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  ITEM-EXTRACT.
+003100     COPY ITEMREC.
+003200
+003300 FD  RECON-REPORT.
+003400 01  RECON-REPORT-LINE              PIC X(80).
+003500
+003600 FD  EXCEPTION-FILE.
+003700     COPY EXCREC.
+003800
+003900 WORKING-STORAGE SECTION.
+004000     EXEC SQL INCLUDE SQLCA END-EXEC.
+004100     COPY ITEMWS.
+004200     COPY RETCODES.
+004300
+004400 01  WS-DB-ITEM.
+004500     05  WS-DB-OWNER                 PIC X(20).
+004600     05  WS-DB-NAME                  PIC X(20).
+004700     05  WS-DB-QTY-ON-HAND           PIC 9(05).
+004800
+004900 01  WS-EXTRACT-STATUS              PIC X(02) VALUE '00'.
+005000     88  EXTRACT-STATUS-OK           VALUE '00'.
+005100     88  EXTRACT-STATUS-EOF          VALUE '10'.
+005200
+005300 01  WS-DB-EOF-SW                   PIC X(01) VALUE 'N'.
+005400     88  WS-DB-AT-EOF                VALUE 'Y'.
+005500
+005600 01  WS-EXT-EOF-SW                  PIC X(01) VALUE 'N'.
+005700     88  WS-EXT-AT-EOF                VALUE 'Y'.
+005800
+005900 01  WS-HIGH-KEY                    PIC X(40) VALUE ALL 'Z'.
+006000 01  WS-DB-KEY                      PIC X(40).
+006100 01  WS-EXT-KEY                     PIC X(40).
+006150 01  WS-EXC-KEY                     PIC X(40).
+006200
+006300 01  WS-ROWS-MATCHED                PIC 9(07) COMP VALUE ZERO.
+006400 01  WS-ROWS-QTY-MISMATCH           PIC 9(07) COMP VALUE ZERO.
+006500 01  WS-ROWS-DB-ONLY                PIC 9(07) COMP VALUE ZERO.
+006600 01  WS-ROWS-EXTRACT-ONLY           PIC 9(07) COMP VALUE ZERO.
+006700
+006800 01  WS-CURRENT-DATE-TIME.
+006900     05  WS-TODAY-YYYYMMDD          PIC 9(08).
+007000     05  WS-TIME-HHMMSSHH           PIC 9(08).
+007100     05  FILLER                     PIC X(05).
+007200
+007300 PROCEDURE DIVISION.
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE
+007600         THRU 1000-INITIALIZE-EXIT.
+007700
+007800     PERFORM 2000-MATCH-CONTROL
+007900         THRU 2000-MATCH-CONTROL-EXIT
+008000         UNTIL WS-DB-AT-EOF AND WS-EXT-AT-EOF.
+008100
+008200     PERFORM 9000-FINISH
+008300         THRU 9000-FINISH-EXIT.
+008400
+008500     MOVE WS-RETURN-CODE TO RETURN-CODE.
+008600     GO TO 9999-EXIT.
+008700
+008800 1000-INITIALIZE.
+008900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+009000     OPEN INPUT ITEM-EXTRACT.
+009010     IF NOT EXTRACT-STATUS-OK
+009020         DISPLAY 'ITMRECON - UNABLE TO OPEN ITEM-EXTRACT, STATUS='
+009030             WS-EXTRACT-STATUS
+009040         SET RC-SEVERE TO TRUE
+009050         SET WS-EXT-AT-EOF TO TRUE
+009060     END-IF.
+009100     OPEN OUTPUT RECON-REPORT.
+009200     OPEN OUTPUT EXCEPTION-FILE.
+009300     MOVE 'ITEMS TABLE VS. EXTRACT RECONCILIATION' TO
+009400         RECON-REPORT-LINE.
+009500     WRITE RECON-REPORT-LINE.
+009600
+009700     EXEC SQL
+009800         DECLARE ITEMCUR CURSOR FOR
+009900             SELECT owner, itemname, qty_on_hand
+010000                 FROM items
+010100                 ORDER BY owner, itemname
+010200     END-EXEC.
+010300     EXEC SQL OPEN ITEMCUR END-EXEC.
+010400     IF SQLCODE NOT = 0
+010500         DISPLAY 'ITMRECON - UNABLE TO OPEN ITEMCUR, SQLCODE='
+010600             SQLCODE
+010700         SET RC-SEVERE TO TRUE
+010800         SET WS-DB-AT-EOF TO TRUE
+010900     ELSE
+011000         PERFORM 2100-GET-NEXT-DB-ROW
+011100             THRU 2100-GET-NEXT-DB-ROW-EXIT
+011200     END-IF.
+011300
+011400     PERFORM 2200-GET-NEXT-EXTRACT-ROW
+011500         THRU 2200-GET-NEXT-EXTRACT-ROW-EXIT.
+011600 1000-INITIALIZE-EXIT.
+011700     EXIT.
+011800
+011900 2000-MATCH-CONTROL.
+012000     IF WS-DB-AT-EOF
+012100         MOVE WS-HIGH-KEY TO WS-DB-KEY
+012200     END-IF.
+012300     IF WS-EXT-AT-EOF
+012400         MOVE WS-HIGH-KEY TO WS-EXT-KEY
+012500     END-IF.
+012600
+012700     EVALUATE TRUE
+012800         WHEN WS-DB-KEY < WS-EXT-KEY
+012900             PERFORM 3000-DB-ONLY
+013000                 THRU 3000-DB-ONLY-EXIT
+013100             PERFORM 2100-GET-NEXT-DB-ROW
+013200                 THRU 2100-GET-NEXT-DB-ROW-EXIT
+013300         WHEN WS-DB-KEY > WS-EXT-KEY
+013400             PERFORM 3100-EXTRACT-ONLY
+013500                 THRU 3100-EXTRACT-ONLY-EXIT
+013600             PERFORM 2200-GET-NEXT-EXTRACT-ROW
+013700                 THRU 2200-GET-NEXT-EXTRACT-ROW-EXIT
+013800         WHEN OTHER
+013900             PERFORM 3200-COMPARE-MATCHED-ROW
+014000                 THRU 3200-COMPARE-MATCHED-ROW-EXIT
+014100             PERFORM 2100-GET-NEXT-DB-ROW
+014200                 THRU 2100-GET-NEXT-DB-ROW-EXIT
+014300             PERFORM 2200-GET-NEXT-EXTRACT-ROW
+014400                 THRU 2200-GET-NEXT-EXTRACT-ROW-EXIT
+014500     END-EVALUATE.
+014600 2000-MATCH-CONTROL-EXIT.
+014700     EXIT.
+014800
+014900 2100-GET-NEXT-DB-ROW.
+015000     IF WS-DB-AT-EOF
+015100         GO TO 2100-GET-NEXT-DB-ROW-EXIT
+015200     END-IF.
+015300     EXEC SQL
+015400         FETCH ITEMCUR INTO :WS-DB-OWNER, :WS-DB-NAME,
+015500             :WS-DB-QTY-ON-HAND
+015600     END-EXEC.
+015700     IF SQLCODE NOT = 0
+015800         SET WS-DB-AT-EOF TO TRUE
+015900         GO TO 2100-GET-NEXT-DB-ROW-EXIT
+016000     END-IF.
+016100     MOVE SPACES TO WS-DB-KEY.
+016200     STRING WS-DB-OWNER WS-DB-NAME DELIMITED BY SIZE
+016300         INTO WS-DB-KEY
+016400     END-STRING.
+016500 2100-GET-NEXT-DB-ROW-EXIT.
+016600     EXIT.
+016700
+016800 2200-GET-NEXT-EXTRACT-ROW.
+016900     IF WS-EXT-AT-EOF
+017000         GO TO 2200-GET-NEXT-EXTRACT-ROW-EXIT
+017100     END-IF.
+017200     READ ITEM-EXTRACT INTO WS-ITEM
+017300         AT END SET WS-EXT-AT-EOF TO TRUE
+017400     END-READ.
+017500     IF WS-EXT-AT-EOF
+017600         GO TO 2200-GET-NEXT-EXTRACT-ROW-EXIT
+017700     END-IF.
+017800     MOVE SPACES TO WS-EXT-KEY.
+017900     STRING WS-ITEM-OWNER WS-ITEM-NAME DELIMITED BY SIZE
+018000         INTO WS-EXT-KEY
+018100     END-STRING.
+018200 2200-GET-NEXT-EXTRACT-ROW-EXIT.
+018300     EXIT.
+018400
+018500 3000-DB-ONLY.
+018600     ADD 1 TO WS-ROWS-DB-ONLY.
+018700     MOVE SPACES TO RECON-REPORT-LINE.
+018800     STRING 'DB ONLY   OWNER=' WS-DB-OWNER
+018900            ' ITEM=' WS-DB-NAME
+019000         DELIMITED BY SIZE
+019100         INTO RECON-REPORT-LINE
+019200     END-STRING.
+019300     WRITE RECON-REPORT-LINE.
+019350     MOVE WS-DB-KEY TO WS-EXC-KEY.
+019400     PERFORM 3900-WRITE-EXCEPTION
+019500         THRU 3900-WRITE-EXCEPTION-EXIT.
+019600 3000-DB-ONLY-EXIT.
+019700     EXIT.
+019800
+019900 3100-EXTRACT-ONLY.
+020000     ADD 1 TO WS-ROWS-EXTRACT-ONLY.
+020100     MOVE SPACES TO RECON-REPORT-LINE.
+020200     STRING 'EXTRACT ONLY OWNER=' WS-ITEM-OWNER
+020300            ' ITEM=' WS-ITEM-NAME
+020400         DELIMITED BY SIZE
+020500         INTO RECON-REPORT-LINE
+020600     END-STRING.
+020700     WRITE RECON-REPORT-LINE.
+020750     MOVE WS-EXT-KEY TO WS-EXC-KEY.
+020800     PERFORM 3900-WRITE-EXCEPTION
+020900         THRU 3900-WRITE-EXCEPTION-EXIT.
+021000 3100-EXTRACT-ONLY-EXIT.
+021100     EXIT.
+021200
+021300 3200-COMPARE-MATCHED-ROW.
+021400     IF WS-DB-QTY-ON-HAND = WS-ITEM-QTY-ON-HAND
+021500         ADD 1 TO WS-ROWS-MATCHED
+021600     ELSE
+021700         ADD 1 TO WS-ROWS-QTY-MISMATCH
+021800         MOVE SPACES TO RECON-REPORT-LINE
+021900         STRING 'QTY MISMATCH OWNER=' WS-DB-OWNER
+022000                ' ITEM=' WS-DB-NAME
+022100                ' DB=' WS-DB-QTY-ON-HAND
+022200                ' EXTRACT=' WS-ITEM-QTY-ON-HAND
+022300             DELIMITED BY SIZE
+022400             INTO RECON-REPORT-LINE
+022500         END-STRING
+022600         WRITE RECON-REPORT-LINE
+022650         MOVE WS-DB-KEY TO WS-EXC-KEY
+022700         PERFORM 3900-WRITE-EXCEPTION
+022800             THRU 3900-WRITE-EXCEPTION-EXIT
+022900     END-IF.
+023000 3200-COMPARE-MATCHED-ROW-EXIT.
+023100     EXIT.
+023200
+023300 3900-WRITE-EXCEPTION.
+023400     MOVE 'ITMRECON' TO EXC-PROGRAM-ID.
+023500     MOVE WS-EXC-KEY(1:20) TO EXC-KEY-VALUE.
+023600     MOVE 'E012' TO EXC-REASON-CODE.
+023700     MOVE 'ITEM RECONCILIATION DIFFERENCE, SEE RECONRPT' TO
+023800         EXC-REASON-TEXT.
+023900     MOVE WS-TODAY-YYYYMMDD TO EXC-RUN-DATE.
+024000     MOVE WS-TIME-HHMMSSHH TO EXC-RUN-TIME.
+024100     WRITE EXC-RECORD.
+024200     SET RC-WARNING TO TRUE.
+024300 3900-WRITE-EXCEPTION-EXIT.
+024400     EXIT.
+024500
+024600 9000-FINISH.
+024700     EXEC SQL CLOSE ITEMCUR END-EXEC.
+024800     CLOSE ITEM-EXTRACT.
+024900     CLOSE RECON-REPORT.
+025000     CLOSE EXCEPTION-FILE.
+025100     DISPLAY 'ITMRECON - MATCHED      : ' WS-ROWS-MATCHED.
+025200     DISPLAY 'ITMRECON - QTY MISMATCH : ' WS-ROWS-QTY-MISMATCH.
+025300     DISPLAY 'ITMRECON - DB ONLY      : ' WS-ROWS-DB-ONLY.
+025400     DISPLAY 'ITMRECON - EXTRACT ONLY : ' WS-ROWS-EXTRACT-ONLY.
+025500     DISPLAY 'ITMRECON - RETURN CODE  : ' WS-RETURN-CODE.
+025600 9000-FINISH-EXIT.
+025700     EXIT.
+025800
+025900 9999-EXIT.
+026000     STOP RUN.
