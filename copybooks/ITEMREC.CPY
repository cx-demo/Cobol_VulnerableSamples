@@ -0,0 +1,15 @@
+      *================================================================
+      *  ITEMREC   -  WAREHOUSE ITEM EXTRACT RECORD  (FD LEVEL)
+      *  USED BY    -  ITMRECON, ITMLOWR, ITMXFER, ITMEXPRT, ITMSUMM,
+      *                ITMORPH
+      *  NOTE       -  THE ITEMS TABLE ITSELF LIVES IN THE WAREHOUSE
+      *                DATABASE AND IS REACHED THROUGH ExecSql; THIS
+      *                LAYOUT DESCRIBES THE PERIODIC FLAT-FILE EXTRACT
+      *                (ITEMEXT) THE BATCH REPORTS RUN AGAINST.
+      *================================================================
+       01  ITEM-RECORD.
+           05  ITEM-OWNER                  PIC X(20).
+           05  ITEM-NAME                   PIC X(20).
+           05  ITEM-QTY-ON-HAND            PIC 9(05).
+           05  ITEM-REORDER-POINT          PIC 9(05).
+           05  ITEM-LOCATION               PIC X(10).
