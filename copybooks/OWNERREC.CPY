@@ -0,0 +1,10 @@
+      *================================================================
+      *  OWNERREC  -  WAREHOUSE OWNER MASTER EXTRACT RECORD  (FD LEVEL)
+      *  USED BY    -  ITMORPH
+      *================================================================
+       01  OWNER-RECORD.
+           05  OWNER-ID                    PIC X(20).
+           05  OWNER-NAME                  PIC X(25).
+           05  OWNER-STATUS                PIC X(01).
+               88  OWNER-ACTIVE            VALUE 'A'.
+               88  OWNER-INACTIVE          VALUE 'I'.
