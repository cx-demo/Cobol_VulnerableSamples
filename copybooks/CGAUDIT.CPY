@@ -0,0 +1,17 @@
+      *================================================================
+      *  CGAUDIT   -  SHARED AUDIT RECORD FOR THE "COBOLGREETING"
+      *               FAMILY OF CICS TRANSACTIONS.
+      *  USED BY    -  ResourceInjection, ignore_error_condition_2,
+      *                information_leakage, reflected_xss, HBMON
+      *                (written via EXEC CICS WRITEQ TD QUEUE('CGAU') -
+      *                CGAU IS DEFINED AS AN EXTRAPARTITION TD QUEUE
+      *                BACKED BY THE CGAUDIT FLAT FILE), AND READ BACK
+      *                BY THE BATCH REPORT CGVOLRPT.
+      *================================================================
+       01  CGAUDIT-RECORD.
+           05  CGAUD-PROGRAM-ID           PIC X(08).
+           05  CGAUD-EVENT-TYPE           PIC X(04).
+           05  CGAUD-RESOURCE-NAME        PIC X(08).
+           05  CGAUD-RESP-CODE            PIC 9(04).
+           05  CGAUD-RUN-DATE             PIC X(08).
+           05  CGAUD-RUN-TIME             PIC X(08).
