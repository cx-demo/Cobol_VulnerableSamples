@@ -0,0 +1,16 @@
+      *================================================================
+      *  STUDREC   -  STUDENT MASTER RECORD  (FD LEVEL)
+      *  USED BY    -  FILE_PATH_MANIPULATION, STUDDUP, DEANLIST,
+      *                STUDARCH, REGXTR
+      *  MOD HISTORY
+      *   2026-08-09 RLW  ADD STUDENT-ENROLL-STATUS AND STUDENT-GPA
+      *================================================================
+       01  STUDENT-FILE.
+           05  STUDENT-ID                  PIC 9(05).
+           05  NAME                        PIC A(25).
+           05  STUDENT-ENROLL-STATUS       PIC X(01).
+               88  STU-ACTIVE              VALUE 'A'.
+               88  STU-INACTIVE            VALUE 'I'.
+               88  STU-GRADUATED           VALUE 'G'.
+               88  STU-SUSPENDED           VALUE 'S'.
+           05  STUDENT-GPA                 PIC 9(01)V9(02).
