@@ -0,0 +1,8 @@
+      *================================================================
+      *  STUDWS    -  WORKING-STORAGE COPY OF THE STUDENT MASTER RECORD
+      *================================================================
+       01  WS-STUDENT.
+           05  WS-STUDENT-ID               PIC 9(05).
+           05  WS-NAME                     PIC A(25).
+           05  WS-STUDENT-ENROLL-STATUS    PIC X(01).
+           05  WS-STUDENT-GPA              PIC 9(01)V9(02).
