@@ -0,0 +1,17 @@
+      *================================================================
+      *  EXCREC    -  COMMON EXCEPTION RECORD LAYOUT
+      *  USED BY    -  FILE_PATH_MANIPULATION, ExecSql, DoCalc, and any
+      *                other batch step that rejects an input record.
+      *  WRITTEN BY -  PARAGRAPH 9700-WRITE-EXCEPTION (COPY THE
+      *                PARAGRAPH BODY INTO EACH PROGRAM; GNUCOBOL HAS
+      *                NO SHARED-PROCEDURE CALL FOR PARAGRAPHS ACROSS
+      *                SEPARATE PROGRAMS, SO THE CONTRACT IS THE
+      *                RECORD LAYOUT, NOT THE CODE).
+      *================================================================
+       01  EXC-RECORD.
+           05  EXC-PROGRAM-ID          PIC X(08).
+           05  EXC-KEY-VALUE           PIC X(20).
+           05  EXC-REASON-CODE         PIC X(04).
+           05  EXC-REASON-TEXT         PIC X(40).
+           05  EXC-RUN-DATE            PIC X(08).
+           05  EXC-RUN-TIME            PIC X(08).
