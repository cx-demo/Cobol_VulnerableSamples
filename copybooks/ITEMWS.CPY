@@ -0,0 +1,9 @@
+      *================================================================
+      *  ITEMWS    -  WORKING-STORAGE COPY OF THE ITEM EXTRACT RECORD
+      *================================================================
+       01  WS-ITEM.
+           05  WS-ITEM-OWNER               PIC X(20).
+           05  WS-ITEM-NAME                PIC X(20).
+           05  WS-ITEM-QTY-ON-HAND         PIC 9(05).
+           05  WS-ITEM-REORDER-POINT       PIC 9(05).
+           05  WS-ITEM-LOCATION            PIC X(10).
