@@ -0,0 +1,14 @@
+      *================================================================
+      *  RETCODES  -  STANDARD JOB-STEP RETURN-CODE CONVENTION
+      *               0  = NORMAL COMPLETION
+      *               4  = COMPLETED WITH WARNINGS (E.G. RECORDS
+      *                    REJECTED TO THE EXCEPTION FILE)
+      *               8  = COMPLETED WITH ERRORS (E.G. A REQUIRED
+      *                    RESOURCE COULD NOT BE OPENED/USED)
+      *               12 = SEVERE ERROR, OUTPUT NOT RELIABLE
+      *================================================================
+       01  WS-RETURN-CODE              PIC 9(03) VALUE ZERO.
+           88  RC-NORMAL               VALUE 0.
+           88  RC-WARNING              VALUE 4.
+           88  RC-ERROR                VALUE 8.
+           88  RC-SEVERE               VALUE 12.
