@@ -0,0 +1,31 @@
+      *================================================================
+      *  RUNCTL    -  SHARED BATCH-CYCLE RUN-CONTROL / CHECKPOINT
+      *               RECORD.  ONE RECORD PER STEP NAME ON THE
+      *               RUN-CONTROL DATASET (RUNCTL-FILE).
+      *  USED BY    -  FILE_PATH_MANIPULATION, ExecSql, AND HELLO -
+      *                THE THREE CORE STEPS OF THE OVERNIGHT BATCH
+      *                CYCLE DRIVEN BY NITECYCL (STUDENT LOAD, ITEM
+      *                LOOKUPS, AND DB CONNECT, IN THAT ORDER).
+      *  CONVENTION -  EACH STEP OPENS RUNCTL-FILE INPUT AT START-UP
+      *                AND SCANS FOR ITS OWN RUNCTL-STEP-NAME; IF THE
+      *                LATEST RECORD FOR THAT NAME SHOWS RUNCTL-
+      *                COMPLETE, THE STEP SKIPS ITS OWN PROCESSING SO
+      *                A CYCLE RESTART DOES NOT REPEAT WORK ALREADY
+      *                DONE.  ON A SUCCESSFUL FINISH, THE STEP OPENS
+      *                RUNCTL-FILE EXTEND AND APPENDS A NEW COMPLETE
+      *                RECORD (THE DATASET IS A HISTORY, NOT A
+      *                ONE-ROW-PER-STEP TABLE).  AS WITH EXCREC, THE
+      *                PARAGRAPH BODY IS COPIED INTO EACH PROGRAM
+      *                RATHER THAN CALLED, SINCE GNUCOBOL HAS NO
+      *                SHARED-PROCEDURE CALL ACROSS SEPARATE
+      *                PROGRAMS - THE CONTRACT IS THE RECORD LAYOUT.
+      *================================================================
+       01  RUNCTL-RECORD.
+           05  RUNCTL-STEP-NAME        PIC X(08).
+           05  RUNCTL-STATUS           PIC X(01).
+               88  RUNCTL-COMPLETE     VALUE 'C'.
+               88  RUNCTL-PENDING      VALUE 'P'.
+               88  RUNCTL-FAILED       VALUE 'F'.
+           05  RUNCTL-LAST-KEY         PIC X(20).
+           05  RUNCTL-RUN-DATE         PIC X(08).
+           05  RUNCTL-RUN-TIME         PIC X(08).
