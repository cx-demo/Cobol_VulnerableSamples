@@ -1,10 +1,81 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CobolGreeting.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 IterNum PIC 9 VALUE 5.        
-        PROCEDURE DIVISION.
-           DISPLAY 'Input OS command: ( ls, gnome-calculator )'.
-           ACCEPT param.
-           CALL "SYSTEM" USING param
-        STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CobolGreeting.
+000300 AUTHOR. R WHITFIELD.
+000400 INSTALLATION. WAREHOUSE SYSTEMS.
+000500 DATE-WRITTEN. 2020-10-15.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*   2020-10-15 RW   ORIGINAL VERSION - ACCEPTED A RAW COMMAND
+001000*                    LINE AND PASSED IT DIRECTLY TO CALL "SYSTEM"
+001100*                    WITH NO VALIDATION.
+001200*   2026-08-09 RLW  DECLARED THE COMMAND WORK AREA, ADDED A
+001300*                    LENGTH/CHARACTER-SET CHECK BEFORE THE VALUE
+001400*                    IS USED, AND STANDARD RETURN CODES.
+001500*================================================================
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 COPY RETCODES.
+001900
+002000 01 IterNum PIC 9 VALUE 5.
+002100
+002200*    COMMAND WORK AREA.
+002300 01  WS-PARAM                         PIC X(100) VALUE SPACES.
+002400 01  WS-PARAM-CHARS REDEFINES WS-PARAM
+002500                               PIC X(01) OCCURS 100 TIMES.
+002600 01  WS-PARAM-SUB                     PIC 9(03) COMP.
+002700
+002800 01  WS-PARAM-VALID-SW                PIC X(01) VALUE 'Y'.
+002900     88  WS-PARAM-VALID                VALUE 'Y'.
+003000
+003100 PROCEDURE DIVISION.
+003200 0000-MAINLINE.
+003300     DISPLAY 'Input OS command: ( ls, gnome-calculator )'.
+003400     ACCEPT WS-PARAM.
+003500
+003600     PERFORM 1000-VALIDATE-PARAM
+003700         THRU 1000-VALIDATE-PARAM-EXIT.
+003800
+003900     IF NOT WS-PARAM-VALID
+004000         DISPLAY 'COMMAND REJECTED - LENGTH OR CHARACTER SET: '
+004100             WS-PARAM
+004200         SET RC-ERROR TO TRUE
+004300         GO TO 9999-EXIT
+004400     END-IF.
+004500
+004600     CALL "SYSTEM" USING WS-PARAM.
+004700     GO TO 9999-EXIT.
+004800
+004900 1000-VALIDATE-PARAM.
+005000     MOVE 'Y' TO WS-PARAM-VALID-SW.
+005100     IF WS-PARAM = SPACES
+005200         MOVE 'N' TO WS-PARAM-VALID-SW
+005300     ELSE
+005400         PERFORM 1100-CHECK-ONE-CHARACTER
+005500             THRU 1100-CHECK-ONE-CHARACTER-EXIT
+005600             VARYING WS-PARAM-SUB FROM 1 BY 1
+005700             UNTIL WS-PARAM-SUB > 100
+005800     END-IF.
+005900 1000-VALIDATE-PARAM-EXIT.
+006000     EXIT.
+006100
+006200*    ONLY LETTERS, DIGITS, SPACE, HYPHEN, UNDERSCORE, PERIOD AND
+006300*    FORWARD SLASH ARE ALLOWED - NO SHELL METACHARACTERS SUCH AS
+006400*    ; | & $ ` < > ( ) { } " ' OR A NEWLINE CAN SURVIVE THIS
+006500*    CHECK AND REACH CALL "SYSTEM".
+006600 1100-CHECK-ONE-CHARACTER.
+006700     IF WS-PARAM-CHARS(WS-PARAM-SUB) NOT ALPHABETIC
+006800             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT NUMERIC
+006900             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = SPACE
+007000             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '-'
+007100             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '_'
+007200             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '.'
+007300             AND WS-PARAM-CHARS(WS-PARAM-SUB) NOT = '/'
+007400         MOVE 'N' TO WS-PARAM-VALID-SW
+007500     END-IF.
+007600 1100-CHECK-ONE-CHARACTER-EXIT.
+007700     EXIT.
+007800
+007900 9999-EXIT.
+008000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+008100     STOP RUN.
